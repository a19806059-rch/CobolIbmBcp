@@ -1,282 +1,1136 @@
-****** ***************************** Top of Data *****************************
-000001 CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK                          
-000002        IDENTIFICATION DIVISION.                                        
-000003        PROGRAM-ID. CLAIMPRO.                                           
-000004       *===============================================================*
-000005       * INSURANCE CLAIM PROCESS                                      =*
-000006       * AUTHOR: ROBERTO CHIRINOS                                     =*
-000007       * DATE  : 30/07/2020                                           =*
-000008       *===============================================================*
-000009        ENVIRONMENT DIVISION.                                           
-000010        INPUT-OUTPUT SECTION.                                           
-000011        FILE-CONTROL.                                                   
-000012            SELECT INFILE   ASSIGN   TO ICLAIM                          
-000013               FILE STATUS  IS  FS-STAT-CLAIM.                          
-000014       * *                                                               
-000015            SELECT OUTFILE  ASSIGN   TO OCLAIM                          
-000016               FILE STATUS  IS  FS-STAT-PRINT.                          
-000017        DATA DIVISION.                                                  
-000018        FILE SECTION.                                                   
-000019        FD INFILE                                                       
-000020            RECORDING MODE IS F                                         
-000021            BLOCK CONTAINS 0 RECORDS                                    
-000022            RECORD CONTAINS 80 CHARACTERS                               
-000023            DATA RECORD IS CLAIM-RECORD.                                
-000024        01  CLAIM-RECORD                         PIC X(80).             
-000025        FD OUTFILE                                                      
-000026            RECORDING MODE IS F                                         
-000027            RECORD CONTAINS 133 CHARACTERS                              
-000028            BLOCK CONTAINS 0 RECORDS                                    
-000029            DATA RECORD IS CLAIM-REPORT.                                
-000030        01  CLAIM-REPORT                         PIC X(133).            
-000031       *                                                                
-000032        WORKING-STORAGE SECTION.                                        
-000033       *Working Variables                                               
-000034        01  WS-CONTADORES.                                              
-000035            05  WS-COUNT-RECS               PIC S9(8) COMP SYNC VALUE 0.
-000036            05  WS-CLAIM-PAID               PIC S9(8) COMP SYNC VALUE 0.
-000037            05  WS-NUM-LINES                PIC S9(4) COMP VALUE 61.    
-000038        01  WS-CALC-VARS.                                               
-000039            05  WS-DEDUCTIBLE-CAL           PIC 9(9)V99 VALUE ZERO.     
-000040            05  WS-MAX-COVERAGE-AMOUNT      PIC 9(9)V99 VALUE 999999.99.
-000041            05  WS-CLAIM-POLICY             PIC 9(9)V99 VALUE ZERO.     
-000042       *Switches Variables & File Status                                
-000043        01  SW-SWITCHE-VARS.                                            
-000044            05  SW-END-FILE                     PIC X VALUE '0'.        
-000045                88 END-FILE                        VALUE '1'.           
-000046                88 NOT-END                         VALUE '0'.           
-000047            05  SW-DEDUC-MET                    PIC X VALUE 'N'.        
-000048                88 DEDUCTIBLE-NOT-MET              VALUE 'N'.           
-000049                88 DEDUCTIBLE-MET                  VALUE 'S'.           
-000050            05  FS-STAT-CLAIM                   PIC X(02).              
-000051                88 CLAIMINPUT-OK                   VALUE '00'.          
-000052            05  FS-STAT-PRINT                   PIC X(02).              
-000053                88 CLAIMPRINT-OK                   VALUE '00'.          
-000054       *Editing Variables                                               
-000055        01  WS-EDIT-VARS.                                               
-000056            05  REC-KTR-OUT                PIC Z9.                      
-000057            05  DATE-VARS                  PIC X(15).                
-000058       * CLAIM RECORD                                                
-000059         COPY CLAIMREC.                                              
-000060       *                                                             
-000061       * Lines for Reporting                                         
-000062        01  WS-REPORT-LINES.                                         
-000063            02  HEADER-01.                                           
-000064                05  FILLER                 PIC X VALUE SPACE.        
-000065                05  DATE-HEAD01.                                     
-000066                    10  DATE-HEAD01-YEAR   PIC X(04).                
-000067                    10  FILLER             PIC X VALUE '/'.          
-000068                    10  DATE-HEAD01-MONTH  PIC X(02).                
-000069                    10  FILLER             PIC X VALUE '/'.          
-000070                    10  DATE-HEAD01-DAY    PIC X(02).                
-000071                05  FILLER                 PIC X(40) VALUE SPACES.   
-000072                05  FILLER                 PIC X(35)                 
-000073                    VALUE 'Group Claims Daily Totals'.               
-000074            02  HEADER-02.                                           
-000075                05  FILLER                 PIC X VALUE SPACE.        
-000076                05  FILLER                 PIC X(23) VALUE SPACES.   
-000077            02  HEADER-03.                                           
-000078                05  FILLER                 PIC X VALUE SPACE.        
-000079                05  FILLER                 PIC X(24) VALUE 'POLICY'. 
-000080                05  FILLER                 PIC X(09) VALUE 'POLICY'. 
-000081                05  FILLER                 PIC X(09) VALUE 'FIRST'.  
-000082                05  FILLER                 PIC X(09) VALUE 'LAST'.   
-000083                05  FILLER                 PIC X(10) VALUE 'RENEW'.  
-000084                05  FILLER                 PIC X(7)  VALUE 'DEDUC'.  
-000085                05  FILLER                 PIC X(9)  VALUE 'COPAY'.  
-000086                05  FILLER                 PIC X(08) VALUE 'DEDUC'.  
-000087                05  FILLER                 PIC X(15) VALUE 'CLAIM'.  
-000088                05  FILLER                 PIC X(10) VALUE 'CLAIM'.  
-000089            02  HEADER-04.                                           
-000090                05  FILLER                 PIC X VALUE SPACE.        
-000091                05  FILLER                 PIC X(24) VALUE 'TYPE'.   
-000092                05  FILLER                 PIC X(09) VALUE 'NUMBER'. 
-000093                05  FILLER                 PIC X(09) VALUE 'NAME'.   
-000094                05  FILLER                 PIC X(09) VALUE 'NAME'.   
-000095                05  FILLER                 PIC X(10) VALUE 'DATE'.   
-000096                05  FILLER                 PIC X(07) VALUE 'MET'.    
-000097                05  FILLER                 PIC X(09) VALUE 'PERCENT'.
-000098                05  FILLER                 PIC X(08) VALUE 'AMOUNT'. 
-000099                05  FILLER                 PIC X(15) VALUE 'AMOUNT'. 
-000100                05  FILLER                 PIC X(10) VALUE 'PAID'.   
-000101            02  HEADER-05.                                           
-000102                05  FILLER                 PIC X VALUE SPACE.        
-000103                05  FILLER                 PIC X(23) VALUE ALL '-'.  
-000104                05  FILLER                 PIC X VALUE SPACE.        
-000105                05  FILLER                 PIC X(08) VALUE ALL '-'.  
-000106                05  FILLER                 PIC X VALUE SPACE.        
-000107                05  FILLER                 PIC X(08) VALUE ALL '-'.  
-000108                05  FILLER                 PIC X VALUE SPACE.        
-000109                05  FILLER                 PIC X(08) VALUE ALL '-'.  
-000110                05  FILLER                 PIC X VALUE SPACE.        
-000111                05  FILLER                 PIC X(10) VALUE ALL '-'.  
-000112                05  FILLER                 PIC X VALUE SPACE.        
-000113                05  FILLER                 PIC X(05) VALUE ALL '-'.  
-000114                05  FILLER                 PIC X VALUE SPACE.        
-000115                05  FILLER                 PIC X(07) VALUE ALL '-'.  
-000116                05  FILLER                 PIC X VALUE SPACE.        
-000117                05  FILLER                 PIC X(08) VALUE ALL '-'.  
-000118                05  FILLER                 PIC X VALUE SPACE.        
-000119                05  FILLER                 PIC X(14) VALUE ALL '-'.  
-000120                05  FILLER                 PIC X VALUE SPACE.        
-000121                05  FILLER                 PIC X(10) VALUE ALL '-'.  
-000122            02  DETAIL-RECORD.                                       
-000123                05  FILLER                  PIC X VALUE SPACE.       
-000124                05  POLICY-TYPE-OU          PIC X(23).               
-000125                05  FILLER                  PIC X VALUE SPACE.       
-000126                05  INSURED-POLICY-NO-OU    PIC X(08).               
-000127                05  FILLER                  PIC X VALUE SPACE.       
-000128                05  INSURED-FIRST-NAME-OU    PIC X(08).              
-000129                05  FILLER                  PIC X VALUE SPACE.       
-000130                05  INSURED-LAST-NAME-OU    PIC X(08).               
-000131                05  FILLER                  PIC X VALUE SPACE.       
-000132                05  RENEW-YEAR-OU           PIC X(04) VALUE SPACES.  
-000133                05  FILLER-SLASH-01         PIC X VALUE '/'.          
-000134                05  RENEW-MONTH-OU          PIC X(02) VALUE SPACES.   
-000135                05  FILLER-SLASH-02         PIC X VALUE '/'.          
-000136                05  RENEW-DAY-OU            PIC X(04) VALUE SPACES.   
-000137                05  DEDUC-MET-OU            PIC X.                    
-000138                05  FILLER                  PIC X(03) VALUE SPACES.   
-000139                05  COPAY-PERCENT-OU        PIC Z9.999.               
-000140                05  FILLER                  PIC X(03) VALUE SPACES.   
-000141                05  DEDUC-AMOUNT-OU         PIC $$$9.                 
-000142                05  FILLER                  PIC X(03) VALUE SPACES.   
-000143                05  CLAIM-AMOUNT-OU         PIC $,$$$,$$$.99.         
-000144                05  FILLER                  PIC X(03) VALUE SPACES.   
-000145                05  CLAIM-PAID-OU           PIC $,$$$,$$$.99.         
-000146       *                                                              
-000147        PROCEDURE DIVISION.                                           
-000148            PERFORM 100-OPEN-FILES.                                   
-000149            PERFORM 200-CLAIM-PROCESS UNTIL END-FILE.                 
-000150            PERFORM 300-TERMINAR.                                     
-000151            GOBACK.                                                   
-000152       *                                                             
-000153        100-OPEN-FILES.                                              
-000154            MOVE FUNCTION CURRENT-DATE TO DATE-VARS                  
-000155            DISPLAY "Init MID EXAM PROCESS.. date: " DATE-VARS (1:8) 
-000156            OPEN INPUT  INFILE                                       
-000157            IF NOT CLAIMINPUT-OK                                     
-000158               DISPLAY 'ERROR IN OPEN INPUT CLAIM FILE '             
-000159               DISPLAY 'FILE STATUS = ' FS-STAT-CLAIM                
-000160               GO TO 900-ERROR.                                      
-000161       *                                                             
-000162            OPEN OUTPUT OUTFILE                                      
-000163            IF NOT CLAIMPRINT-OK                                     
-000164               DISPLAY 'ERROR IN OPEN OUPUT CLAIM FILE '             
-000165               DISPLAY 'FILE STATUS = ' FS-STAT-PRINT                
-000166               GO TO 900-ERROR.                                      
-000167       *                                                             
-000168            PERFORM 240-READ-RECORD                                  
-000169            CONTINUE.                                                
-000170       *                                                             
-000171       * Main Process                                                    
-000172       * Assumptions:                                                    
-000173       * 1.-A Claim must not be greater the Max coverage amount          
-000174       * This max value is $ 999,999.99                                  
-000175       * The Claim amount is a data and it is stored in the ICLAIM file  
-000176       *                                                                 
-000177       * 2.-The report will be written in a file                         
-000178       *                                                                 
-000179        200-CLAIM-PROCESS.                                               
-000180            ADD 1 TO WS-COUNT-RECS                                       
-000181            DISPLAY 'POLICY NUMBER ... ' INSURED-POLICY-NO               
-000182            IF CLAIM-AMOUNT < WS-MAX-COVERAGE-AMOUNT                     
-000183               PERFORM 210-CALCULATE-DEDUCTIBLE                          
-000184               PERFORM 220-DECIDE-IF-PAYCLAIM                            
-000185            ELSE                                                         
-000186               CONTINUE                                                  
-000187            END-IF                                                       
-000188            PERFORM 240-READ-RECORD                                      
-000189            CONTINUE.                                                    
-000190       *                                                                
-000191       * This Paragraph calculate the Deductible                        
-000192       * The deductible is the Policy Amount times the company's        
-000193       * deductible % which is a constant .002                          
-000194       * Also calculate the amount Claim the Insurer will pay           
-000195        210-CALCULATE-DEDUCTIBLE.                                       
-000196            COMPUTE WS-DEDUCTIBLE-CAL ROUNDED = .002 * POLICY-AMOUNT    
-000197            IF  WS-DEDUCTIBLE-CAL equal POLICY-DEDUCTIBLE-PAID          
-000198                COMPUTE CLAIM-AMOUNT-PAID ROUNDED =                     
-000199                CLAIM-AMOUNT - (POLICY-COINSURANCE * CLAIM-AMOUNT / 100)
-000200                SET DEDUCTIBLE-MET TO TRUE                              
-000201            ELSE                                                        
-000202                COMPUTE CLAIM-AMOUNT-PAID ROUNDED =                     
-000203                CLAIM-AMOUNT - WS-DEDUCTIBLE-CAL                        
-000204                             - (POLICY-COINSURANCE * CLAIM-AMOUNT / 100)
-000205                SET DEDUCTIBLE-NOT-MET TO TRUE                          
-000206            END-IF                                                      
-000207            CONTINUE.                                                   
-000208       *                                                                
-000209       * The Claim is payed only if POLICY-AMOUNT is greater than    
-000210       * CLAIM-AMOUNT-PAID                                           
-000211       * Otherwise, the Claim is denied                              
-000212        220-DECIDE-IF-PAYCLAIM.                                      
-000213            IF  POLICY-AMOUNT   >   CLAIM-AMOUNT-PAID                
-000214                ADD 1 TO WS-CLAIM-PAID                               
-000215                PERFORM 230-WRITE-REPORT                             
-000216            END-IF                                                   
-000217            CONTINUE.                                                
-000218       *                                                             
-000219        230-WRITE-REPORT.                                            
-000220            EVALUATE POLICY-TYPE                                     
-000221              WHEN 1                                                 
-000222                MOVE 'EMPLOYER-PRIVATE'    TO POLICY-TYPE-OU         
-000223              WHEN 2                                                 
-000224                MOVE 'STANDARD MEDICARE'   TO POLICY-TYPE-OU         
-000225              WHEN 3                                                 
-000226                MOVE 'AFFORDABLE CARE ACT' TO POLICY-TYPE-OU         
-000227              WHEN OTHER                                             
-000228                MOVE 'INVALID TYPE'        TO POLICY-TYPE-OU          
-000229            END-EVALUATE                                              
-000230            MOVE INSURED-POLICY-NO         TO INSURED-POLICY-NO-OU    
-000231            MOVE INSURED-FIRST-NAME        TO INSURED-FIRST-NAME-OU   
-000232            MOVE INSURED-LAST-NAME         TO INSURED-LAST-NAME-OU    
-000233            MOVE .002                      TO COPAY-PERCENT-OU        
-000234            MOVE SW-DEDUC-MET              TO DEDUC-MET-OU            
-000235            MOVE POLICY-DEDUCTIBLE-PAID    TO DEDUC-AMOUNT-OU         
-000236            MOVE CLAIM-AMOUNT              TO CLAIM-AMOUNT-OU         
-000237            MOVE CLAIM-AMOUNT-PAID         TO CLAIM-PAID-OU           
-000238            MOVE POLICY-YEAR               TO RENEW-YEAR-OU           
-000239            MOVE POLICY-MONTH              TO RENEW-MONTH-OU          
-000240            MOVE POLICY-DAY                TO RENEW-DAY-OU            
-000241            IF  WS-NUM-LINES > 60 THEN                                
-000242                PERFORM 231-WRITE-TITLES                              
-000243            END-IF                                                    
-000244            WRITE CLAIM-REPORT         FROM  DETAIL-RECORD            
-000245            ADD 1 TO WS-NUM-LINES                                     
-000246            CONTINUE.                                                 
-000247       *                                                         
-000248        231-WRITE-TITLES.                                        
-000249            MOVE DATE-VARS (1:4)   TO    DATE-HEAD01-YEAR        
-000250            MOVE DATE-VARS (5:2)   TO    DATE-HEAD01-MONTH       
-000251            MOVE DATE-VARS (7:2)   TO    DATE-HEAD01-DAY         
-000252            WRITE CLAIM-REPORT     FROM  HEADER-01               
-000253            WRITE CLAIM-REPORT     FROM  HEADER-02               
-000254            WRITE CLAIM-REPORT     FROM  HEADER-03               
-000255            WRITE CLAIM-REPORT     FROM  HEADER-04               
-000256            WRITE CLAIM-REPORT     FROM  HEADER-05               
-000257            MOVE 5                 TO    WS-NUM-LINES            
-000258            CONTINUE.                                            
-000259       *                                                         
-000260        240-READ-RECORD.                                         
-000261            READ INFILE                                          
-000262               AT END MOVE 1 TO SW-END-FILE                      
-000263            NOT AT END                                           
-000264               MOVE CLAIM-RECORD TO CLAIM-RECORD-WS              
-000265            END-READ                                             
-000266            CONTINUE.                                                   
-000267       *                                                                
-000268        300-TERMINAR.                                                   
-000269            MOVE WS-COUNT-RECS      TO REC-KTR-OUT                      
-000270            DISPLAY "----------------  "                                
-000271            DISPLAY 'Control Counters  '                                
-000272            DISPLAY "----------------  "                                
-000273            DISPLAY 'Number of Records:  ' REC-KTR-OUT                  
-000274            MOVE WS-CLAIM-PAID             TO REC-KTR-OUT               
-000275            DISPLAY 'Claim Paid          ' REC-KTR-OUT                  
-000276            DISPLAY "END PROGR: CLAIMPRO"                               
-000277            CONTINUE.                                                   
-000278       *                                                                
-000279        900-ERROR.                                                      
-000280            GOBACK.                                                     
-****** **************************** Bottom of Data ***************************
+************************************ Top of Data *****************************
+000001 CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
+000002        IDENTIFICATION DIVISION.
+000003        PROGRAM-ID. CLAIMPRO.
+000004*===============================================================*
+000005* INSURANCE CLAIM PROCESS                                      =*
+000006* AUTHOR: ROBERTO CHIRINOS                                     =*
+000007* DATE  : 30/07/2020                                           =*
+000008*---------------------------------------------------------------*
+000009* MODIFICATION HISTORY:                                        =*
+000010* 09/08/2026 RCH - ADD DENIED-CLAIM EXCEPTION REPORT (ODENIED) =*
+000011* 09/08/2026 RCH - ADD CHECKPOINT/RESTART VIA CHKPNT FILE       =*
+000012* 09/08/2026 RCH - STAMP CLAIM-RECORD-WS WITH AUDIT TRAIL DATA  =*
+000013* 09/08/2026 RCH - ADD CLAIMHIST YTD POLICY CLAIM HISTORY FILE  =*
+000014* 09/08/2026 RCH - RECONCILE ICLAIM TRAILER CONTROL TOTALS      =*
+000015* 09/08/2026 RCH - ADD HSA/DENTAL POLICY-TYPE REPORT LABELS     =*
+000016* 09/08/2026 RCH - MOVE RATES OUT TO RATECTL CONTROL FILE       =*
+000017* 09/08/2026 RCH - ICLAIM NOW INDEXED, ADD POLICY INQUIRY MODE  =*
+000018* 09/08/2026 RCH - ADD HIGH-DOLLAR CLAIM EXCEPTION REPORT       =*
+000019* 09/08/2026 RCH - ADD POLICY-RENEWAL AGING SUMMARY REPORT      =*
+000019* 09/08/2026 RCH - VALIDATE POLICY NO CHECK DIGIT VIA GNSPPVRF  =*
+000020*===============================================================*
+000021        ENVIRONMENT DIVISION.
+000022        INPUT-OUTPUT SECTION.
+000023        FILE-CONTROL.
+000024            SELECT INFILE   ASSIGN   TO ICLAIM
+000025               ORGANIZATION IS INDEXED
+000026               ACCESS MODE  IS DYNAMIC
+000027               RECORD KEY   IS CLAIM-RECORD-KEY
+000028               FILE STATUS  IS  FS-STAT-CLAIM.
+000029* *
+000030            SELECT OUTFILE  ASSIGN   TO OCLAIM
+000031               FILE STATUS  IS  FS-STAT-PRINT.
+000032*    *
+000033            SELECT DENYFILE ASSIGN   TO ODENIED
+000034               FILE STATUS  IS  FS-STAT-DENY.
+000035*    *
+000036            SELECT CHKFILE  ASSIGN   TO CHKPNT
+000037               FILE STATUS  IS  FS-STAT-CHKPT.
+000038*    *
+000039            SELECT CLAIMHIST ASSIGN TO CLMHIST
+000040               ORGANIZATION IS INDEXED
+000041               ACCESS MODE  IS DYNAMIC
+000042               RECORD KEY   IS HIST-POLICY-NO
+000043               FILE STATUS  IS FS-STAT-HIST.
+000044*    *
+000045            SELECT RATESFILE ASSIGN TO RATECTL
+000046               FILE STATUS  IS FS-STAT-RATES.
+000047*    *
+000048            SELECT HIDLRFILE ASSIGN TO OHIDLR
+000049               FILE STATUS  IS FS-STAT-HIDLR.
+000050*    *
+000051            SELECT REVIEWFILE ASSIGN TO REVWCTL
+000052               FILE STATUS  IS FS-STAT-REVW.
+000053*    *
+000054            SELECT RENWFILE  ASSIGN TO ORENEW
+000055               FILE STATUS  IS FS-STAT-RENEW.
+000055*    *
+000055* Shared daily processing-exceptions log (see EXCPREC) - every
+000055* claim this program kicks out with no other durable output
+000055* (over-max-coverage, bad policy-number check digit) is logged
+000055* here alongside HOSPEDIT's own exceptions from the same run.
+000055            SELECT EXCPLOG   ASSIGN TO EXCPLOG
+000055               FILE STATUS  IS FS-STAT-EXCP.
+000056        DATA DIVISION.
+000057        FILE SECTION.
+000058        FD INFILE
+000059            RECORDING MODE IS F
+000060            BLOCK CONTAINS 0 RECORDS
+000061            RECORD CONTAINS 80 CHARACTERS
+000062            DATA RECORD IS CLAIM-RECORD.
+000063        01  CLAIM-RECORD.
+000064            05  CLAIM-RECORD-KEY                 PIC 9(07).
+000065            05  FILLER                           PIC X(73).
+000066        FD OUTFILE
+000067            RECORDING MODE IS F
+000068            RECORD CONTAINS 133 CHARACTERS
+000069            BLOCK CONTAINS 0 RECORDS
+000070            DATA RECORD IS CLAIM-REPORT.
+000071        01  CLAIM-REPORT                         PIC X(133).
+000072        FD  DENYFILE
+000073            RECORDING MODE IS F
+000074            RECORD CONTAINS 100 CHARACTERS
+000075            BLOCK CONTAINS 0 RECORDS
+000076            DATA RECORD IS DENY-REPORT.
+000077        01  DENY-REPORT                          PIC X(100).
+000078        FD  CHKFILE
+000079            RECORDING MODE IS F
+000080            RECORD CONTAINS 91 CHARACTERS
+000081            BLOCK CONTAINS 0 RECORDS
+000082            DATA RECORD IS CHECKPOINT-RECORD.
+000083        01  CHECKPOINT-RECORD.
+000084            05  CHKPT-COUNT-RECS                 PIC 9(08).
+000084            05  CHKPT-HASH-TOTAL                 PIC 9(09)V99.
+000085            05  CHKPT-CLAIM-PAID                 PIC 9(08).
+000086            05  CHKPT-CLAIM-DENIED               PIC 9(08).
+000086            05  CHKPT-CLAIM-HIDOLLAR              PIC 9(08).
+000086            05  CHKPT-INVALID-POLICY-CTR          PIC 9(08).
+000086            05  CHKPT-RENEW-PAST-DUE              PIC 9(08).
+000086            05  CHKPT-RENEW-0-30                  PIC 9(08).
+000086            05  CHKPT-RENEW-31-60                 PIC 9(08).
+000086            05  CHKPT-RENEW-61-90                 PIC 9(08).
+000086            05  CHKPT-RENEW-OVER-90               PIC 9(08).
+000087        FD  CLAIMHIST
+000088            RECORDING MODE IS F
+000089            RECORD CONTAINS 35 CHARACTERS
+000090            BLOCK CONTAINS 0 RECORDS
+000091            DATA RECORD IS CLAIM-HIST-RECORD.
+000092        01  CLAIM-HIST-RECORD.
+000093            05  HIST-POLICY-NO                   PIC 9(07).
+000094            05  HIST-CLAIM-COUNT                 PIC 9(05).
+000095            05  HIST-CLAIM-PAID-COUNT            PIC 9(05).
+000096            05  HIST-CLAIM-DENIED-COUNT          PIC 9(05).
+000097            05  HIST-YTD-CLAIM-AMOUNT            PIC 9(09)V99.
+000098            05  HIST-LAST-CLAIM-DATE             PIC 9(08).
+000099        FD  RATESFILE
+000100            RECORDING MODE IS F
+000101            RECORD CONTAINS 20 CHARACTERS
+000102            BLOCK CONTAINS 0 RECORDS
+000103            DATA RECORD IS RATES-RECORD.
+000104        01  RATES-RECORD.
+000105            05  RATE-POLICY-TYPE                 PIC 9.
+000106            05  RATE-DEDUCTIBLE-PCT              PIC V999.
+000107            05  RATE-MAX-COVERAGE                PIC 9(9)V99.
+000108            05  FILLER                           PIC X(04).
+000109        FD  HIDLRFILE
+000110            RECORDING MODE IS F
+000111            RECORD CONTAINS 100 CHARACTERS
+000112            BLOCK CONTAINS 0 RECORDS
+000113            DATA RECORD IS HIDLR-REPORT.
+000114        01  HIDLR-REPORT                         PIC X(100).
+000115        FD  REVIEWFILE
+000116            RECORDING MODE IS F
+000117            RECORD CONTAINS 20 CHARACTERS
+000118            BLOCK CONTAINS 0 RECORDS
+000119            DATA RECORD IS REVIEW-CONTROL-RECORD.
+000120        01  REVIEW-CONTROL-RECORD.
+000121            05  REVIEW-THRESHOLD-AMOUNT          PIC 9(9)V99.
+000122            05  FILLER                           PIC X(10).
+000123        FD  RENWFILE
+000124            RECORDING MODE IS F
+000125            RECORD CONTAINS 80 CHARACTERS
+000126            BLOCK CONTAINS 0 RECORDS
+000127            DATA RECORD IS RENEW-REPORT.
+000128        01  RENEW-REPORT                         PIC X(80).
+000128*
+000128        FD  EXCPLOG
+000128            RECORDING MODE IS F
+000128            RECORD CONTAINS 100 CHARACTERS
+000128            BLOCK CONTAINS 0 RECORDS
+000128            DATA RECORD IS EXCP-LOG-RECORD.
+000128        01  EXCP-LOG-RECORD.
+000128            COPY EXCPREC.
+000129*
+000130        WORKING-STORAGE SECTION.
+000131*Working Variables
+000132        01  WS-CONTADORES.
+000133            05  WS-COUNT-RECS               PIC S9(8) COMP SYNC VALUE 0.
+000134            05  WS-CLAIM-PAID               PIC S9(8) COMP SYNC VALUE 0.
+000135            05  WS-CLAIM-DENIED             PIC S9(8) COMP SYNC VALUE 0.
+000136            05  WS-NUM-LINES                PIC S9(4) COMP VALUE 61.
+000137            05  WS-DENY-NUM-LINES           PIC S9(4) COMP VALUE 61.
+000138            05  WS-CLAIM-HIDOLLAR           PIC S9(8) COMP SYNC VALUE 0.
+000139            05  WS-HIDLR-NUM-LINES          PIC S9(4) COMP VALUE 61.
+000140*Checkpoint/Restart Variables
+000141        01  WS-CHECKPOINT-VARS.
+000142            05  WS-CHKPT-INTERVAL           PIC S9(4) COMP VALUE 500.
+000143            05  WS-CHKPT-COUNTER            PIC S9(4) COMP VALUE 0.
+000144            05  WS-SKIP-INDEX               PIC S9(8) COMP VALUE 0.
+000145            05  WS-SKIP-TARGET              PIC S9(8) COMP VALUE 0.
+000146        01  WS-CALC-VARS.
+000147            05  WS-DEDUCTIBLE-CAL           PIC 9(9)V99 VALUE ZERO.
+000148            05  WS-DEDUCTIBLE-PCT           PIC V999    VALUE .002.
+000149            05  WS-MAX-COVERAGE-AMOUNT      PIC 9(9)V99 VALUE 999999.99.
+000150            05  WS-CLAIM-POLICY             PIC 9(9)V99 VALUE ZERO.
+000151*High-dollar manual-review threshold - loaded from REVWCTL at
+000152*start of run; the VALUE below only covers a missing control file
+000153            05  WS-REVIEW-THRESHOLD         PIC 9(9)V99 VALUE 500000.00.
+000154*Rates Control Table - loaded from RATECTL at start of run,
+000155*defaults above stand for any POLICY-TYPE not in the table
+000156        01  WS-RATES-TABLE.
+000157            05  WS-RATES-COUNT              PIC S9(4) COMP VALUE 0.
+000158            05  WS-RATES-ENTRY OCCURS 5 TIMES INDEXED BY RATE-IDX.
+000159                10  WS-RATE-POLICY-TYPE     PIC 9.
+000160                10  WS-RATE-DEDUCTIBLE-PCT   PIC V999.
+000161                10  WS-RATE-MAX-COVERAGE     PIC 9(9)V99.
+000162*Switches Variables & File Status
+000163        01  SW-SWITCHE-VARS.
+000164            05  SW-END-FILE                     PIC X VALUE '0'.
+000165                88 END-FILE                        VALUE '1'.
+000166                88 NOT-END                         VALUE '0'.
+000167            05  SW-DEDUC-MET                    PIC X VALUE 'N'.
+000168                88 DEDUCTIBLE-NOT-MET              VALUE 'N'.
+000169                88 DEDUCTIBLE-MET                  VALUE 'S'.
+000170            05  FS-STAT-CLAIM                   PIC X(02).
+000171                88 CLAIMINPUT-OK                   VALUE '00'.
+000172            05  FS-STAT-PRINT                   PIC X(02).
+000173                88 CLAIMPRINT-OK                   VALUE '00'.
+000174            05  FS-STAT-DENY                    PIC X(02).
+000175                88 CLAIMDENY-OK                    VALUE '00'.
+000176            05  FS-STAT-CHKPT                   PIC X(02).
+000177                88 CLAIMCHKPT-OK                   VALUE '00'.
+000178            05  SW-RESTART-RUN                  PIC X VALUE 'N'.
+000179                88 RESTART-RUN                     VALUE 'Y'.
+000180                88 NOT-RESTART-RUN                 VALUE 'N'.
+000181            05  FS-STAT-HIST                    PIC X(02).
+000182                88 CLAIMHIST-OK                     VALUE '00'.
+000183            05  SW-HIST-FOUND                   PIC X VALUE 'Y'.
+000184                88 HIST-RECORD-FOUND                VALUE 'Y'.
+000185                88 HIST-RECORD-NOT-FOUND            VALUE 'N'.
+000186            05  FS-STAT-RATES                   PIC X(02).
+000187                88 CLAIMRATES-OK                    VALUE '00'.
+000188            05  SW-RATES-EOF                    PIC X VALUE 'N'.
+000189                88 RATES-EOF                        VALUE 'Y'.
+000190            05  SW-RATE-FOUND                   PIC X VALUE 'N'.
+000191                88 RATE-FOUND                       VALUE 'Y'.
+000192                88 RATE-NOT-FOUND                   VALUE 'N'.
+000193            05  FS-STAT-HIDLR                   PIC X(02).
+000194                88 CLAIMHIDLR-OK                     VALUE '00'.
+000195            05  FS-STAT-REVW                    PIC X(02).
+000196                88 CLAIMREVW-OK                      VALUE '00'.
+000197            05  FS-STAT-RENEW                   PIC X(02).
+000198                88 CLAIMRENEW-OK                     VALUE '00'.
+000198            05  FS-STAT-EXCP                    PIC X(02).
+000198                88 CLAIMEXCP-OK                      VALUE '00'.
+000198*File-Status Decode Variables - 901-DECODE-FILE-STATUS translates
+000198*a raw 2-digit status code into a plain-English message so the
+000198*operator does not have to look one up at 2am
+000198            05  WS-FS-CODE                      PIC X(02).
+000198            05  WS-FS-MESSAGE                   PIC X(45).
+000199*Run-Mode Variables - read from SYSIN ahead of the nightly batch
+000200*run so the claims desk can invoke a one-off policy inquiry instead
+000201        01  WS-RUN-MODE-VARS.
+000202            05  WS-RUN-MODE                 PIC X(01) VALUE 'B'.
+000203                88 BATCH-MODE                   VALUE 'B'.
+000204                88 INQUIRY-MODE                 VALUE 'I'.
+000205            05  WS-INQUIRY-POLICY-NO        PIC 9(07) VALUE 0.
+000206*Editing Variables
+000207        01  WS-EDIT-VARS.
+000208            05  REC-KTR-OUT                PIC Z9.
+000209            05  DATE-VARS                  PIC X(15).
+000210            05  WS-BATCH-RUN-ID            PIC X(08).
+000210*Policy-Number Check-Digit Validation Variables - GNSPPVRF call
+000210*counts and confirms the check digit on INSURED-POLICY-NO, it
+000210*does not reject the claim by itself
+000210        01  WS-RUC-VALIDATION-VARS.
+000210            05  WS-INVALID-POLICY-CTR   PIC S9(8) COMP SYNC
+000210                                         VALUE 0.
+000210            COPY GNSWCVRF.
+000210            COPY GNSWVVRF.
+000210*Shared Exceptions-Log Work Area - 250-WRITE-EXCEPTION builds the
+000210*EXCPLOG record (see EXCPREC) from these before writing it
+000210        01  WS-EXCP-WORK-VARS.
+000210            05  WS-EXCP-KEY-ID          PIC 9(07).
+000210            05  WS-EXCP-REASON-CODE     PIC X(04).
+000210            05  WS-EXCP-REASON-TEXT     PIC X(40).
+000211* CLAIM RECORD
+000212         COPY CLAIMREC.
+000213*
+000214* Redefines the claim record to recognize a trailer record sent
+000215* at the end of ICLAIM, carrying the sender's expected record
+000216* count and hash total for input reconciliation.
+000217        01  CLAIM-TRAILER-WS REDEFINES CLAIM-RECORD-WS.
+000218            05  TRAILER-SENTINEL            PIC 9(07).
+000219                88 IS-TRAILER-RECORD           VALUE 9999999.
+000220            05  TRAILER-EXPECTED-COUNT       PIC 9(08).
+000221            05  TRAILER-HASH-TOTAL           PIC 9(09)V99.
+000222            05  FILLER                       PIC X(65).
+000223*Control-Total Reconciliation Variables
+000224        01  WS-CTL-VARS.
+000225            05  WS-EXPECTED-COUNT           PIC 9(08) VALUE 0.
+000226            05  WS-EXPECTED-HASH            PIC 9(09)V99 VALUE 0.
+000227            05  WS-HASH-TOTAL               PIC 9(09)V99 VALUE 0.
+000228            05  SW-TRAILER-SEEN             PIC X VALUE 'N'.
+000229                88 TRAILER-SEEN                VALUE 'Y'.
+000230                88 TRAILER-NOT-SEEN            VALUE 'N'.
+000231*Policy-Renewal Aging Variables
+000232        01  WS-RENEWAL-VARS.
+000233            05  WS-CURRENT-DATE-NUM         PIC 9(08) VALUE ZERO.
+000234            05  WS-DAYS-TO-RENEW            PIC S9(05) VALUE ZERO.
+000235            05  WS-RENEW-PAST-DUE           PIC S9(8) COMP SYNC VALUE 0.
+000236            05  WS-RENEW-0-30               PIC S9(8) COMP SYNC VALUE 0.
+000237            05  WS-RENEW-31-60              PIC S9(8) COMP SYNC VALUE 0.
+000238            05  WS-RENEW-61-90              PIC S9(8) COMP SYNC VALUE 0.
+000239            05  WS-RENEW-OVER-90            PIC S9(8) COMP SYNC VALUE 0.
+000240*
+000241* Lines for Reporting
+000242        01  WS-REPORT-LINES.
+000243            02  HEADER-01.
+000244                05  FILLER                 PIC X VALUE SPACE.
+000245                05  DATE-HEAD01.
+000246                    10  DATE-HEAD01-YEAR   PIC X(04).
+000247                    10  FILLER             PIC X VALUE '/'.
+000248                    10  DATE-HEAD01-MONTH  PIC X(02).
+000249                    10  FILLER             PIC X VALUE '/'.
+000250                    10  DATE-HEAD01-DAY    PIC X(02).
+000251                05  FILLER                 PIC X(40) VALUE SPACES.
+000252                05  FILLER                 PIC X(35)
+000253                    VALUE 'Group Claims Daily Totals'.
+000254            02  HEADER-02.
+000255                05  FILLER                 PIC X VALUE SPACE.
+000256                05  FILLER                 PIC X(23) VALUE SPACES.
+000257            02  HEADER-03.
+000258                05  FILLER                 PIC X VALUE SPACE.
+000259                05  FILLER                 PIC X(24) VALUE 'POLICY'.
+000260                05  FILLER                 PIC X(09) VALUE 'POLICY'.
+000261                05  FILLER                 PIC X(09) VALUE 'FIRST'.
+000262                05  FILLER                 PIC X(09) VALUE 'LAST'.
+000263                05  FILLER                 PIC X(10) VALUE 'RENEW'.
+000264                05  FILLER                 PIC X(7)  VALUE 'DEDUC'.
+000265                05  FILLER                 PIC X(9)  VALUE 'COPAY'.
+000266                05  FILLER                 PIC X(08) VALUE 'DEDUC'.
+000267                05  FILLER                 PIC X(15) VALUE 'CLAIM'.
+000268                05  FILLER                 PIC X(10) VALUE 'CLAIM'.
+000269            02  HEADER-04.
+000270                05  FILLER                 PIC X VALUE SPACE.
+000271                05  FILLER                 PIC X(24) VALUE 'TYPE'.
+000272                05  FILLER                 PIC X(09) VALUE 'NUMBER'.
+000273                05  FILLER                 PIC X(09) VALUE 'NAME'.
+000274                05  FILLER                 PIC X(09) VALUE 'NAME'.
+000275                05  FILLER                 PIC X(10) VALUE 'DATE'.
+000276                05  FILLER                 PIC X(07) VALUE 'MET'.
+000277                05  FILLER                 PIC X(09) VALUE 'PERCENT'.
+000278                05  FILLER                 PIC X(08) VALUE 'AMOUNT'.
+000279                05  FILLER                 PIC X(15) VALUE 'AMOUNT'.
+000280                05  FILLER                 PIC X(10) VALUE 'PAID'.
+000281            02  HEADER-05.
+000282                05  FILLER                 PIC X VALUE SPACE.
+000283                05  FILLER                 PIC X(23) VALUE ALL '-'.
+000284                05  FILLER                 PIC X VALUE SPACE.
+000285                05  FILLER                 PIC X(08) VALUE ALL '-'.
+000286                05  FILLER                 PIC X VALUE SPACE.
+000287                05  FILLER                 PIC X(08) VALUE ALL '-'.
+000288                05  FILLER                 PIC X VALUE SPACE.
+000289                05  FILLER                 PIC X(08) VALUE ALL '-'.
+000290                05  FILLER                 PIC X VALUE SPACE.
+000291                05  FILLER                 PIC X(10) VALUE ALL '-'.
+000292                05  FILLER                 PIC X VALUE SPACE.
+000293                05  FILLER                 PIC X(05) VALUE ALL '-'.
+000294                05  FILLER                 PIC X VALUE SPACE.
+000295                05  FILLER                 PIC X(07) VALUE ALL '-'.
+000296                05  FILLER                 PIC X VALUE SPACE.
+000297                05  FILLER                 PIC X(08) VALUE ALL '-'.
+000298                05  FILLER                 PIC X VALUE SPACE.
+000299                05  FILLER                 PIC X(14) VALUE ALL '-'.
+000300                05  FILLER                 PIC X VALUE SPACE.
+000301                05  FILLER                 PIC X(10) VALUE ALL '-'.
+000302            02  DETAIL-RECORD.
+000303                05  FILLER                  PIC X VALUE SPACE.
+000304                05  POLICY-TYPE-OU          PIC X(23).
+000305                05  FILLER                  PIC X VALUE SPACE.
+000306                05  INSURED-POLICY-NO-OU    PIC X(08).
+000307                05  FILLER                  PIC X VALUE SPACE.
+000308                05  INSURED-FIRST-NAME-OU    PIC X(08).
+000309                05  FILLER                  PIC X VALUE SPACE.
+000310                05  INSURED-LAST-NAME-OU    PIC X(08).
+000311                05  FILLER                  PIC X VALUE SPACE.
+000312                05  RENEW-YEAR-OU           PIC X(04) VALUE SPACES.
+000313                05  FILLER-SLASH-01         PIC X VALUE '/'.
+000314                05  RENEW-MONTH-OU          PIC X(02) VALUE SPACES.
+000315                05  FILLER-SLASH-02         PIC X VALUE '/'.
+000316                05  RENEW-DAY-OU            PIC X(04) VALUE SPACES.
+000317                05  DEDUC-MET-OU            PIC X.
+000318                05  FILLER                  PIC X(03) VALUE SPACES.
+000319                05  COPAY-PERCENT-OU        PIC Z9.999.
+000320                05  FILLER                  PIC X(03) VALUE SPACES.
+000321                05  DEDUC-AMOUNT-OU         PIC $$$9.
+000322                05  FILLER                  PIC X(03) VALUE SPACES.
+000323                05  CLAIM-AMOUNT-OU         PIC $,$$$,$$$.99.
+000324                05  FILLER                  PIC X(03) VALUE SPACES.
+000325                05  CLAIM-PAID-OU           PIC $,$$$,$$$.99.
+000326*
+000327        01  WS-DENY-LINES.
+000328            02  DENY-HEADER-01.
+000329                05  FILLER            PIC X VALUE SPACE.
+000330                05  FILLER            PIC X(35)
+000331                    VALUE 'Denied Claims Exception Report'.
+000332            02  DENY-HEADER-02.
+000333                05  FILLER            PIC X VALUE SPACE.
+000334                05  FILLER            PIC X(10) VALUE 'POLICY'.
+000335                05  FILLER            PIC X(10) VALUE SPACES.
+000336                05  FILLER            PIC X(13) VALUE 'INSURED NAME'.
+000337                05  FILLER            PIC X(16) VALUE 'CLAIM AMOUNT'.
+000338                05  FILLER            PIC X(16) VALUE 'AMOUNT PAID'.
+000339            02  DENY-HEADER-03.
+000340                05  FILLER            PIC X VALUE SPACE.
+000341                05  FILLER            PIC X(08) VALUE ALL '-'.
+000342                05  FILLER            PIC X(02) VALUE SPACES.
+000343                05  FILLER            PIC X(25) VALUE ALL '-'.
+000344                05  FILLER            PIC X(16) VALUE ALL '-'.
+000345                05  FILLER            PIC X(16) VALUE ALL '-'.
+000346            02  DENY-DETAIL-RECORD.
+000347                05  FILLER            PIC X VALUE SPACE.
+000348                05  DENY-POLICY-NO-OU      PIC X(08).
+000349                05  FILLER            PIC X(02) VALUE SPACES.
+000350                05  DENY-INSURED-NAME-OU   PIC X(25).
+000351                05  FILLER            PIC X VALUE SPACE.
+000352                05  DENY-CLAIM-AMOUNT-OU   PIC $,$$$,$$$.99.
+000353                05  FILLER            PIC X VALUE SPACE.
+000354                05  DENY-CLAIM-PAID-OU     PIC $,$$$,$$$.99.
+000355*
+000356        01  WS-HIDLR-LINES.
+000357            02  HIDLR-HEADER-01.
+000358                05  FILLER            PIC X VALUE SPACE.
+000359                05  FILLER            PIC X(40)
+000360                    VALUE 'High-Dollar Claim Manual Review Report'.
+000361            02  HIDLR-HEADER-02.
+000362                05  FILLER            PIC X VALUE SPACE.
+000363                05  FILLER            PIC X(10) VALUE 'POLICY'.
+000364                05  FILLER            PIC X(10) VALUE SPACES.
+000365                05  FILLER            PIC X(13) VALUE 'INSURED NAME'.
+000366                05  FILLER            PIC X(16) VALUE 'CLAIM AMOUNT'.
+000367            02  HIDLR-HEADER-03.
+000368                05  FILLER            PIC X VALUE SPACE.
+000369                05  FILLER            PIC X(08) VALUE ALL '-'.
+000370                05  FILLER            PIC X(02) VALUE SPACES.
+000371                05  FILLER            PIC X(25) VALUE ALL '-'.
+000372                05  FILLER            PIC X(16) VALUE ALL '-'.
+000373            02  HIDLR-DETAIL-RECORD.
+000374                05  FILLER            PIC X VALUE SPACE.
+000375                05  HIDLR-POLICY-NO-OU      PIC X(08).
+000376                05  FILLER            PIC X(02) VALUE SPACES.
+000377                05  HIDLR-INSURED-NAME-OU   PIC X(25).
+000378                05  FILLER            PIC X VALUE SPACE.
+000379                05  HIDLR-CLAIM-AMOUNT-OU   PIC $,$$$,$$$.99.
+000380*
+000381        01  WS-RENEW-LINES.
+000382            02  RENEW-HEADER-01.
+000383                05  FILLER            PIC X VALUE SPACE.
+000384                05  FILLER            PIC X(40)
+000385                    VALUE 'Policy-Renewal Aging Summary Report'.
+000386            02  RENEW-HEADER-02.
+000387                05  FILLER            PIC X VALUE SPACE.
+000388                05  FILLER            PIC X(20) VALUE 'AGING BUCKET'.
+000389                05  FILLER            PIC X(10) VALUE 'COUNT'.
+000390            02  RENEW-DETAIL-RECORD.
+000391                05  FILLER            PIC X VALUE SPACE.
+000392                05  RENEW-BUCKET-LABEL-OU   PIC X(20).
+000393                05  RENEW-COUNT-OU          PIC ZZZ,ZZ9.
+000394*
+000395        PROCEDURE DIVISION.
+000396            ACCEPT WS-RUN-MODE FROM SYSIN
+000397            IF INQUIRY-MODE
+000398               PERFORM 150-POLICY-INQUIRY
+000399            ELSE
+000400               PERFORM 100-OPEN-FILES
+000401               PERFORM 200-CLAIM-PROCESS UNTIL END-FILE
+000402               PERFORM 300-TERMINAR
+000403            END-IF
+000404            GOBACK.
+000405*
+000406        100-OPEN-FILES.
+000407            MOVE FUNCTION CURRENT-DATE TO DATE-VARS
+000408            DISPLAY "Init MID EXAM PROCESS.. date: " DATE-VARS (1:8)
+000409            MOVE DATE-VARS (1:8)        TO WS-CURRENT-DATE-NUM
+000410            MOVE 'RUN'                  TO WS-BATCH-RUN-ID (1:3)
+000411            MOVE DATE-VARS (9:5)        TO WS-BATCH-RUN-ID (4:5)
+000412            OPEN INPUT  INFILE
+000413            IF NOT CLAIMINPUT-OK
+000414               DISPLAY 'ERROR IN OPEN INPUT CLAIM FILE '
+000415               DISPLAY 'FILE STATUS = ' FS-STAT-CLAIM
+000415               MOVE FS-STAT-CLAIM TO WS-FS-CODE
+000415               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000415               DISPLAY WS-FS-MESSAGE
+000416               GO TO 900-ERROR.
+000417*
+000417            PERFORM 105-OPEN-CHECKPOINT-FILE
+000417*
+000417* OUTFILE/DENYFILE/HIDLRFILE/RENWFILE open EXTEND on a restart so
+000417* the lines already written before the prior run's failure are
+000417* kept, and OUTPUT on a fresh run so stale prior-run lines do not
+000417* carry forward.
+000418            IF RESTART-RUN
+000418               OPEN EXTEND OUTFILE
+000418            ELSE
+000418               OPEN OUTPUT OUTFILE
+000418            END-IF
+000419            IF NOT CLAIMPRINT-OK
+000420               DISPLAY 'ERROR IN OUPUT CLAIM FILE '
+000421               DISPLAY 'FILE STATUS = ' FS-STAT-PRINT
+000421               MOVE FS-STAT-PRINT TO WS-FS-CODE
+000421               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000421               DISPLAY WS-FS-MESSAGE
+000422               GO TO 900-ERROR.
+000423*
+000424            IF RESTART-RUN
+000424               OPEN EXTEND DENYFILE
+000424            ELSE
+000424               OPEN OUTPUT DENYFILE
+000424            END-IF
+000425            IF NOT CLAIMDENY-OK
+000426               DISPLAY 'ERROR IN OPEN OUTPUT DENIED CLAIM FILE '
+000427               DISPLAY 'FILE STATUS = ' FS-STAT-DENY
+000427               MOVE FS-STAT-DENY TO WS-FS-CODE
+000427               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000427               DISPLAY WS-FS-MESSAGE
+000428               GO TO 900-ERROR.
+000429*
+000430            IF RESTART-RUN
+000430               OPEN EXTEND HIDLRFILE
+000430            ELSE
+000430               OPEN OUTPUT HIDLRFILE
+000430            END-IF
+000431            IF NOT CLAIMHIDLR-OK
+000432               DISPLAY 'ERROR IN OPEN OUTPUT HIGH-DOLLAR FILE '
+000433               DISPLAY 'FILE STATUS = ' FS-STAT-HIDLR
+000433               MOVE FS-STAT-HIDLR TO WS-FS-CODE
+000433               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000433               DISPLAY WS-FS-MESSAGE
+000434               GO TO 900-ERROR.
+000435*
+000436            IF RESTART-RUN
+000436               OPEN EXTEND RENWFILE
+000436            ELSE
+000436               OPEN OUTPUT RENWFILE
+000436            END-IF
+000437            IF NOT CLAIMRENEW-OK
+000438               DISPLAY 'ERROR IN OPEN OUTPUT RENEWAL FILE '
+000439               DISPLAY 'FILE STATUS = ' FS-STAT-RENEW
+000439               MOVE FS-STAT-RENEW TO WS-FS-CODE
+000439               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000439               DISPLAY WS-FS-MESSAGE
+000440               GO TO 900-ERROR.
+000441*
+000441            OPEN OUTPUT EXCPLOG
+000441            IF NOT CLAIMEXCP-OK
+000441               DISPLAY 'ERROR IN OPEN OUTPUT EXCEPTIONS LOG '
+000441               DISPLAY 'FILE STATUS = ' FS-STAT-EXCP
+000441               MOVE FS-STAT-EXCP TO WS-FS-CODE
+000441               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000441               DISPLAY WS-FS-MESSAGE
+000441               GO TO 900-ERROR.
+000441*
+000443            PERFORM 106-SKIP-PROCESSED-RECORDS
+000444               UNTIL WS-SKIP-INDEX >= WS-SKIP-TARGET OR END-FILE.
+000445*
+000446            PERFORM 107-OPEN-HISTORY-FILE.
+000447*
+000448            PERFORM 108-LOAD-RATES-TABLE.
+000449*
+000450            PERFORM 111-LOAD-REVIEW-THRESHOLD.
+000451*
+000452            PERFORM 240-READ-RECORD
+000453            CONTINUE.
+000454*
+000455* Opens CHKPNT to find out whether this is a fresh run or a
+000456* restart. An empty or missing CHKPNT means a fresh run; a
+000457* CHKPNT holding a prior checkpoint record means we resume
+000458* right after the last record it saw, instead of reprocessing
+000459* ICLAIM from the top and duplicating OCLAIM/ODENIED lines.
+000460        105-OPEN-CHECKPOINT-FILE.
+000461            OPEN INPUT CHKFILE
+000462            IF CLAIMCHKPT-OK
+000463               READ CHKFILE
+000464                  AT END
+000465                     SET NOT-RESTART-RUN TO TRUE
+000466                  NOT AT END
+000467                     SET RESTART-RUN TO TRUE
+000468                     MOVE CHKPT-COUNT-RECS   TO WS-COUNT-RECS
+000469                     MOVE CHKPT-COUNT-RECS   TO WS-SKIP-TARGET
+000470                     MOVE CHKPT-CLAIM-PAID   TO WS-CLAIM-PAID
+000471                     MOVE CHKPT-CLAIM-DENIED TO WS-CLAIM-DENIED
+000471                     MOVE CHKPT-HASH-TOTAL   TO WS-HASH-TOTAL
+000471                     MOVE CHKPT-CLAIM-HIDOLLAR
+000471                                             TO WS-CLAIM-HIDOLLAR
+000471                     MOVE CHKPT-INVALID-POLICY-CTR
+000471                                             TO WS-INVALID-POLICY-CTR
+000471                     MOVE CHKPT-RENEW-PAST-DUE
+000471                                             TO WS-RENEW-PAST-DUE
+000471                     MOVE CHKPT-RENEW-0-30   TO WS-RENEW-0-30
+000471                     MOVE CHKPT-RENEW-31-60  TO WS-RENEW-31-60
+000471                     MOVE CHKPT-RENEW-61-90  TO WS-RENEW-61-90
+000471                     MOVE CHKPT-RENEW-OVER-90
+000471                                             TO WS-RENEW-OVER-90
+000472               END-READ
+000473               CLOSE CHKFILE
+000474            ELSE
+000475               SET NOT-RESTART-RUN TO TRUE
+000476            END-IF
+000477            OPEN OUTPUT CHKFILE
+000478            IF RESTART-RUN
+000479               DISPLAY 'RESTART DETECTED, RESUMING AFTER RECORD '
+000480                       WS-COUNT-RECS
+000481            END-IF
+000482            CONTINUE.
+000483*
+000484        106-SKIP-PROCESSED-RECORDS.
+000485            ADD 1 TO WS-SKIP-INDEX
+000486            PERFORM 240-READ-RECORD
+000487            CONTINUE.
+000488*
+000489* Opens the policy claim-history file for random update. The file
+000490* is created on a policy's first-ever claim, so a brand-new
+000491* CLMHIST is opened OUTPUT once to establish it, then reopened I-O.
+000492        107-OPEN-HISTORY-FILE.
+000493            OPEN I-O CLAIMHIST
+000494            IF FS-STAT-HIST = '35'
+000495               OPEN OUTPUT CLAIMHIST
+000496               CLOSE CLAIMHIST
+000497               OPEN I-O CLAIMHIST
+000498            END-IF
+000499            IF NOT CLAIMHIST-OK
+000500               DISPLAY 'ERROR IN OPEN CLAIM HISTORY FILE '
+000501               DISPLAY 'FILE STATUS = ' FS-STAT-HIST
+000501               MOVE FS-STAT-HIST TO WS-FS-CODE
+000501               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000501               DISPLAY WS-FS-MESSAGE
+000502               GO TO 900-ERROR
+000503            END-IF
+000504            CONTINUE.
+000505*
+000506* Loads the plan-tier deductible percentage and max coverage limit
+000507* for each POLICY-TYPE from RATECTL, so underwriting can change
+000508* a rate without a recompile. Any POLICY-TYPE not found in the
+000509* control file keeps the WS-CALC-VARS defaults.
+000510        108-LOAD-RATES-TABLE.
+000511            OPEN INPUT RATESFILE
+000512            IF NOT CLAIMRATES-OK
+000513               DISPLAY 'ERROR IN OPEN RATES CONTROL FILE '
+000514               DISPLAY 'FILE STATUS = ' FS-STAT-RATES
+000514               MOVE FS-STAT-RATES TO WS-FS-CODE
+000514               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000514               DISPLAY WS-FS-MESSAGE
+000515               GO TO 900-ERROR
+000516            END-IF
+000517            PERFORM 109-READ-RATES-RECORD UNTIL RATES-EOF.
+000518            CLOSE RATESFILE
+000519            CONTINUE.
+000520*
+000521        109-READ-RATES-RECORD.
+000522            READ RATESFILE
+000523               AT END SET RATES-EOF TO TRUE
+000524               NOT AT END
+000525                  ADD 1 TO WS-RATES-COUNT
+000526                  SET RATE-IDX TO WS-RATES-COUNT
+000527                  MOVE RATE-POLICY-TYPE
+000528                    TO WS-RATE-POLICY-TYPE (RATE-IDX)
+000529                  MOVE RATE-DEDUCTIBLE-PCT
+000530                    TO WS-RATE-DEDUCTIBLE-PCT (RATE-IDX)
+000531                  MOVE RATE-MAX-COVERAGE
+000532                    TO WS-RATE-MAX-COVERAGE (RATE-IDX)
+000533            END-READ
+000534            CONTINUE.
+000535*
+000536* Loads the configurable high-dollar manual-review threshold from
+000537* REVWCTL, so underwriting can tighten or loosen it without a
+000538* recompile. A missing/empty control file keeps the VALUE-clause
+000539* default set in WS-CALC-VARS.
+000540        111-LOAD-REVIEW-THRESHOLD.
+000541            OPEN INPUT REVIEWFILE
+000542            IF CLAIMREVW-OK
+000543               READ REVIEWFILE
+000544                  AT END
+000545                     CONTINUE
+000546                  NOT AT END
+000547                     MOVE REVIEW-THRESHOLD-AMOUNT TO WS-REVIEW-THRESHOLD
+000548               END-READ
+000549               CLOSE REVIEWFILE
+000550            END-IF
+000551            CONTINUE.
+000552*
+000553* On-demand policy inquiry - lets the claims desk pull a single
+000554* policy's claim record straight from ICLAIM by policy number
+000555* instead of waiting on the nightly batch. Skips the rest of the
+000556* open/process/terminate flow entirely; no report files touched.
+000557        150-POLICY-INQUIRY.
+000558            ACCEPT WS-INQUIRY-POLICY-NO FROM SYSIN
+000559            OPEN INPUT INFILE
+000560            IF NOT CLAIMINPUT-OK
+000561               DISPLAY 'ERROR IN OPEN INPUT CLAIM FILE '
+000562               DISPLAY 'FILE STATUS = ' FS-STAT-CLAIM
+000562               MOVE FS-STAT-CLAIM TO WS-FS-CODE
+000562               PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+000562               DISPLAY WS-FS-MESSAGE
+000563               GO TO 900-ERROR
+000564            END-IF
+000565            MOVE WS-INQUIRY-POLICY-NO TO CLAIM-RECORD-KEY
+000566            READ INFILE KEY IS CLAIM-RECORD-KEY
+000567               INVALID KEY
+000568                  DISPLAY 'NO CLAIM RECORD FOUND FOR POLICY '
+000569                          WS-INQUIRY-POLICY-NO
+000570               NOT INVALID KEY
+000571                  MOVE CLAIM-RECORD TO CLAIM-RECORD-WS
+000572                  DISPLAY 'POLICY NUMBER .... ' INSURED-POLICY-NO
+000573                  DISPLAY 'INSURED NAME ..... '
+000574                          INSURED-FIRST-NAME ' ' INSURED-LAST-NAME
+000575                  DISPLAY 'POLICY TYPE ...... ' POLICY-TYPE
+000576                  DISPLAY 'POLICY AMOUNT .... ' POLICY-AMOUNT
+000577                  DISPLAY 'CLAIM AMOUNT ..... ' CLAIM-AMOUNT
+000578                  DISPLAY 'CLAIM AMOUNT PAID. ' CLAIM-AMOUNT-PAID
+000579                  DISPLAY 'DISPOSITION CODE . '
+000580                          CLAIM-DISPOSITION-CODE
+000581            END-READ
+000582            CLOSE INFILE
+000583            CONTINUE.
+000584*
+000585* Main Process
+000586* Assumptions:
+000587* 1.-A Claim must not be greater the Max coverage amount
+000588* This max value is $ 999,999.99
+000589* The Claim amount is a data and it is stored in the ICLAIM file
+000590*
+000591* 2.-The report will be written in a file
+000592*
+000593        200-CLAIM-PROCESS.
+000594            ADD 1 TO WS-COUNT-RECS
+000594            PERFORM 205-VALIDATE-POLICY-NUMBER
+000595            ADD INSURED-POLICY-NO TO WS-HASH-TOTAL
+000596            ADD 1 TO WS-CHKPT-COUNTER
+000597            IF WS-CHKPT-COUNTER >= WS-CHKPT-INTERVAL
+000598               PERFORM 245-WRITE-CHECKPOINT
+000599            END-IF
+000600            DISPLAY 'POLICY NUMBER ... ' INSURED-POLICY-NO
+000601            PERFORM 211-LOOKUP-RATES
+000602            IF CLAIM-AMOUNT > WS-REVIEW-THRESHOLD
+000603               PERFORM 215-WRITE-HIDOLLAR-REPORT
+000604            ELSE
+000605               IF CLAIM-AMOUNT < WS-MAX-COVERAGE-AMOUNT
+000606                  PERFORM 210-CALCULATE-DEDUCTIBLE
+000607                  PERFORM 220-DECIDE-IF-PAYCLAIM
+000608               ELSE
+000608                  MOVE INSURED-POLICY-NO  TO WS-EXCP-KEY-ID
+000608                  MOVE 'OMAX'             TO WS-EXCP-REASON-CODE
+000608                  MOVE 'CLAIM AMOUNT AT OR OVER MAX COVERAGE'
+000608                                          TO WS-EXCP-REASON-TEXT
+000608                  PERFORM 250-WRITE-EXCEPTION THRU 250-EXIT
+000609               END-IF
+000611            END-IF
+000612            PERFORM 240-READ-RECORD
+000613            CONTINUE.
+000614*
+000614* Validates the check digit on INSURED-POLICY-NO via the shared
+000614* GNSPPVRF subprogram (see GNSWCVRF/GNSWVVRF). A bad check digit
+000614* is logged and counted, not rejected outright - the claims desk
+000614* follows up from the count in 300-TERMINAR.
+000614        205-VALIDATE-POLICY-NUMBER.
+000614            MOVE VRF-VAL          TO VRF-CMND.
+000614            MOVE VRF-ZERO-S       TO VRF-ZERO.
+000614            MOVE 6                TO VRF-LMAX.
+000614            MOVE 'S'              TO VRF-SFDV.
+000614            MOVE VRF-SVRF-1       TO VRF-SVRF.
+000614            MOVE INSURED-POLICY-NO     TO VRF-NUME.
+000614            MOVE INSURED-POLICY-NO (7:1) TO VRF-DVRF.
+000614            CALL 'GNSPPVRF' USING  VRF-VARI
+000614                RETURNING RETURN-CODE
+000614            END-CALL
+000614            IF RETURN-CODE NOT = 0
+000614               ADD 1 TO WS-INVALID-POLICY-CTR
+000614               DISPLAY 'WARNING: BAD CHECK DIGIT ON POLICY NO '
+000614                       INSURED-POLICY-NO ' - ' VRF-CMSG
+000614               MOVE INSURED-POLICY-NO  TO WS-EXCP-KEY-ID
+000614               MOVE 'CKDG'             TO WS-EXCP-REASON-CODE
+000614               MOVE VRF-CMSG           TO WS-EXCP-REASON-TEXT
+000614               PERFORM 250-WRITE-EXCEPTION THRU 250-EXIT
+000614            END-IF
+000614            CONTINUE.
+000614*
+000615* Looks up this claim's POLICY-TYPE in the rates control table
+000616* loaded from RATECTL at start of run, and sets the deductible %
+000617* and max coverage limit to use for this claim. Any POLICY-TYPE
+000618* not found in the table keeps the WS-CALC-VARS defaults.
+000619        211-LOOKUP-RATES.
+000620            SET RATE-NOT-FOUND TO TRUE
+000621            PERFORM 212-SEARCH-RATE-ENTRY
+000622               VARYING RATE-IDX FROM 1 BY 1
+000623               UNTIL RATE-IDX > WS-RATES-COUNT OR RATE-FOUND
+000624            IF RATE-FOUND
+000625               MOVE WS-RATE-DEDUCTIBLE-PCT (RATE-IDX)
+000626                 TO WS-DEDUCTIBLE-PCT
+000627               MOVE WS-RATE-MAX-COVERAGE (RATE-IDX)
+000628                 TO WS-MAX-COVERAGE-AMOUNT
+000629            END-IF
+000630            CONTINUE.
+000631*
+000632        212-SEARCH-RATE-ENTRY.
+000633            IF WS-RATE-POLICY-TYPE (RATE-IDX) = POLICY-TYPE
+000634               SET RATE-FOUND TO TRUE
+000635            END-IF
+000636            CONTINUE.
+000637*
+000638* This Paragraph calculate the Deductible
+000639* The deductible is the Policy Amount times the current plan's
+000640* deductible %, looked up from the rates control table
+000641* Also calculate the amount Claim the Insurer will pay
+000642        210-CALCULATE-DEDUCTIBLE.
+000643            COMPUTE WS-DEDUCTIBLE-CAL ROUNDED =
+000644                WS-DEDUCTIBLE-PCT * POLICY-AMOUNT
+000645            IF  WS-DEDUCTIBLE-CAL equal POLICY-DEDUCTIBLE-PAID
+000646                COMPUTE CLAIM-AMOUNT-PAID ROUNDED =
+000647                CLAIM-AMOUNT - (POLICY-COINSURANCE * CLAIM-AMOUNT / 100)
+000648                SET DEDUCTIBLE-MET TO TRUE
+000649            ELSE
+000650                COMPUTE CLAIM-AMOUNT-PAID ROUNDED =
+000651                CLAIM-AMOUNT - WS-DEDUCTIBLE-CAL
+000652                             - (POLICY-COINSURANCE * CLAIM-AMOUNT / 100)
+000653                SET DEDUCTIBLE-NOT-MET TO TRUE
+000654            END-IF
+000655            CONTINUE.
+000656*
+000657* The Claim is payed only if POLICY-AMOUNT is greater than
+000658* CLAIM-AMOUNT-PAID
+000659* Otherwise, the Claim is denied and routed to the exception
+000660* report in ODENIED so the claims desk can follow up.
+000661        220-DECIDE-IF-PAYCLAIM.
+000662            MOVE DATE-VARS (1:8)     TO CLAIM-PROCESS-DATE
+000663            MOVE WS-BATCH-RUN-ID     TO CLAIM-RUN-ID
+000664            PERFORM 225-AGE-POLICY-RENEWAL
+000665            IF  POLICY-AMOUNT   >   CLAIM-AMOUNT-PAID
+000666                ADD 1 TO WS-CLAIM-PAID
+000667                SET CLAIM-DISP-PAID TO TRUE
+000668                PERFORM 230-WRITE-REPORT
+000669            ELSE
+000670                ADD 1 TO WS-CLAIM-DENIED
+000671                SET CLAIM-DISP-DENIED TO TRUE
+000672                PERFORM 235-WRITE-DENIED-REPORT
+000673            END-IF
+000674            PERFORM 250-UPDATE-CLAIM-HISTORY
+000675            CONTINUE.
+000676*
+000677* Buckets every claim adjudicated this run by how many days remain
+000678* until POLICY-BENEFIT-DATE-NUM, using calendar-correct day counts
+000679* rather than a straight numeric subtraction of YYYYMMDD values.
+000680        225-AGE-POLICY-RENEWAL.
+000681            COMPUTE WS-DAYS-TO-RENEW =
+000682                FUNCTION INTEGER-OF-DATE (POLICY-BENEFIT-DATE-NUM)
+000683              - FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-NUM)
+000684            EVALUATE TRUE
+000685                WHEN WS-DAYS-TO-RENEW < 0
+000686                    ADD 1 TO WS-RENEW-PAST-DUE
+000687                WHEN WS-DAYS-TO-RENEW <= 30
+000688                    ADD 1 TO WS-RENEW-0-30
+000689                WHEN WS-DAYS-TO-RENEW <= 60
+000690                    ADD 1 TO WS-RENEW-31-60
+000691                WHEN WS-DAYS-TO-RENEW <= 90
+000692                    ADD 1 TO WS-RENEW-61-90
+000693                WHEN OTHER
+000694                    ADD 1 TO WS-RENEW-OVER-90
+000695            END-EVALUATE
+000696            CONTINUE.
+000697*
+000698* Keeps a year-to-date claim-count/paid-amount record per policy
+000699* in CLAIMHIST, keyed on INSURED-POLICY-NO, so claim history
+000700* survives past this one run instead of living only in
+000701* WS-CONTADORES for the length of the job.
+000702        250-UPDATE-CLAIM-HISTORY.
+000703            MOVE INSURED-POLICY-NO TO HIST-POLICY-NO
+000704            SET HIST-RECORD-FOUND TO TRUE
+000705            READ CLAIMHIST
+000706               INVALID KEY
+000707                  PERFORM 251-INITIALIZE-HISTORY-RECORD
+000708            END-READ
+000709            ADD 1 TO HIST-CLAIM-COUNT
+000710            IF CLAIM-DISP-PAID
+000711               ADD 1 TO HIST-CLAIM-PAID-COUNT
+000712               ADD CLAIM-AMOUNT-PAID TO HIST-YTD-CLAIM-AMOUNT
+000713            ELSE
+000714               ADD 1 TO HIST-CLAIM-DENIED-COUNT
+000715            END-IF
+000716            MOVE CLAIM-PROCESS-DATE TO HIST-LAST-CLAIM-DATE
+000717            IF HIST-RECORD-FOUND
+000718               REWRITE CLAIM-HIST-RECORD
+000719            ELSE
+000720               WRITE CLAIM-HIST-RECORD
+000721            END-IF
+000722            CONTINUE.
+000723*
+000724        251-INITIALIZE-HISTORY-RECORD.
+000725            INITIALIZE CLAIM-HIST-RECORD
+000726            MOVE INSURED-POLICY-NO TO HIST-POLICY-NO
+000727            SET HIST-RECORD-NOT-FOUND TO TRUE
+000728            CONTINUE.
+000729*
+000730        230-WRITE-REPORT.
+000731            EVALUATE POLICY-TYPE
+000732              WHEN 1
+000733                MOVE 'EMPLOYER-PRIVATE'    TO POLICY-TYPE-OU
+000734              WHEN 2
+000735                MOVE 'STANDARD MEDICARE'   TO POLICY-TYPE-OU
+000736              WHEN 3
+000737                MOVE 'AFFORDABLE CARE ACT' TO POLICY-TYPE-OU
+000738              WHEN 4
+000739                MOVE 'HSA PLAN'             TO POLICY-TYPE-OU
+000740              WHEN 5
+000741                MOVE 'DENTAL PLAN'          TO POLICY-TYPE-OU
+000742              WHEN OTHER
+000743                MOVE 'INVALID TYPE'        TO POLICY-TYPE-OU
+000744            END-EVALUATE
+000745            MOVE INSURED-POLICY-NO         TO INSURED-POLICY-NO-OU
+000746            MOVE INSURED-FIRST-NAME        TO INSURED-FIRST-NAME-OU
+000747            MOVE INSURED-LAST-NAME         TO INSURED-LAST-NAME-OU
+000748            MOVE WS-DEDUCTIBLE-PCT         TO COPAY-PERCENT-OU
+000749            MOVE SW-DEDUC-MET              TO DEDUC-MET-OU
+000750            MOVE POLICY-DEDUCTIBLE-PAID    TO DEDUC-AMOUNT-OU
+000751            MOVE CLAIM-AMOUNT              TO CLAIM-AMOUNT-OU
+000752            MOVE CLAIM-AMOUNT-PAID         TO CLAIM-PAID-OU
+000753            MOVE POLICY-YEAR               TO RENEW-YEAR-OU
+000754            MOVE POLICY-MONTH              TO RENEW-MONTH-OU
+000755            MOVE POLICY-DAY                TO RENEW-DAY-OU
+000756            IF  WS-NUM-LINES > 60 THEN
+000757                PERFORM 231-WRITE-TITLES
+000758            END-IF
+000759            WRITE CLAIM-REPORT         FROM  DETAIL-RECORD
+000760            ADD 1 TO WS-NUM-LINES
+000761            CONTINUE.
+000762*
+000763        235-WRITE-DENIED-REPORT.
+000764            MOVE INSURED-POLICY-NO          TO DENY-POLICY-NO-OU
+000765            STRING INSURED-FIRST-NAME DELIMITED BY SIZE
+000766                   ' '                DELIMITED BY SIZE
+000767                   INSURED-LAST-NAME  DELIMITED BY SIZE
+000768                   INTO DENY-INSURED-NAME-OU
+000769            END-STRING
+000770            MOVE CLAIM-AMOUNT               TO DENY-CLAIM-AMOUNT-OU
+000771            MOVE CLAIM-AMOUNT-PAID          TO DENY-CLAIM-PAID-OU
+000772            IF  WS-DENY-NUM-LINES > 60 THEN
+000773                PERFORM 236-WRITE-DENIED-TITLES
+000774            END-IF
+000775            WRITE DENY-REPORT         FROM  DENY-DETAIL-RECORD
+000776            ADD 1 TO WS-DENY-NUM-LINES
+000777            CONTINUE.
+000778*
+000779        236-WRITE-DENIED-TITLES.
+000780            WRITE DENY-REPORT     FROM  DENY-HEADER-01
+000781            WRITE DENY-REPORT     FROM  DENY-HEADER-02
+000782            WRITE DENY-REPORT     FROM  DENY-HEADER-03
+000783            MOVE 3                TO    WS-DENY-NUM-LINES
+000784            CONTINUE.
+000785*
+000786* Routes a claim over the manual-review threshold to the
+000787* high-dollar exception report instead of auto-paying/denying it.
+000788        215-WRITE-HIDOLLAR-REPORT.
+000789            ADD 1 TO WS-CLAIM-HIDOLLAR
+000790            MOVE INSURED-POLICY-NO          TO HIDLR-POLICY-NO-OU
+000791            STRING INSURED-FIRST-NAME DELIMITED BY SIZE
+000792                   ' '                DELIMITED BY SIZE
+000793                   INSURED-LAST-NAME  DELIMITED BY SIZE
+000794                   INTO HIDLR-INSURED-NAME-OU
+000795            END-STRING
+000796            MOVE CLAIM-AMOUNT               TO HIDLR-CLAIM-AMOUNT-OU
+000797            IF  WS-HIDLR-NUM-LINES > 60 THEN
+000798                PERFORM 216-WRITE-HIDOLLAR-TITLES
+000799            END-IF
+000800            WRITE HIDLR-REPORT        FROM  HIDLR-DETAIL-RECORD
+000801            ADD 1 TO WS-HIDLR-NUM-LINES
+000802            CONTINUE.
+000803*
+000804        216-WRITE-HIDOLLAR-TITLES.
+000805            WRITE HIDLR-REPORT    FROM  HIDLR-HEADER-01
+000806            WRITE HIDLR-REPORT    FROM  HIDLR-HEADER-02
+000807            WRITE HIDLR-REPORT    FROM  HIDLR-HEADER-03
+000808            MOVE 3                TO    WS-HIDLR-NUM-LINES
+000809            CONTINUE.
+000810*
+000811        231-WRITE-TITLES.
+000812            MOVE DATE-VARS (1:4)   TO    DATE-HEAD01-YEAR
+000813            MOVE DATE-VARS (5:2)   TO    DATE-HEAD01-MONTH
+000814            MOVE DATE-VARS (7:2)   TO    DATE-HEAD01-DAY
+000815            WRITE CLAIM-REPORT     FROM  HEADER-01
+000816            WRITE CLAIM-REPORT     FROM  HEADER-02
+000817            WRITE CLAIM-REPORT     FROM  HEADER-03
+000818            WRITE CLAIM-REPORT     FROM  HEADER-04
+000819            WRITE CLAIM-REPORT     FROM  HEADER-05
+000820            MOVE 5                 TO    WS-NUM-LINES
+000821            CONTINUE.
+000822*
+000823        240-READ-RECORD.
+000824            READ INFILE
+000825               AT END MOVE 1 TO SW-END-FILE
+000826            NOT AT END
+000827               MOVE CLAIM-RECORD TO CLAIM-RECORD-WS
+000828               IF IS-TRAILER-RECORD
+000829                  PERFORM 241-PROCESS-TRAILER-RECORD
+000830               END-IF
+000831            END-READ
+000832            CONTINUE.
+000833*
+000834* The sender appends a trailer record carrying the expected record
+000835* count and hash total; capture it and treat it as end-of-data so
+000836* it is never processed as a claim.
+000837        241-PROCESS-TRAILER-RECORD.
+000838            MOVE TRAILER-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+000839            MOVE TRAILER-HASH-TOTAL     TO WS-EXPECTED-HASH
+000840            SET TRAILER-SEEN TO TRUE
+000841            MOVE 1 TO SW-END-FILE
+000842            CONTINUE.
+000843*
+000844* Rewrites CHKPNT with the current counters so a restart picks up
+000845* right after the last record processed here, instead of redoing
+000846* the whole ICLAIM file.
+000847        245-WRITE-CHECKPOINT.
+000848            MOVE WS-COUNT-RECS      TO CHKPT-COUNT-RECS
+000849            MOVE WS-CLAIM-PAID      TO CHKPT-CLAIM-PAID
+000850            MOVE WS-CLAIM-DENIED    TO CHKPT-CLAIM-DENIED
+000850            MOVE WS-HASH-TOTAL      TO CHKPT-HASH-TOTAL
+000850            MOVE WS-CLAIM-HIDOLLAR  TO CHKPT-CLAIM-HIDOLLAR
+000850            MOVE WS-INVALID-POLICY-CTR
+000850                                    TO CHKPT-INVALID-POLICY-CTR
+000850            MOVE WS-RENEW-PAST-DUE  TO CHKPT-RENEW-PAST-DUE
+000850            MOVE WS-RENEW-0-30      TO CHKPT-RENEW-0-30
+000850            MOVE WS-RENEW-31-60     TO CHKPT-RENEW-31-60
+000850            MOVE WS-RENEW-61-90     TO CHKPT-RENEW-61-90
+000850            MOVE WS-RENEW-OVER-90   TO CHKPT-RENEW-OVER-90
+000851            CLOSE CHKFILE
+000852            OPEN OUTPUT CHKFILE
+000853            WRITE CHECKPOINT-RECORD
+000854            MOVE 0                  TO WS-CHKPT-COUNTER
+000855            DISPLAY 'CHECKPOINT WRITTEN AT RECORD ' WS-COUNT-RECS
+000856            CONTINUE.
+000856*
+000856* Writes one row to the shared daily exceptions log (EXCPLOG, see
+000856* EXCPREC). Caller fills WS-EXCP-KEY-ID/WS-EXCP-REASON-CODE/
+000856* WS-EXCP-REASON-TEXT before the PERFORM.
+000856        250-WRITE-EXCEPTION.
+000856            INITIALIZE EXCP-LOG-RECORD
+000856            MOVE 'REJECTED'        TO EXCP-RECORD-TYPE
+000856            MOVE 'CLAIMPRO'        TO EXCP-SOURCE-PROGRAM
+000856            MOVE WS-EXCP-KEY-ID    TO EXCP-KEY-ID
+000856            MOVE WS-EXCP-REASON-CODE TO EXCP-REASON-CODE
+000856            MOVE WS-EXCP-REASON-TEXT TO EXCP-REASON-TEXT
+000856            MOVE WS-CURRENT-DATE-NUM TO EXCP-RUN-DATE
+000856            WRITE EXCP-LOG-RECORD
+000856            CONTINUE.
+000856        250-EXIT.
+000856            EXIT.
+000857*
+000858        300-TERMINAR.
+000859            MOVE WS-COUNT-RECS      TO REC-KTR-OUT
+000860            DISPLAY "----------------  "
+000861            DISPLAY 'Control Counters  '
+000862            DISPLAY "----------------  "
+000863            DISPLAY 'Number of Records:  ' REC-KTR-OUT
+000864            MOVE WS-CLAIM-PAID             TO REC-KTR-OUT
+000865            DISPLAY 'Claim Paid          ' REC-KTR-OUT
+000866            MOVE WS-CLAIM-DENIED           TO REC-KTR-OUT
+000867            DISPLAY 'Claim Denied        ' REC-KTR-OUT
+000868            MOVE WS-CLAIM-HIDOLLAR         TO REC-KTR-OUT
+000869            DISPLAY 'High-Dollar Review  ' REC-KTR-OUT
+000869            MOVE WS-INVALID-POLICY-CTR    TO REC-KTR-OUT
+000869            DISPLAY 'Bad Check Digit     ' REC-KTR-OUT
+000870            PERFORM 310-WRITE-RENEWAL-REPORT
+000871* Reconcile against the input trailer's control totals, if one
+000872* was present, so a transmission that got cut short is flagged
+000873* instead of being closed out as a complete day's run.
+000874            MOVE +0 TO RETURN-CODE
+000875            IF TRAILER-SEEN
+000876               IF WS-COUNT-RECS NOT = WS-EXPECTED-COUNT
+000877                  OR WS-HASH-TOTAL NOT = WS-EXPECTED-HASH
+000878                  DISPLAY 'CONTROL TOTAL MISMATCH ON ICLAIM INPUT'
+000879                  DISPLAY '  EXPECTED RECORD COUNT: ' WS-EXPECTED-COUNT
+000880                  DISPLAY '  ACTUAL   RECORD COUNT: ' WS-COUNT-RECS
+000881                  DISPLAY '  EXPECTED HASH TOTAL:   ' WS-EXPECTED-HASH
+000882                  DISPLAY '  ACTUAL   HASH TOTAL:   ' WS-HASH-TOTAL
+000883                  MOVE +16 TO RETURN-CODE
+000884               END-IF
+000885            ELSE
+000886               DISPLAY 'NO TRAILER RECORD FOUND - TOTALS NOT RECONCILED'
+000887            END-IF
+000888* Clear CHKPNT on a clean finish so tomorrow's run is not mistaken
+000889* for a restart of today's.
+000890            CLOSE CHKFILE
+000891            OPEN OUTPUT CHKFILE
+000892            DISPLAY "END PROGR: CLAIMPRO"
+000893            CONTINUE.
+000894*
+000895* Writes the one summary line per aging bucket to RENWFILE so the
+000896* renewals desk can see how many open policies fall in each range
+000897* without combing through the detail claim reports.
+000898        310-WRITE-RENEWAL-REPORT.
+000899            WRITE RENEW-REPORT FROM RENEW-HEADER-01
+000900            WRITE RENEW-REPORT FROM RENEW-HEADER-02
+000901            MOVE 'PAST DUE'            TO RENEW-BUCKET-LABEL-OU
+000902            MOVE WS-RENEW-PAST-DUE     TO RENEW-COUNT-OU
+000903            WRITE RENEW-REPORT FROM RENEW-DETAIL-RECORD
+000904            MOVE '0-30 DAYS'           TO RENEW-BUCKET-LABEL-OU
+000905            MOVE WS-RENEW-0-30         TO RENEW-COUNT-OU
+000906            WRITE RENEW-REPORT FROM RENEW-DETAIL-RECORD
+000907            MOVE '31-60 DAYS'          TO RENEW-BUCKET-LABEL-OU
+000908            MOVE WS-RENEW-31-60        TO RENEW-COUNT-OU
+000909            WRITE RENEW-REPORT FROM RENEW-DETAIL-RECORD
+000910            MOVE '61-90 DAYS'          TO RENEW-BUCKET-LABEL-OU
+000911            MOVE WS-RENEW-61-90        TO RENEW-COUNT-OU
+000912            WRITE RENEW-REPORT FROM RENEW-DETAIL-RECORD
+000913            MOVE 'OVER 90 DAYS'        TO RENEW-BUCKET-LABEL-OU
+000914            MOVE WS-RENEW-OVER-90      TO RENEW-COUNT-OU
+000915            WRITE RENEW-REPORT FROM RENEW-DETAIL-RECORD
+000916            CONTINUE.
+000917*
+000918        900-ERROR.
+000919            GOBACK.
+000919*
+000919* Translates a raw VSAM/QSAM file-status code into a plain-English
+000919* message for the operator console. Caller moves the 2-digit code
+000919* into WS-FS-CODE before the PERFORM; result comes back in
+000919* WS-FS-MESSAGE.
+000919        901-DECODE-FILE-STATUS.
+000919            EVALUATE WS-FS-CODE
+000919                WHEN '00'
+000919                    MOVE 'SUCCESSFUL COMPLETION' TO WS-FS-MESSAGE
+000919                WHEN '10'
+000919                    MOVE 'END OF FILE REACHED' TO WS-FS-MESSAGE
+000919                WHEN '22'
+000919                    MOVE 'DUPLICATE KEY ON WRITE/REWRITE'
+000919                        TO WS-FS-MESSAGE
+000919                WHEN '23'
+000919                    MOVE 'RECORD NOT FOUND FOR REQUESTED KEY'
+000919                        TO WS-FS-MESSAGE
+000919                WHEN '24'
+000919                    MOVE 'BOUNDARY VIOLATION - KEY OUT OF RANGE'
+000919                        TO WS-FS-MESSAGE
+000919                WHEN '35'
+000919                    MOVE 'FILE NOT FOUND - DATASET DOES NOT EXIST'
+000919                        TO WS-FS-MESSAGE
+000919                WHEN '37'
+000919                    MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+000919                        TO WS-FS-MESSAGE
+000919                WHEN '39'
+000919                    MOVE 'FILE ATTRIBUTE MISMATCH (RECORD/ORGANIZATION)'
+000919                        TO WS-FS-MESSAGE
+000919                WHEN '41'
+000919                    MOVE 'FILE ALREADY OPEN' TO WS-FS-MESSAGE
+000919                WHEN '42'
+000919                    MOVE 'FILE NOT OPEN' TO WS-FS-MESSAGE
+000919                WHEN '46'
+000919                    MOVE 'SEQUENTIAL READ ERROR - NO CURRENT RECORD'
+000919                        TO WS-FS-MESSAGE
+000919                WHEN '47'
+000919                    MOVE 'FILE NOT OPEN FOR INPUT' TO WS-FS-MESSAGE
+000919                WHEN '48'
+000919                    MOVE 'FILE NOT OPEN FOR OUTPUT' TO WS-FS-MESSAGE
+000919                WHEN OTHER
+000919                    MOVE 'UNRECOGNIZED FILE STATUS CODE'
+000919                        TO WS-FS-MESSAGE
+000919            END-EVALUATE.
+000919        901-EXIT.
+000919            EXIT.
+*********************************** Bottom of Data ***************************
