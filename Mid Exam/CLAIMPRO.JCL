@@ -0,0 +1,55 @@
+//CLAIMPRO JOB (ACCTNO),'CLAIM PROCESS',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//* NIGHTLY INSURANCE CLAIM ADJUDICATION RUN - CLAIMPRO            *
+//* DD NAMES BELOW MATCH CLIAMPRO.CBL FILE-CONTROL SELECT CLAUSES: *
+//*   ICLAIM  - INFILE     (INDEXED VSAM KSDS, CLAIM INPUT)        *
+//*   OCLAIM  - OUTFILE    (DAILY CLAIM TOTALS REPORT)             *
+//*   ODENIED - DENYFILE   (DENIED-CLAIM EXCEPTION REPORT)         *
+//*   CHKPNT  - CHKFILE    (CHECKPOINT/RESTART RECORD)             *
+//*   CLMHIST - CLAIMHIST  (INDEXED VSAM KSDS, YTD CLAIM HISTORY)  *
+//*   RATECTL - RATESFILE  (PLAN-TIER DEDUCTIBLE/COVERAGE RATES)   *
+//*   OHIDLR  - HIDLRFILE  (HIGH-DOLLAR MANUAL-REVIEW REPORT)      *
+//*   REVWCTL - REVIEWFILE (HIGH-DOLLAR REVIEW THRESHOLD)          *
+//*   ORENEW  - RENWFILE   (POLICY-RENEWAL AGING SUMMARY)          *
+//*   EXCPLOG - EXCPLOG    (SHARED NIGHTLY EXCEPTIONS LOG - ALSO   *
+//*             WRITTEN BY HOSPEDIT'S OWN RUN, SEE HOSPEDIT.JCL)   *
+//* SYSIN CARD SELECTS RUN MODE: 'B' = NIGHTLY BATCH (DEFAULT),    *
+//* 'I' = ONE-OFF POLICY INQUIRY (FOLLOWED BY A POLICY NUMBER      *
+//* CARD WHEN RUN-MODE IS 'I').                                    *
+//*===============================================================*
+//STEP010  EXEC PGM=CLAIMPRO
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ICLAIM   DD DSN=PROD.CLAIMPRO.ICLAIM,DISP=SHR
+//OCLAIM   DD DSN=PROD.CLAIMPRO.OCLAIM,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//ODENIED  DD DSN=PROD.CLAIMPRO.ODENIED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CHKPNT   DD DSN=PROD.CLAIMPRO.CHKPNT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=91,BLKSIZE=0)
+//CLMHIST  DD DSN=PROD.CLAIMPRO.CLMHIST,DISP=SHR
+//RATECTL  DD DSN=PROD.CLAIMPRO.RATECTL,DISP=SHR
+//OHIDLR   DD DSN=PROD.CLAIMPRO.OHIDLR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//REVWCTL  DD DSN=PROD.CLAIMPRO.REVWCTL,DISP=SHR
+//ORENEW   DD DSN=PROD.CLAIMPRO.ORENEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPLOG  DD DSN=PROD.NIGHTLY.EXCPLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
