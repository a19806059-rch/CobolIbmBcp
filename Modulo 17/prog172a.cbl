@@ -25,6 +25,12 @@
 004300            ORGANIZATION IS SEQUENTIAL.
 004400     SELECT CREDITS-REPORT ASSIGN TO UT-S-STCRSRPT
 004300            ORGANIZATION IS SEQUENTIAL.
+      *  LOGICA AGREGADA - run-parameter file giving 300-TABLE-SEARCH
+      *  its course/grade search criteria, so the registrar can look
+      *  up a different course without a recompile
+           SELECT SRCHPARM-FILE  ASSIGN TO UT-S-SRCHPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-SRCHPARM-STATUS.
 004500 DATA DIVISION.
 004600 FILE SECTION.
 004700 FD  STUDENT-FILE
@@ -36,12 +42,29 @@
                10 STUDENT-COURSE-TAB OCCURS 6 TIMES.
                    15  COURSE-NBR      PIC X(7).
                    15  COURSE-GRADE    PIC X(1).
-           05  FILLER                  PIC X(12).
+      *  LOGICA AGREGADA - credit hours for this course, so the QPA
+      *  calculation can be weighted the way the registrar defines it
+                   15  COURSE-CREDITS  PIC 9(1).
+           05  FILLER                  PIC X(06).
 006700 FD  CREDITS-REPORT
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
 006800     LABEL RECORDS ARE STANDARD.
 006900 01  REPORT-LINE-OUT             PIC X(80).
+      *  Search-criteria control record read by 150-LOAD-SEARCH-PARMS.
+      *  A missing/empty SRCHPARM-FILE leaves the WS-SRCH- fields at
+      *  their VALUE-clause defaults below (the program's original
+      *  hardcoded ANTH101/TUBA567/PIAN003 search criteria)
+       FD  SRCHPARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SRCHPARM-RECORD.
+           05  SRCHPARM-COURSE-1       PIC X(7).
+           05  SRCHPARM-GRADE-1        PIC X(1).
+           05  SRCHPARM-COURSE-2A      PIC X(7).
+           05  SRCHPARM-COURSE-2B      PIC X(7).
+           05  SRCHPARM-GRADE-2        PIC X(1).
+           05  FILLER                  PIC X(57).
       *
 007000 WORKING-STORAGE SECTION.
 007100 01  SWITCHES-IN-PROGRAM.
@@ -55,14 +78,40 @@
            05 STUDENT-OUT                  PIC X(80).
            05 COURSE-OUT                   PIC X(80).
 
+       77  WS-SRCHPARM-STATUS             PIC X(02) VALUE SPACES.
+                88 SRCHPARM-FILE-OK              VALUE '00'.
+      *  300-TABLE-SEARCH's course/grade criteria - overridden by
+      *  SRCHPARM-FILE when present, otherwise the defaults below
+      *  reproduce the program's original hardcoded search
+       01  WS-SEARCH-CRITERIA.
+           05  WS-SRCH-COURSE-1            PIC X(7) VALUE 'ANTH101'.
+           05  WS-SRCH-GRADE-1             PIC X(1) VALUE '3'.
+           05  WS-SRCH-COURSE-2A           PIC X(7) VALUE 'TUBA567'.
+           05  WS-SRCH-COURSE-2B           PIC X(7) VALUE 'PIAN003'.
+           05  WS-SRCH-GRADE-2             PIC X(1) VALUE 'A'.
+
+      *  Upper bound on how big a STUDENT-FILE roster the table below
+      *  will hold - raise this (and recompile) if the registrar's
+      *  course-load file ever runs past it
+       77  WS-STUDENT-MAX               PIC S9(4) COMP VALUE 200.
        01  SUBSCRIPTS-AND-COUNTERS.
-           05  CTR-STUDENTS                 PIC 99 VALUE 0.
-           05  STUDENT-SUB                  PIC 99 VALUE 0 COMP.
-           05  GRADE-ACCUM                  PIC 99 VALUE 0 COMP.
-           05  GRADE-ACCUM-MIN              PIC 99 VALUE 0 COMP.
-           05  GRADE-ACCUM-MEAN             PIC 99 VALUE 0 COMP.
+           05  CTR-STUDENTS                 PIC S9(4) COMP VALUE 0.
+           05  STUDENT-SUB                  PIC S9(4) VALUE 0 COMP.
            05  COURSES-SUB                  PIC 99 VALUE 0 COMP.
            05  NUM-PAGES                    PIC 99 VALUE 0 COMP.
+      *  Per-student QPA accumulation - replaces the old single
+      *  MAX/MIN(ALL,ALL) across the whole grade table
+           05  WS-COURSE-GRADE-NUM          PIC 9 VALUE 0.
+      *  LOGICA AGREGADA - quality points (grade points x credit
+      *  hours) and credit hours, accumulated per student so the QPA
+      *  below comes out credit-hour weighted instead of a flat /6
+           05  WS-STUDENT-QUALITY-PTS       PIC S9(4) VALUE 0 COMP.
+           05  WS-STUDENT-CREDIT-SUM        PIC S9(3) VALUE 0 COMP.
+           05  WS-CLASS-QPA-SUM             PIC S9(5)V9 VALUE 0
+                                             COMP-3.
+           05  WS-HIGH-QPA                  PIC 9V9 VALUE 0 COMP-3.
+           05  WS-LOW-QPA                   PIC 9V9 VALUE 0 COMP-3.
+           05  WS-CLASS-QPA-AVG             PIC 9V9 VALUE 0 COMP-3.
       *
        01  ANOTHER-WORK-VARIABLES.
            05  DATE-VARS                  PIC X(15).
@@ -70,12 +119,24 @@
            05  NUM-PAGES-ED               PIC ZZ9.
       *
 004900 01  WS-STUDENT-RECORD.
-           02  WS-STUDENT-TABLE OCCURS 5 TIMES.
+      *  Sized off CTR-STUDENTS (how many records STUDENT-FILE
+      *  actually had) instead of a fixed 5, so a real course-load
+      *  file bigger than 5 students isn't silently truncated
+           02  WS-STUDENT-TABLE OCCURS 1 TO 200 TIMES
+                                 DEPENDING ON CTR-STUDENTS.
 005000       05  WS-STUDENT-NAME            PIC X(20).
              05  WS-STUDENT-COURSES.
                10 WS-STUDENT-COURSE-TAB OCCURS 6 TIMES.
                    15  WS-COURSE-NBR      PIC X(7).
                    15  WS-COURSE-GRADE    PIC X(1).
+                   15  WS-COURSE-CREDITS  PIC 9(1).
+      *
+      *  One QPA per student - average of that student's 6 course
+      *  grades (4/3/2/1/0 scale), filled in by 200-PROCESS-RECORDS
+       01  WS-STUDENT-QPA-TABLE.
+           05  WS-STUDENT-QPA OCCURS 1 TO 200 TIMES
+                              DEPENDING ON CTR-STUDENTS
+                              PIC 9V9 COMP-3.
       *
        01  TWO-DIM-TABLE-VALUES.
            05 ROW1  PIC X(48) VALUE
@@ -136,19 +197,19 @@
                 05  FILLER                     PIC X VALUE SPACE.
                 05  FILLER                     PIC X(45)
                     VALUE ' Student with highest QPA: '.
-                05  STUDENT-HIGH-QPA           PIC ZZ9.
+                05  STUDENT-HIGH-QPA           PIC Z9.9.
       *
             02  FOOTER-04.
                 05  FILLER                     PIC X VALUE SPACE.
                 05  FILLER                     PIC X(45)
                     VALUE ' Student with Lowest  QPA: '.
-                05  STUDENT-LOWE-QPA           PIC ZZ9.
+                05  STUDENT-LOWE-QPA           PIC Z9.9.
       *
             02  FOOTER-05.
                 05  FILLER                     PIC X VALUE SPACE.
                 05  FILLER                     PIC X(45)
                     VALUE ' Average QPA for all students: '.
-                05  STUDENT-AVER-QPA           PIC ZZ9.
+                05  STUDENT-AVER-QPA           PIC Z9.9.
       *
             02  DETAIL-01.
                 05  FILLER                      PIC X VALUE SPACE.
@@ -160,6 +221,17 @@
                 05  FILLER                      PIC X(07)
                     VALUE 'Grade: '.
                 05  STUDENT-GRADE-DETAIL        PIC X(01).
+                05  FILLER                      PIC X(03) VALUE SPACES.
+                05  FILLER                      PIC X(09)
+                    VALUE 'Credits: '.
+                05  STUDENT-CREDITS-DETAIL       PIC 9.
+      *
+            02  DETAIL-02.
+                05  FILLER                      PIC X VALUE SPACE.
+                05  FILLER                      PIC X(04) VALUE SPACES.
+                05  FILLER                      PIC X(15)
+                    VALUE '  Student QPA: '.
+                05  STUDENT-QPA-DETAIL          PIC Z9.9.
       *
        PROCEDURE DIVISION.
        000-TOP-LEVEL.
@@ -167,16 +239,24 @@
            DISPLAY 'INIT PROG PROG172A....DATE: ' DATE-VARS (1:8).
            PERFORM 100-INITIALIZATION.
            PERFORM 200-PROCESS-RECORDS VARYING STUDENT-SUB
-                FROM 1 BY 1 UNTIL STUDENT-SUB > 5. *> Only Table
-           MOVE 1 TO STUDENT-SUB.
-           MOVE FUNCTION MAX(WS-COURSE-GRADE(ALL , ALL) )
-                TO GRADE-ACCUM.
-      *    MOVE FUNCTION MIN(WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB))
-      *         TO GRADE-ACCUM-MIN.
-           MOVE FUNCTION MIN(WS-COURSE-GRADE(ALL , ALL) )
-                TO GRADE-ACCUM-MIN.
-           COMPUTE GRADE-ACCUM-MEAN ROUNDED = (GRADE-ACCUM+
-                                              GRADE-ACCUM-MIN) / 2.
+                FROM 1 BY 1 UNTIL STUDENT-SUB > CTR-STUDENTS.
+      *  Real per-student QPA was filled into WS-STUDENT-QPA-TABLE as
+      *  each student was processed above - the class-wide high/low/
+      *  average below are now taken across those actual per-student
+      *  QPAs, not a single MAX/MIN grade across the whole 5x6 table
+           MOVE WS-STUDENT-QPA (1) TO WS-HIGH-QPA.
+           MOVE WS-STUDENT-QPA (1) TO WS-LOW-QPA.
+           PERFORM VARYING STUDENT-SUB FROM 2 BY 1
+                UNTIL STUDENT-SUB > CTR-STUDENTS
+              IF  WS-STUDENT-QPA (STUDENT-SUB) > WS-HIGH-QPA
+                  MOVE WS-STUDENT-QPA (STUDENT-SUB) TO WS-HIGH-QPA
+              END-IF
+              IF  WS-STUDENT-QPA (STUDENT-SUB) < WS-LOW-QPA
+                  MOVE WS-STUDENT-QPA (STUDENT-SUB) TO WS-LOW-QPA
+              END-IF
+           END-PERFORM.
+           COMPUTE WS-CLASS-QPA-AVG ROUNDED =
+                   WS-CLASS-QPA-SUM / CTR-STUDENTS.
            PERFORM 300-TABLE-SEARCH.
            PERFORM 900-WRAP-UP.
            GOBACK.
@@ -184,21 +264,54 @@
 010700 100-INITIALIZATION.
 010800     OPEN INPUT  STUDENT-FILE.
 010900     OPEN OUTPUT CREDITS-REPORT.
+           PERFORM 150-LOAD-SEARCH-PARMS.
       * The Student file Goes to WS-STUDENT-TABLE
+      *  Loop bounds on WS-STUDENT-MAX instead of a literal 5, and
+      *  subscripts WS-STUDENT-TABLE off CTR-STUDENTS (the count of
+      *  records actually loaded) rather than the raw loop tally
             PERFORM  VARYING TALLY
              FROM 1 BY 1
-             UNTIL TALLY > 5 OR END-OF-DATA
+             UNTIL TALLY > WS-STUDENT-MAX OR END-OF-DATA
              READ STUDENT-FILE
                AT END
                   SET END-OF-DATA TO TRUE
                NOT AT END
-                 MOVE STUDENT-RECORD TO WS-STUDENT-TABLE(TALLY)
-                 DISPLAY 'RECORD: ' STUDENT-RECORD
                  ADD 1 TO CTR-STUDENTS
+                 MOVE STUDENT-RECORD TO WS-STUDENT-TABLE(CTR-STUDENTS)
+                 DISPLAY 'RECORD: ' STUDENT-RECORD
              END-READ
             END-PERFORM
+            IF NOT END-OF-DATA
+               DISPLAY 'WARNING - STUDENT FILE EXCEEDS WS-STUDENT-MAX '
+                       'OF ' WS-STUDENT-MAX
+               DISPLAY 'REMAINING ROWS WERE NOT LOADED'
+            END-IF
             CONTINUE.
       *
+      *  Reads the single SRCHPARM-FILE control record (if present)
+      *  and moves its course/grade criteria over WS-SEARCH-CRITERIA's
+      *  defaults, giving 300-TABLE-SEARCH its search criteria for
+      *  this run without requiring a recompile
+       150-LOAD-SEARCH-PARMS.
+           OPEN INPUT SRCHPARM-FILE.
+           IF SRCHPARM-FILE-OK
+              READ SRCHPARM-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF SRCHPARM-COURSE-1 NOT = SPACES
+                       MOVE SRCHPARM-COURSE-1 TO WS-SRCH-COURSE-1
+                       MOVE SRCHPARM-GRADE-1  TO WS-SRCH-GRADE-1
+                    END-IF
+                    IF SRCHPARM-COURSE-2A NOT = SPACES
+                       MOVE SRCHPARM-COURSE-2A TO WS-SRCH-COURSE-2A
+                       MOVE SRCHPARM-COURSE-2B TO WS-SRCH-COURSE-2B
+                       MOVE SRCHPARM-GRADE-2   TO WS-SRCH-GRADE-2
+                    END-IF
+              END-READ
+              CLOSE SRCHPARM-FILE
+           END-IF.
+      *
 011400 200-PROCESS-RECORDS.
            MOVE WS-STUDENT-NAME (STUDENT-SUB) TO
                 STUDENT-NAME-HEAD03
@@ -207,6 +320,8 @@
            END-IF
            WRITE REPORT-LINE-OUT  FROM  HEADER-03
            ADD 1 TO WS-NUM-LINES
+           MOVE 0 TO WS-STUDENT-QUALITY-PTS
+           MOVE 0 TO WS-STUDENT-CREDIT-SUM
            PERFORM VARYING COURSES-SUB FROM 1 BY 1
                 UNTIL COURSES-SUB > 6        *> (5,6) Table
               EVALUATE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
@@ -223,6 +338,13 @@
                   WHEN OTHER MOVE '0' TO
                     WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
               END-EVALUATE
+              MOVE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB) TO
+                   WS-COURSE-GRADE-NUM
+              COMPUTE WS-STUDENT-QUALITY-PTS =
+                      WS-STUDENT-QUALITY-PTS + (WS-COURSE-GRADE-NUM *
+                      WS-COURSE-CREDITS (STUDENT-SUB, COURSES-SUB))
+              ADD WS-COURSE-CREDITS (STUDENT-SUB, COURSES-SUB)
+                  TO WS-STUDENT-CREDIT-SUM
               IF  WS-NUM-LINES > 50 THEN
                   PERFORM 551-WRITE-TITLES
               END-IF
@@ -230,9 +352,29 @@
                    STUDENT-COURSE-DETAIL
               MOVE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB) TO
                    STUDENT-GRADE-DETAIL
+              MOVE WS-COURSE-CREDITS (STUDENT-SUB, COURSES-SUB) TO
+                   STUDENT-CREDITS-DETAIL
               WRITE REPORT-LINE-OUT FROM DETAIL-01
               ADD 1 TO WS-NUM-LINES
            END-PERFORM
+      *  This student's QPA - quality points (grade x credit hours)
+      *  earned across the 6 courses just converted above, divided by
+      *  total credit hours attempted - printed on their own detail
+      *  section and rolled into the class-wide QPA sum for
+      *  000-TOP-LEVEL
+           IF  WS-STUDENT-CREDIT-SUM > 0
+               COMPUTE WS-STUDENT-QPA (STUDENT-SUB) ROUNDED =
+                       WS-STUDENT-QUALITY-PTS / WS-STUDENT-CREDIT-SUM
+           ELSE
+               MOVE 0 TO WS-STUDENT-QPA (STUDENT-SUB)
+           END-IF
+           ADD WS-STUDENT-QPA (STUDENT-SUB) TO WS-CLASS-QPA-SUM
+           IF  WS-NUM-LINES > 50 THEN
+               PERFORM 551-WRITE-TITLES
+           END-IF
+           MOVE WS-STUDENT-QPA (STUDENT-SUB) TO STUDENT-QPA-DETAIL
+           WRITE REPORT-LINE-OUT FROM DETAIL-02
+           ADD 1 TO WS-NUM-LINES
            CONTINUE.
       *
 014800 300-TABLE-SEARCH.
@@ -244,11 +386,13 @@
                         TO COURSE-OUT.
       * Inline PERFORM/VARYING subscript pattern
            PERFORM VARYING STUDENT-SUB FROM 1 BY 1 UNTIL
-              STUDENT-SUB > 5 OR STUDENT-FOUND
+              STUDENT-SUB > CTR-STUDENTS OR STUDENT-FOUND
               PERFORM VARYING COURSES-SUB FROM 1 BY 1
-                UNTIL STUDENT-SUB > 5 OR STUDENT-FOUND
-                 IF WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB) = 'ANTH101'
-                  AND WS-COURSE-GRADE (STUDENT-SUB, COURSES-SUB) = '3'
+                UNTIL COURSES-SUB > 6 OR STUDENT-FOUND
+                 IF WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB)
+                      = WS-SRCH-COURSE-1
+                  AND WS-COURSE-GRADE (STUDENT-SUB, COURSES-SUB)
+                      = WS-SRCH-GRADE-1
                         MOVE WS-STUDENT-NAME(STUDENT-SUB) TO STUDENT-OUT
                         MOVE 'Y' TO SW-STUDENT-FOUND
                  END-IF
@@ -258,12 +402,17 @@
            PERFORM VARYING ST-IDX FROM 1 BY 1
                UNTIL ST-IDX > 5 OR MUS-FOUND
            SET CRS-IDX TO 1
-      *  Find the first TUBA student with an "A" in TUBA567
+      *  Find the first student with the qualifying grade in either
+      *  of the two WS-SRCH-COURSE-2A/2B course numbers
            SEARCH WS-STUDENT-COURSE-TAB-RDF
-           WHEN (WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX)  = 'TUBA567'
-                AND WS-COURSE-GRADE-RDF (ST-IDX, CRS-IDX) = 'A')
-                OR ( WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX) = 'PIANO003'
-                AND WS-COURSE-GRADE-RDF (ST-IDX, CRS-IDX) = 'A')
+           WHEN (WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX)
+                   = WS-SRCH-COURSE-2A
+                AND WS-COURSE-GRADE-RDF (ST-IDX, CRS-IDX)
+                   = WS-SRCH-GRADE-2)
+                OR ( WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX)
+                   = WS-SRCH-COURSE-2B
+                AND WS-COURSE-GRADE-RDF (ST-IDX, CRS-IDX)
+                   = WS-SRCH-GRADE-2)
                 DISPLAY 'In Search *** Musician Found ***'
                 MOVE 'Y' TO SW-MUS-FOUND
            END-SEARCH
@@ -282,14 +431,37 @@
 
        900-WRAP-UP.
            MOVE CTR-STUDENTS       TO  STUDENT-COUNTER
-           MOVE GRADE-ACCUM        TO  STUDENT-HIGH-QPA
-           MOVE GRADE-ACCUM-MIN    TO  STUDENT-LOWE-QPA
-           MOVE GRADE-ACCUM-MEAN   TO  STUDENT-AVER-QPA
+           MOVE WS-HIGH-QPA        TO  STUDENT-HIGH-QPA
+           MOVE WS-LOW-QPA         TO  STUDENT-LOWE-QPA
+           MOVE WS-CLASS-QPA-AVG   TO  STUDENT-AVER-QPA
+      *  Same WS-NUM-LINES > 50 heading check used throughout
+      *  200-PROCESS-RECORDS, applied here too so the summary footers
+      *  can't get split across a page break with no heading
+           IF  WS-NUM-LINES > 50 THEN
+               PERFORM 551-WRITE-TITLES
+           END-IF
            WRITE REPORT-LINE-OUT FROM FOOTER-01
+           ADD 1 TO WS-NUM-LINES
+           IF  WS-NUM-LINES > 50 THEN
+               PERFORM 551-WRITE-TITLES
+           END-IF
            WRITE REPORT-LINE-OUT FROM FOOTER-02
+           ADD 1 TO WS-NUM-LINES
+           IF  WS-NUM-LINES > 50 THEN
+               PERFORM 551-WRITE-TITLES
+           END-IF
            WRITE REPORT-LINE-OUT FROM FOOTER-03
+           ADD 1 TO WS-NUM-LINES
+           IF  WS-NUM-LINES > 50 THEN
+               PERFORM 551-WRITE-TITLES
+           END-IF
            WRITE REPORT-LINE-OUT FROM FOOTER-04
+           ADD 1 TO WS-NUM-LINES
+           IF  WS-NUM-LINES > 50 THEN
+               PERFORM 551-WRITE-TITLES
+           END-IF
            WRITE REPORT-LINE-OUT FROM FOOTER-05
+           ADD 1 TO WS-NUM-LINES
            DISPLAY 'END PROG PROG172A ...'
 015200     CLOSE CREDITS-REPORT  STUDENT-FILE.
 
\ No newline at end of file
