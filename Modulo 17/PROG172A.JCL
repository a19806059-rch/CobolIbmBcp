@@ -0,0 +1,25 @@
+//PROG172A JOB (ACCTNO),'STUDENT CREDITS',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//* STUDENT COURSE-CREDITS REPORT RUN - PROG172A                   *
+//* DD NAMES BELOW ARE THE TRAILING DDNAME PORTION OF prog172a.cbl *
+//* FILE-CONTROL SELECT CLAUSES' UT-S-ddname IMPLEMENTOR-NAMES:    *
+//*   STDNTCRS - STUDENT-FILE   (STUDENT/COURSE INPUT)             *
+//*   STCRSRPT - CREDITS-REPORT (PRINTED CREDITS REPORT)           *
+//*   SRCHPRM  - SRCHPARM-FILE  (SEARCH-CRITERIA CONTROL           *
+//*              RECORD - OPTIONAL, SEE NOTE BELOW)                *
+//* IF NO SITE-SPECIFIC SEARCH CRITERIA ARE NEEDED FOR THIS RUN,   *
+//* POINT SRCHPRM AT AN EMPTY DATASET (OR DD DUMMY) AND            *
+//* PROG172A WILL FALL BACK TO ITS BUILT-IN ANTH101/TUBA567/       *
+//* PIAN003 DEFAULTS.                                              *
+//*===============================================================*
+//STEP010  EXEC PGM=PROG172A
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STDNTCRS DD DSN=PROD.PROG172A.STDNTCRS,DISP=SHR
+//STCRSRPT DD DSN=PROD.PROG172A.STCRSRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SRCHPRM  DD DSN=PROD.PROG172A.SRCHPRM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
