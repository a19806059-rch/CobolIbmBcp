@@ -1,4 +1,4 @@
-CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
+       CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FAVRFP.
        ENVIRONMENT DIVISION.
@@ -6,6 +6,13 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
        FILE-CONTROL.
            SELECT INFILE   ASSIGN   TO RFPIN.
            SELECT OUTFILE  ASSIGN   TO RFPOUT.
+      *LOGICA AGREGADA - instrument base prices loaded from a rate
+      *control file instead of compiled-in literals
+           SELECT RATEFILE ASSIGN   TO FAVRATE
+                  FILE STATUS  IS FS-STAT-RATE.
+      *LOGICA AGREGADA - orders over MAX-MUSICIAN-BUDGET-AMOUNT
+           SELECT EXCPFILE ASSIGN   TO RFPEXCP
+                  FILE STATUS  IS FS-STAT-EXCP.
        DATA DIVISION.
        FILE SECTION.
        FD INFILE
@@ -22,7 +29,12 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            05  MUSICIAN.
                10  MUSICIAN-LNAME             PIC X(15).
                10  MUSICIAN-FNAME             PIC X(15).
-           05  MUSICAL-INSTRUMENT-TYPE        PIC X(06).
+      *LOGICA AGREGADA - widened 6->10 characters; the field was too
+      *narrow to hold 'KEYBOARD' or 'PERCUSSION', two of the six
+      *instrument names this program has always compared it against,
+      *so neither could ever match. FILLER below shrunk to match so
+      *the 80-byte RFPIN record length is unchanged.
+           05  MUSICAL-INSTRUMENT-TYPE        PIC X(10).
            05  INSTRUMENT-QUALITY             PIC X(01).
                88  USED-FLAG                      VALUE 'U'.
                88  NEW-FLAG                       VALUE 'N'.
@@ -31,10 +43,10 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            05  SHIP-TO                        PIC X(03).
                88  IN-COUNTRY                     VALUE "IN".
                88  OUT-OF-COUNTRY                 VALUE 'OUT'.
-           05  FILLER                         PIC X(19).
+           05  FILLER                         PIC X(15).
        FD OUTFILE
            RECORDING MODE IS F
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 81 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PROP-REC.
        01  PROP-REC.
@@ -46,7 +58,7 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            05  MUSICIAN-O.
                10  MUSICIAN-LNAME-O           PIC X(15).
                10  MUSICIAN-FNAME-O           PIC X(15).
-           05  MUSICAL-INSTRUMENT-TYPE-O      PIC X(06).
+           05  MUSICAL-INSTRUMENT-TYPE-O      PIC X(10).
            05  INSTRUMENT-QUALITY-O           PIC X(01).
                88  USED-FLAG-O                    VALUE 'U'.
                88  NEW-FLAG-O                     VALUE 'N'.
@@ -59,21 +71,45 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
                10  SHIPPING-COST-O            PIC S9(4)V99.
                10  TAX-O                      PIC S9(3)V99.
            05  FILLER                         PIC X(03).
+      *LOGICA AGREGADA - instrument base-price rate file, replacing
+      *the six compiled-in instrument-cost literals
+       FD RATEFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS RATE-RECORD.
+       01  RATE-RECORD.
+           05  RATE-INSTRUMENT-TYPE           PIC X(10).
+           05  RATE-BASE-COST                 PIC 9(7)V99.
+           05  FILLER                         PIC X(61).
+      *LOGICA AGREGADA - over-budget proposal exceptions
+       FD EXCPFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXCP-REC.
+       01  EXCP-REC.
+           05  EXCP-ARTIST-ACCT-NO            PIC X(08).
+           05  EXCP-MUSICIAN.
+               10  EXCP-MUSICIAN-LNAME        PIC X(15).
+               10  EXCP-MUSICIAN-FNAME        PIC X(15).
+           05  EXCP-MUSICAL-INSTRUMENT-TYPE   PIC X(10).
+           05  EXCP-MAX-BUDGET                PIC 9(5)V99.
+           05  EXCP-ACTUAL-COST               PIC 9(5)V99.
+           05  FILLER                         PIC X(17).
        WORKING-STORAGE SECTION.
       *Working Variables
        01  WS-CONTADORES.
            05  WS-CONTAR                 PIC S9(8) COMP SYNC.
            05  WS-CONTAR-Z               PIC  9(3) VALUE 0.
-           05  WS-HIGH-COST              PIC 9(3)V99 VALUE 0.
-           05  WS-LOW-COST               PIC 9(3)V99 VALUE 0.
-           05  WS-KEYBOARD-COST          PIC  9(7)V99 VALUE 3017.89.
-           05  WS-VOCALS-COST            PIC  9(7)V99 VALUE 599.05.
-           05  WS-GUITAR-COST            PIC  9(7)V99 VALUE 2648.99.
-           05  WS-BASS-COST              PIC  9(7)V99 VALUE 1871.
-           05  WS-DRUM-COST              PIC  9(7)V99 VALUE 3087.22.
-           05  WS-PERCUSSION-COST        PIC  9(7)V99 VALUE 799.99.
-       77  WS-COST-AVER                  PIC 9(3)V99.
-       77  WS-COST                       PIC 9(3)V99.
+      *LOGICA AGREGADA - widened 9(3)V99->9(5)V99; instrument costs
+      *such as the drum kit's 3087.22 already exceeded 999.99 and
+      *were being silently truncated by WS-COST/WS-HIGH-COST/
+      *WS-LOW-COST's old PIC, regardless of this change
+           05  WS-HIGH-COST              PIC 9(5)V99 VALUE 0.
+           05  WS-LOW-COST               PIC 9(5)V99 VALUE 0.
+       77  WS-COST-AVER                  PIC 9(5)V99.
+       77  WS-COST                       PIC 9(5)V99.
        77  WE-COST                       PIC $ZZ,ZZ9.99.
        77  SW-END                        PIC 9 VALUE 0.
            88  NOT-EOF                         VALUE 0.
@@ -85,316 +121,239 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            05  REC-KTR-OUT                PIC Z9.
            05  COST-TOTAL-OUT             PIC $Z99.99.
            05  AVER-COST                  PIC $Z99.99.
+      *LOGICA AGREGADA - instrument rate table, the same
+      *resize-past-a-literal-limit OCCURS...DEPENDING ON approach
+      *used for the insurance-type and project tables elsewhere in
+      *the shop, so adding a 7th instrument just means a new FAVRATE
+      *row, not a recompile
+       77  RATE-MAX                           PIC S9(4) COMP
+                                               VALUE 20.
+       77  WS-RATE-COUNT                      PIC S9(4) COMP
+                                               VALUE 0.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ITEM OCCURS 1 TO 20 TIMES
+                            DEPENDING ON WS-RATE-COUNT
+                            INDEXED BY RATE-IDX.
+               10  WS-RATE-INSTRUMENT-TYPE     PIC X(10).
+               10  WS-RATE-BASE-COST           PIC 9(7)V99.
+       77  SW-RATE-EOF                        PIC X VALUE 'N'.
+           88  RATE-EOF                            VALUE 'Y'.
+       77  FS-STAT-RATE                       PIC X(02) VALUE SPACES.
+           88  RATEFILE-OK                         VALUE '00'.
+       77  FS-STAT-EXCP                       PIC X(02) VALUE SPACES.
+           88  EXCPFILE-OK                         VALUE '00'.
+       77  WS-INSTRUMENT-COST                 PIC 9(7)V99 VALUE 0.
+       77  WS-QUALITY-COST                    PIC 9(7)V99 VALUE 0.
+      *LOGICA AGREGADA - graduated freight percentage
+       77  WS-SHIP-PCT                        PIC V99 VALUE 0.
+      *LOGICA AGREGADA - revenue/order counts by genre
+       01  WS-GENRE-SALES-TOTALS.
+           05  WS-ROCK-CTR                    PIC S9(5) COMP
+                                               VALUE 0.
+           05  WS-ROCK-REVENUE                PIC S9(7)V99 COMP-3
+                                               VALUE 0.
+           05  WS-JAZZ-CTR                    PIC S9(5) COMP
+                                               VALUE 0.
+           05  WS-JAZZ-REVENUE                PIC S9(7)V99 COMP-3
+                                               VALUE 0.
+           05  WS-FUSION-CTR                  PIC S9(5) COMP
+                                               VALUE 0.
+           05  WS-FUSION-REVENUE              PIC S9(7)V99 COMP-3
+                                               VALUE 0.
+           05  WS-OTHER-GENRE-CTR             PIC S9(5) COMP
+                                               VALUE 0.
+           05  WS-OTHER-GENRE-REVENUE         PIC S9(7)V99 COMP-3
+                                               VALUE 0.
+      *LOGICA AGREGADA - over-budget order count
+       77  WS-OVER-BUDGET-CTR                 PIC S9(5) COMP
+                                               VALUE 0.
+      *Editing variables for the genre/budget statistics display
+       01  WS-STATS-EDIT-VARS.
+           05  GENRE-CTR-OUT                  PIC ZZ9.
+           05  GENRE-REVENUE-OUT              PIC $Z,ZZ9.99.
+           05  OVER-BUDGET-OUT                PIC ZZ9.
        PROCEDURE DIVISION.
            PERFORM OPEN-FILES.
            PERFORM CALCULUS UNTIL EOF-FILE.
            PERFORM TERMINAR.
            GOBACK.
-           
+
       *
        OPEN-FILES.
            DISPLAY "Init FAVRFP..".
            OPEN INPUT  INFILE.
            OPEN OUTPUT OUTFILE.
+           OPEN OUTPUT EXCPFILE.
+           IF NOT EXCPFILE-OK
+               DISPLAY 'ERROR IN OPEN OUTPUT EXCEPTIONS FILE '
+               DISPLAY 'FILE STATUS = ' FS-STAT-EXCP
+               GO TO 900-ERROR
+           END-IF.
+           PERFORM CARGAR-TARIFAS.
            READ INFILE
            AT END
                MOVE 1 TO SW-END
            NOT AT END
                SET NOT-EOF    TO TRUE
            END-READ.
+      *
+      *LOGICA AGREGADA - loads WS-RATE-TABLE from FAVRATE at startup
+      *RATEFILE has no fallback table, so a missing/misconfigured
+      *control file abends here instead of silently pricing every
+      *instrument at zero
+       CARGAR-TARIFAS.
+           OPEN INPUT RATEFILE.
+           IF NOT RATEFILE-OK
+               DISPLAY 'ERROR IN OPEN INPUT RATE CONTROL FILE '
+               DISPLAY 'FILE STATUS = ' FS-STAT-RATE
+               GO TO 900-ERROR
+           END-IF.
+           READ RATEFILE
+               AT END SET RATE-EOF TO TRUE
+           END-READ.
+           PERFORM CARGAR-UNA-TARIFA UNTIL RATE-EOF.
+           CLOSE RATEFILE.
+      *
+       CARGAR-UNA-TARIFA.
+           IF  WS-RATE-COUNT < RATE-MAX
+               ADD 1 TO WS-RATE-COUNT
+               MOVE RATE-INSTRUMENT-TYPE
+                   TO WS-RATE-INSTRUMENT-TYPE (WS-RATE-COUNT)
+               MOVE RATE-BASE-COST TO WS-RATE-BASE-COST (WS-RATE-COUNT)
+           ELSE
+               DISPLAY 'WARNING - RATE TABLE FULL, IGNORING RATE '
+                       'FOR: ' RATE-INSTRUMENT-TYPE
+           END-IF.
+           READ RATEFILE
+               AT END SET RATE-EOF TO TRUE
+           END-READ.
       *
        CALCULUS.
            ADD 1 TO WS-CONTAR
            MOVE WS-CONTAR   TO WS-CONTAR-Z
-           EVALUATE TRUE
-             WHEN  MUSICAL-INSTRUMENT-TYPE = 'KEYBOARD'
-TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
-               EVALUATE TRUE
-                 WHEN  INSTRUMENT-QUALITY = 'U'
-                  IF IN-COUNTRY
-                   COMPUTE SHIPPING-COST-O ROUNDED =
-                   0.1 *  WS-KEYBOARD-COST
-                   COMPUTE WS-COST ROUNDED =
-                          WS-KEYBOARD-COST * (1 - 20 / 100  ) +
-                          TAX-O + SHIPPING-COST-O
-                  ELSE
-                   COMPUTE SHIPPING-COST-O ROUNDED =
-                   0.2 *  WS-KEYBOARD-COST
-                   COMPUTE WS-COST ROUNDED =
-                          WS-KEYBOARD-COST * (1 - 20 / 100  ) +
-                          TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'N'
-                  IF IN-COUNTRY
-                   COMPUTE SHIPPING-COST-O ROUNDED =
-                   0.1 *  WS-KEYBOARD-COST
-                   COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST                    +
-                           TAX-O + SHIPPING-COST-O
-                  ELSE
-                   COMPUTE SHIPPING-COST-O ROUNDED =
-                   0.2 *  WS-KEYBOARD-COST
-                   COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST                    +
-                           TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'P'
-                  IF IN-COUNTRY
-                   COMPUTE SHIPPING-COST-O ROUNDED =
-                   0.1 *  WS-KEYBOARD-COST
-                   COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  ELSE
-                   COMPUTE SHIPPING-COST-O ROUNDED =
-                   0.2 *  WS-KEYBOARD-COST
-                   COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  END-IF
-               END-EVALUATE
-             WHEN  MUSICAL-INSTRUMENT-TYPE = 'VOCALS'
-               MOVE WS-VOCALS-COST TO WS-KEYBOARD-COST
-TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
-               EVALUATE TRUE
-                 WHEN  INSTRUMENT-QUALITY = 'U'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'N'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'P'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-               END-EVALUATE
-             WHEN  MUSICAL-INSTRUMENT-TYPE = 'GUITAR'
-               MOVE WS-GUITAR-COST TO WS-KEYBOARD-COST
-TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
-               EVALUATE TRUE
-                 WHEN  INSTRUMENT-QUALITY = 'U'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'N'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'P'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-               END-EVALUATE
-             WHEN  MUSICAL-INSTRUMENT-TYPE = 'BASS'
-               MOVE WS-BASS-COST   TO WS-KEYBOARD-COST
-TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
-               EVALUATE TRUE
-                 WHEN  INSTRUMENT-QUALITY = 'U'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'N'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'P'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-               END-EVALUATE
-             WHEN  MUSICAL-INSTRUMENT-TYPE = 'DRUMS'
-               MOVE WS-DRUM-COST   TO WS-KEYBOARD-COST
-TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
-               EVALUATE TRUE
-                 WHEN  INSTRUMENT-QUALITY = 'U'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'N'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'P'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-               END-EVALUATE
-             WHEN  MUSICAL-INSTRUMENT-TYPE = 'PERCUSSION'
-               MOVE WS-PERCUSSION-COST     TO WS-KEYBOARD-COST
-TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
-               EVALUATE TRUE
-                 WHEN  INSTRUMENT-QUALITY = 'U'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                           WS-KEYBOARD-COST * (1 - 20 / 100 )  +
-                           TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'N'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST                    +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-                 WHEN  INSTRUMENT-QUALITY = 'P'
-                  IF IN-COUNTRY
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.1 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  ELSE
-                     COMPUTE SHIPPING-COST-O ROUNDED =
-                     0.2 *  WS-KEYBOARD-COST
-                     COMPUTE WS-COST ROUNDED =
-                             WS-KEYBOARD-COST * (1 + 20 / 100 )  +
-                             TAX-O + SHIPPING-COST-O
-                  END-IF
-               END-EVALUATE
-           END-EVALUATE
+           PERFORM BUSCAR-TARIFA.
+           PERFORM CALCULAR-COSTO-CALIDAD.
+           PERFORM CALCULAR-FLETE.
+           COMPUTE TAX-O ROUNDED = WS-INSTRUMENT-COST * 8 / 100.
+           COMPUTE SHIPPING-COST-O ROUNDED =
+                   WS-SHIP-PCT * WS-INSTRUMENT-COST.
+           COMPUTE WS-COST ROUNDED =
+                   WS-QUALITY-COST + TAX-O + SHIPPING-COST-O.
            MOVE WS-COST   TO WE-COST.
            ADD WS-COST TO COST-TOTAL GIVING COST-TOTAL.
-           PERFORM ESCRIBIR-SALIDA.
+      * Find the Highest & Lowest instrument cost
+           IF  WS-HIGH-COST > WS-COST
+               CONTINUE
+           ELSE
+               MOVE WS-COST TO WS-HIGH-COST
+           END-IF
+           IF  WS-LOW-COST < WS-COST AND WS-LOW-COST NOT = 0
+               CONTINUE
+           ELSE
+               MOVE WS-COST TO WS-LOW-COST
+           END-IF.
+           PERFORM ACUMULAR-GENERO.
+           PERFORM VERIFICAR-PRESUPUESTO.
            PERFORM LISTAR.
            READ INFILE
            AT END MOVE 1 TO SW-END.
+      *
+      *LOGICA AGREGADA - instrument base-price lookup against
+      *WS-RATE-TABLE, replacing the six hardcoded instrument-cost
+      *literals and the EVALUATE branch each one used to feed
+       BUSCAR-TARIFA.
+           MOVE 0 TO WS-INSTRUMENT-COST
+           IF  WS-RATE-COUNT > 0
+               SET RATE-IDX TO 1
+               SEARCH WS-RATE-ITEM
+                   AT END CONTINUE
+                   WHEN WS-RATE-INSTRUMENT-TYPE (RATE-IDX) =
+                        MUSICAL-INSTRUMENT-TYPE
+                       MOVE WS-RATE-BASE-COST (RATE-IDX)
+                           TO WS-INSTRUMENT-COST
+               END-SEARCH
+           END-IF.
+           IF  WS-INSTRUMENT-COST = 0
+               DISPLAY 'WARNING - NO RATE FOUND FOR INSTRUMENT '
+                       'TYPE: ' MUSICAL-INSTRUMENT-TYPE
+           END-IF.
+      *
+      *LOGICA AGREGADA - used/new/premium adjustment to the base
+      *instrument cost (same -20%/flat/+20% the old per-instrument
+      *EVALUATE branches each applied)
+       CALCULAR-COSTO-CALIDAD.
+           EVALUATE TRUE
+               WHEN USED-FLAG
+                   COMPUTE WS-QUALITY-COST ROUNDED =
+                           WS-INSTRUMENT-COST * (1 - 20 / 100)
+               WHEN PREMIUM-FLAG
+                   COMPUTE WS-QUALITY-COST ROUNDED =
+                           WS-INSTRUMENT-COST * (1 + 20 / 100)
+               WHEN OTHER
+                   MOVE WS-INSTRUMENT-COST TO WS-QUALITY-COST
+           END-EVALUATE.
+      *
+      *LOGICA AGREGADA - graduated freight schedule, replacing the
+      *flat 10%/20% in/out-of-country shipping rate with breakpoints
+      *by base instrument cost
+       CALCULAR-FLETE.
+           IF  IN-COUNTRY
+               EVALUATE TRUE
+                   WHEN WS-INSTRUMENT-COST > 2000
+                       MOVE .05 TO WS-SHIP-PCT
+                   WHEN WS-INSTRUMENT-COST > 500
+                       MOVE .07 TO WS-SHIP-PCT
+                   WHEN OTHER
+                       MOVE .10 TO WS-SHIP-PCT
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-INSTRUMENT-COST > 2000
+                       MOVE .10 TO WS-SHIP-PCT
+                   WHEN WS-INSTRUMENT-COST > 500
+                       MOVE .15 TO WS-SHIP-PCT
+                   WHEN OTHER
+                       MOVE .20 TO WS-SHIP-PCT
+               END-EVALUATE
+           END-IF.
+      *
+      *LOGICA AGREGADA - revenue/order counts by ARTIST-MUSICAL-GENRE
+       ACUMULAR-GENERO.
+           EVALUATE TRUE
+               WHEN ROCK
+                   ADD 1 TO WS-ROCK-CTR
+                   ADD WS-COST TO WS-ROCK-REVENUE
+               WHEN JAZZ
+                   ADD 1 TO WS-JAZZ-CTR
+                   ADD WS-COST TO WS-JAZZ-REVENUE
+               WHEN FUSION
+                   ADD 1 TO WS-FUSION-CTR
+                   ADD WS-COST TO WS-FUSION-REVENUE
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-GENRE-CTR
+                   ADD WS-COST TO WS-OTHER-GENRE-REVENUE
+           END-EVALUATE.
+      *
+      *LOGICA AGREGADA - orders whose final cost exceeds the
+      *musician's stated budget go to RFPEXCP instead of the normal
+      *proposal output
+       VERIFICAR-PRESUPUESTO.
+           IF  WS-COST > MAX-MUSICIAN-BUDGET-AMOUNT
+               ADD 1 TO WS-OVER-BUDGET-CTR
+               PERFORM ESCRIBIR-EXCEPCION
+           ELSE
+               PERFORM ESCRIBIR-SALIDA
+           END-IF.
+      *
+       ESCRIBIR-EXCEPCION.
+           MOVE ARTIST-ACCT-NO          TO EXCP-ARTIST-ACCT-NO.
+           MOVE MUSICIAN                TO EXCP-MUSICIAN.
+           MOVE MUSICAL-INSTRUMENT-TYPE TO EXCP-MUSICAL-INSTRUMENT-TYPE.
+           MOVE MAX-MUSICIAN-BUDGET-AMOUNT TO EXCP-MAX-BUDGET.
+           MOVE WS-COST                 TO EXCP-ACTUAL-COST.
+           WRITE EXCP-REC.
+           DISPLAY 'OVER BUDGET - ACCT: ' ARTIST-ACCT-NO
+                   ' COST: ' WE-COST.
       *
        ESCRIBIR-SALIDA.
            MOVE ARTIST-ACCT-NO          TO ARTIST-ACCT-NO-O
@@ -411,7 +370,7 @@ TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
            DISPLAY 'ARTIST-ACCT-NO: '       ARTIST-ACCT-NO
            DISPLAY 'ARTIST-MUSICAL-GENRE: ' ARTIST-MUSICAL-GENRE
            DISPLAY 'TOTAL COST:   '         WE-COST.
-      *    DISPLAY "END PROGR: FAVRPT".
+      *    DISPLAY "END PROGR: FAVRFP".
       *
        TERMINAR.
            MOVE WS-CONTAR          TO REC-KTR-OUT
@@ -420,5 +379,28 @@ TAX            COMPUTE TAX-O ROUNDED = WS-KEYBOARD-COST * 8 / 100
            DISPLAY 'Final Statistics: '
            DISPLAY "----------------  "
            DISPLAY 'Number or Records:  ' REC-KTR-OUT
-           DISPLAY "END PROGR: FAVRPT".
-
\ No newline at end of file
+           MOVE WS-OVER-BUDGET-CTR TO OVER-BUDGET-OUT
+           DISPLAY 'Over-Budget Orders: ' OVER-BUDGET-OUT
+           DISPLAY "----------------  "
+           DISPLAY 'Sales by Genre:     '
+           MOVE WS-ROCK-CTR        TO GENRE-CTR-OUT
+           MOVE WS-ROCK-REVENUE    TO GENRE-REVENUE-OUT
+           DISPLAY '  ROCK   Sales: ' GENRE-CTR-OUT '  Revenue: '
+                   GENRE-REVENUE-OUT
+           MOVE WS-JAZZ-CTR        TO GENRE-CTR-OUT
+           MOVE WS-JAZZ-REVENUE    TO GENRE-REVENUE-OUT
+           DISPLAY '  JAZZ   Sales: ' GENRE-CTR-OUT '  Revenue: '
+                   GENRE-REVENUE-OUT
+           MOVE WS-FUSION-CTR      TO GENRE-CTR-OUT
+           MOVE WS-FUSION-REVENUE  TO GENRE-REVENUE-OUT
+           DISPLAY '  FUSION Sales: ' GENRE-CTR-OUT '  Revenue: '
+                   GENRE-REVENUE-OUT
+           MOVE WS-OTHER-GENRE-CTR     TO GENRE-CTR-OUT
+           MOVE WS-OTHER-GENRE-REVENUE TO GENRE-REVENUE-OUT
+           DISPLAY '  OTHER  Sales: ' GENRE-CTR-OUT '  Revenue: '
+                   GENRE-REVENUE-OUT
+           DISPLAY "END PROGR: FAVRFP".
+      *
+       900-ERROR.
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
