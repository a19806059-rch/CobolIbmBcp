@@ -0,0 +1,44 @@
+//HOSPEDIT JOB (ACCTNO),'HOSPITAL EDIT',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//* NIGHTLY HOSPITAL CLAIM EDIT RUN - HOSPEDIT                     *
+//* DD NAMES BELOW MATCH HOSPEDIT.CBL FILE-CONTROL SELECT CLAUSES: *
+//*   HOSPIN  - HOSPITAL CLAIM INPUT                               *
+//*   RPTFILE - EDIT/TOTALS REPORT                                 *
+//*   HOSPOUT - ACCEPTED-CLAIM OUTPUT                               *
+//*   ERRFILE - REJECTED/EXCEPTION CLAIM OUTPUT                    *
+//*   INSFILE - INSURANCE-TYPE COVERAGE-PERCENTAGE TABLE INPUT     *
+//*   HOSPPARM - OPTIONAL RUN-PARAMETER CONTROL RECORD (COVERAGE   *
+//*             PCT / OON PENALTY PCT) - EMPTY OR DD DUMMY FALLS   *
+//*             BACK TO HOSPEDIT'S BUILT-IN 10%/20% DEFAULTS       *
+//*   EXCPLOG - SHARED NIGHTLY EXCEPTIONS LOG (ALSO WRITTEN BY     *
+//*             CLAIMPRO'S OWN RUN, SEE CLAIMPRO.JCL) - HOSPIN     *
+//*             MUST CARRY A TRAILER RECORD (SEE HOSPEDIT.CBL      *
+//*             050-BALANCE-FIRST-PASS) OR THE RUN LOGS "NO        *
+//*             TRAILER RECORD FOUND" AND SKIPS THE BALANCE CHECK  *
+//* NO SYSIN IS REQUIRED - HOSPEDIT GETS ITS RUN DATE FROM THE     *
+//* SYSTEM CLOCK (ACCEPT ... FROM DATE).                           *
+//*===============================================================*
+//STEP010  EXEC PGM=HOSPEDIT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//HOSPIN   DD DSN=PROD.HOSPEDIT.HOSPIN,DISP=SHR
+//RPTFILE  DD DSN=PROD.HOSPEDIT.RPTFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//HOSPOUT  DD DSN=PROD.HOSPEDIT.HOSPOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//ERRFILE  DD DSN=PROD.HOSPEDIT.ERRFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//INSFILE  DD DSN=PROD.HOSPEDIT.INSFILE,DISP=SHR
+//HOSPPARM DD DSN=PROD.HOSPEDIT.HOSPPARM,DISP=SHR
+//EXCPLOG  DD DSN=PROD.NIGHTLY.EXCPLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
