@@ -34,6 +34,23 @@
            SELECT INSTYPE
            ASSIGN TO INSFILE
              FILE STATUS IS ISCODE.
+      *  Shared daily processing-exceptions log (see EXCPREC) - every
+      *  claim this program kicks out with no other durable output
+      *  is logged here alongside CLAIMPRO's own exceptions from the
+      *  same run.
+           SELECT EXCPLOG
+           ASSIGN TO EXCPLOG
+             FILE STATUS IS XFCODE.
+      *  Run-parameter control record - the default in-network coverage
+      *  percentage and out-of-network penalty percentage, following
+      *  the same small-optional-control-record format TABLES01's
+      *  TBLPARM established (see PARM-RECORD below and 060-LOAD-
+      *  RUN-PARMS) so changing either one is a data change, not a
+      *  recompile. A missing/empty HOSPPARM leaves INS-COVERAGE-PERC
+      *  and WS-OON-PENALTY-PCT at their VALUE-clause defaults.
+           SELECT PARM-FILE
+           ASSIGN TO HOSPPARM
+             FILE STATUS IS PFCODE.
 123456*
        DATA DIVISION.
        FILE SECTION.
@@ -61,13 +78,30 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS RPT-REC.
        01  RPT-REC                      PIC X(133).
-     ** New Insurance Type Records
+     ** New Insurance Type Records - now carries each plan's own
+     ** coverage percentage instead of a flat rate for every plan
        FD  INSTYPE
-           RECORD CONTAINS 03 CHARACTERS
+           RECORD CONTAINS 06 CHARACTERS
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS INSTYPE-REC.
-       01  INSTYPE-REC PIC X(03).
+       01  INSTYPE-REC.
+           05  INSTYPE-CODE        PIC X(03).
+           05  INSTYPE-COVERAGE-PCT PIC 9(03).
+     **
+       FD  EXCPLOG
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCP-LOG-RECORD.
+       01  EXCP-LOG-RECORD.
+           COPY EXCPREC.
+     **
+       FD  PARM-FILE RECORDING MODE F.
+       01  PARM-RECORD.
+           05  PARM-COVERAGE-PCT       PIC 9(03).
+           05  PARM-OON-PENALTY-PCT    PIC 9(03).
+           05  FILLER                  PIC X(74).
      **
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
@@ -83,7 +117,31 @@
                88 CODE-WRITE    VALUE SPACES.
            05  RFCODE                  PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  XFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+      *  901-DECODE-FILE-STATUS translates one of the codes above into
+      *  a plain-English message so the operator does not have to look
+      *  one up at 2am - caller moves the raw code into WS-FS-CODE
+           05  WS-FS-CODE              PIC X(02).
+           05  WS-FS-MESSAGE           PIC X(45).
+      *  Exceptions-Log Work Area - 250-WRITE-EXCEPTION builds the
+      *  EXCPLOG record (see EXCPREC) from these before writing it
+       01  WS-EXCP-WORK-VARS.
+           05  WS-EXCP-KEY-ID          PIC 9(05).
+           05  WS-EXCP-REASON-CODE     PIC X(04).
+           05  WS-EXCP-REASON-TEXT     PIC X(40).
        77  INS-COVERAGE-PERC           PIC 9(3) VALUE 10.
+      *  Out-of-network penalty applied to PAT-TOTAL-AMT-NET whenever
+      *  IN-OUT-NETWORK is 'O' - care outside the network costs the
+      *  member significantly more than an in-network visit
+       77  WS-OON-PENALTY-PCT          PIC 9(3) VALUE 20.
+       77  PFCODE                      PIC X(02) VALUE SPACES.
+           88 PARM-FILE-OK                  VALUE '00'.
+      *  Upper bound on how many rows INSFILE may carry - raise this
+      *  (and recompile) if the shop ever needs more plan types than
+      *  this, but adding a 6th/7th/... plan type within this limit
+      *  takes nothing more than a new row in INSFILE
+       77  INS-TYPE-MAX                PIC S9(4) COMP VALUE 20.
        01  WS-OUTPUT-REC.
            05  PATIENT-NBR-O           PIC 9(5).
            05  FILLER                  PIC X(2) VALUE SPACES.
@@ -133,7 +191,35 @@
            05  FILLER                  PIC X(6)
                    VALUE " NET:".
            05  TOTAL-NET-OUT           PIC $,$$$,$99.99.
+      *  One subtotal line per insurance-type category, written after
+      *  WS-TOTALS-REC, so finance can see what's owed by which payer
+      *  instead of only the run-wide headcounts/totals above
+       01  WS-TYPE-SUBTOTAL-REC.
+           05  FILLER                  PIC X(10)
+                  VALUE "Plan type:".
+           05  TYPE-LABEL-OUT          PIC X(5).
+           05  FILLER                  PIC X(7)
+                  VALUE " Gross:".
+           05  TYPE-GROSS-OUT          PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(5)
+                  VALUE " Net:".
+           05  TYPE-NET-OUT            PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(81) VALUE SPACES.
        77  WS-DATE                     PIC 9(6).
+      *  4-digit-year run date, used only for the length-of-stay day
+      *  count below - WS-DATE above stays YYMMDD since CURR-DATE-O
+      *  on the output record is already keyed off of it
+       77  WS-CURRENT-DATE-NUM         PIC 9(8) VALUE ZERO.
+      *  DATE-ADMIT comes in as MM/DD/YYYY text; broken out here and
+      *  redefined as a YYYYMMDD numeric so FUNCTION INTEGER-OF-DATE
+      *  can do calendar-correct day arithmetic against it
+       01  WS-ADMIT-DATE-GRP.
+           05  WS-ADMIT-YYYY            PIC 9(4).
+           05  WS-ADMIT-MM              PIC 9(2).
+           05  WS-ADMIT-DD              PIC 9(2).
+       01  WS-ADMIT-DATE-NUM REDEFINES WS-ADMIT-DATE-GRP
+                                        PIC 9(8).
+       77  WS-STAY-LTH-CALC            PIC S9(5) COMP VALUE 0.
        77  MORE-RECORDS-SW             PIC X(1) VALUE 'S'.
            88 MORE-RECORDS     VALUE 'S'.
            88 NO-MORE-RECORDS  VALUE 'N'.
@@ -143,16 +229,39 @@
            05 ERROR-RECS               PIC S9(4) COMP.
            05 NBR-INPATIENTS           PIC S9(4) COMP.
            05 NBR-OUTPATIENTS          PIC S9(4) COMP.
-           05 NBR-HMO                  PIC S9(4) COMP.
-           05 NBR-STATE-FED            PIC S9(4) COMP.  *> MED
-           05 NBR-AFFORDABLE           PIC S9(4) COMP.  *> AFF
-           05 NBR-PPO                  PIC S9(4) COMP.  *> PPO
-           05 NBR-PRIVATE              PIC S9(4) COMP.  *> PRI
            05 NBR-NO-COVERAGE          PIC S9(4) COMP. *> OTROS
            05 PAT-TOTAL-AMT-NET        PIC S9(7)V99 COMP-3.
            05 TOTAL-AMT-GROSS          PIC S9(7)V99 COMP-3.
            05 TOTAL-AMT-NET            PIC S9(7)V99 COMP-3.
            05 PROJECT-INDEX     PIC S9(5) COMP VALUE 0.
+           05 WS-MATCHED-CAT-IDX PIC S9(4) COMP VALUE 0.
+      *  Claims whose PATIENT-NBR fails the GNSPPVRF check-digit test -
+      *  logged to ERRFILE and counted, the claim itself still
+      *  processes normally otherwise
+           05 ERROR-CHECKDIGIT-RECS PIC S9(4) COMP VALUE 0.
+      *  How many rows were actually loaded out of INSFILE - the
+      *  DEPENDING ON for INS-TYPE-TABLE/WS-TYPE-COUNT-TABLE/
+      *  WS-TYPE-AMT-TABLE, so a 6th (or 7th, ...) plan type needs
+      *  only a new row in INSFILE, not a recompile
+           05 WS-INS-TYPE-COUNT PIC S9(4) COMP VALUE 0.
+      *  Per-plan-type claim counts - one row per INS-TYPE-TABLE row,
+      *  replacing the old fixed NBR-HMO/NBR-STATE-FED/NBR-AFFORDABLE/
+      *  NBR-PPO/NBR-PRIVATE counters that only worked for exactly
+      *  5 hardcoded plan codes
+       01  WS-TYPE-COUNT-TABLE.
+           05  WS-TYPE-COUNT-ITEM OCCURS 1 TO 20 TIMES
+                                   DEPENDING ON WS-INS-TYPE-COUNT.
+               10  NBR-BY-TYPE         PIC S9(4) COMP.
+      *  Dollar subtotals per insurance-type category, indexed the
+      *  same way as the INS-TYPE-TABLE row the claim's INS-TYPE
+      *  matched (the SEARCH in 100-MAINLINE leaves T-IDX pointing at
+      *  it); WS-MATCHED-CAT-IDX left at zero means NO-COVERAGE.
+       01  WS-TYPE-AMT-TABLE.
+           05  WS-TYPE-AMT-ITEM OCCURS 1 TO 20 TIMES
+                                 DEPENDING ON WS-INS-TYPE-COUNT
+                                 INDEXED BY AMT-IDX.
+               10  WS-TYPE-GROSS       PIC S9(7)V99 COMP-3.
+               10  WS-TYPE-NET         PIC S9(7)V99 COMP-3.
        01  WS-INPUT-REC.
            05  PATIENT-NBR             PIC 9(5).
            05  PATIENT-NAME.
@@ -179,35 +288,114 @@
            05  COPAY                   PIC S9(3).
            05  DEDUCTIBLE              PIC S9(4).
       *
-      *  A Working storage Table to store the 5 new INS-Type record
+      *  Redefines the input record to recognize a trailer record sent
+      *  at the end of HOSPIN, carrying the sender's expected record
+      *  count and total charges for the two-pass balancing check in
+      *  050-BALANCE-FIRST-PASS/200-CLEANUP.
+       01  WS-TRAILER-REC REDEFINES WS-INPUT-REC.
+           05  TRAILER-SENTINEL           PIC 9(05).
+               88 IS-TRAILER-RECORD          VALUE 99999.
+           05  TRAILER-EXPECTED-COUNT      PIC 9(07).
+           05  TRAILER-EXPECTED-CHARGES    PIC 9(09)V99.
+           05  FILLER                      PIC X(66).
+      *  Input-balancing control variables - populated by the first
+      *  pass over HOSPIN, checked against the actual counters built
+      *  up by the second (normal) pass at 200-CLEANUP
+       01  WS-BALANCE-VARS.
+           05  WS-EXPECTED-COUNT           PIC 9(07) VALUE 0.
+           05  WS-EXPECTED-CHARGES         PIC 9(09)V99 VALUE 0.
+           05  SW-TRAILER-SEEN             PIC X VALUE 'N'.
+               88 TRAILER-SEEN                VALUE 'Y'.
+               88 TRAILER-NOT-SEEN            VALUE 'N'.
+           05  SW-FIRST-PASS-DONE          PIC X VALUE 'N'.
+               88 FIRST-PASS-DONE             VALUE 'Y'.
+      *
+      *  A Working storage Table to store the INS-Type records, each
+      *  carrying its own coverage percentage (req from the desk to
+      *  stop applying one flat INS-COVERAGE-PERC to every plan).
+      *  Sized off WS-INS-TYPE-COUNT (how many rows INSFILE actually
+      *  had) instead of a fixed 5, so a new plan type - e.g. a POS
+      *  product - is added by adding a row to INSFILE, not by
+      *  resizing this table or touching the classification logic
+      *  in 100-MAINLINE.
        01  INS-TYPE-TABLE.
-           05  INS-TYPE-ITEM OCCURS 5 TIMES
-                             INDEXED BY T-IDX PIC X(3).
-               88 HMO              VALUE 'HMO'.
-               88 PRI              VALUE 'PRI'.
-               88 PPO              VALUE 'PPO'.
-               88 AFF              VALUE 'AFF'.
-               88 MED              VALUE 'MED'.
+           05  INS-TYPE-ITEM OCCURS 1 TO 20 TIMES
+                             DEPENDING ON WS-INS-TYPE-COUNT
+                             INDEXED BY T-IDX.
+               10  INS-TYPE-CODE          PIC X(3).
+               10  INS-TYPE-COVERAGE-PCT  PIC 9(3).
+      *
+      *  Patient-Number Check-Digit Validation Variables - GNSPPVRF
+      *  call counts and flags the check digit on PATIENT-NBR, it
+      *  does not reject the claim by itself
+           COPY GNSWCVRF.
+           COPY GNSWVVRF.
       *
        PROCEDURE DIVISION.
            DISPLAY "Init prog HOSPEDIT"
+           PERFORM 050-BALANCE-FIRST-PASS THRU 050-EXIT.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
            PERFORM 100-MAINLINE THRU 100-EXIT
                    UNTIL NO-MORE-RECORDS.
            PERFORM 200-CLEANUP THRU 200-EXIT.
-           MOVE +0 TO RETURN-CODE.
            GOBACK.
       *
        000-HOUSEKEEPING.
            DISPLAY "HOUSEKEEPING".
       *  Code your statement here to OPEN files
            ACCEPT  WS-DATE FROM DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE-NUM.
            OPEN INPUT INFILE
                       INSTYPE.
+           IF IFCODE NOT = '00'
+              DISPLAY 'ERROR OPENING HOSPIN - FILE STATUS = ' IFCODE
+              MOVE IFCODE TO WS-FS-CODE
+              PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+              DISPLAY WS-FS-MESSAGE
+              GO TO 900-FILE-ERROR
+           END-IF.
+           IF ISCODE NOT = '00'
+              DISPLAY 'ERROR OPENING INSFILE - FILE STATUS = ' ISCODE
+              MOVE ISCODE TO WS-FS-CODE
+              PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+              DISPLAY WS-FS-MESSAGE
+              GO TO 900-FILE-ERROR
+           END-IF.
            OPEN OUTPUT OUTFILE.
+           IF OFCODE NOT = '00'
+              DISPLAY 'ERROR OPENING HOSPOUT - FILE STATUS = ' OFCODE
+              MOVE OFCODE TO WS-FS-CODE
+              PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+              DISPLAY WS-FS-MESSAGE
+              GO TO 900-FILE-ERROR
+           END-IF.
            OPEN OUTPUT RPTFILE.
+           IF RFCODE NOT = '00'
+              DISPLAY 'ERROR OPENING RPTFILE - FILE STATUS = ' RFCODE
+              MOVE RFCODE TO WS-FS-CODE
+              PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+              DISPLAY WS-FS-MESSAGE
+              GO TO 900-FILE-ERROR
+           END-IF.
            OPEN OUTPUT ERRFILE.
+           IF EFCODE NOT = '00'
+              DISPLAY 'ERROR OPENING ERRFILE - FILE STATUS = ' EFCODE
+              MOVE EFCODE TO WS-FS-CODE
+              PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+              DISPLAY WS-FS-MESSAGE
+              GO TO 900-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT EXCPLOG.
+           IF XFCODE NOT = '00'
+              DISPLAY 'ERROR OPENING EXCPLOG - FILE STATUS = ' XFCODE
+              MOVE XFCODE TO WS-FS-CODE
+              PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+              DISPLAY WS-FS-MESSAGE
+              GO TO 900-FILE-ERROR
+           END-IF.
+           PERFORM 060-LOAD-RUN-PARMS THRU 060-EXIT.
            INITIALIZE  COUNTERS-AND-ACCUMULATORS,
+                       WS-TYPE-AMT-TABLE,
                        WS-OUTPUT-REC,
                        WS-TOTALS-REC
            READ INFILE INTO WS-INPUT-REC
@@ -215,29 +403,109 @@
                   SET NO-MORE-RECORDS TO TRUE
                GO TO 000-EXIT
            END-READ
+           IF IS-TRAILER-RECORD
+              SET NO-MORE-RECORDS TO TRUE
+              GO TO 000-EXIT
+           END-IF
            ADD +1 TO RECORDS-READ.
            DISPLAY "INREC " IN-REC.
            DISPLAY "WS REC" WS-INPUT-REC.
-      * Load the Ins Type Table
+      * Load the Ins Type Table - one row per INSFILE record, however
+      * many that turns out to be (up to INS-TYPE-MAX), so a new plan
+      * type is picked up automatically without a recompile
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > 5         *> Load Table INSTYPE
+             UNTIL PROJECT-INDEX > INS-TYPE-MAX  *> Load Table INSTYPE
              OR NO-MORE-ITYP
               READ INSTYPE
               AT END
                  SET NO-MORE-ITYP TO TRUE
               NOT AT END
-                 MOVE INSTYPE-REC   TO
-                      INS-TYPE-ITEM (PROJECT-INDEX)
-                 DISPLAY "INS TYPE = " INS-TYPE-ITEM (PROJECT-INDEX)
+                 ADD 1 TO WS-INS-TYPE-COUNT
+                 MOVE INSTYPE-CODE         TO
+                      INS-TYPE-CODE (WS-INS-TYPE-COUNT)
+                 MOVE INSTYPE-COVERAGE-PCT TO
+                      INS-TYPE-COVERAGE-PCT (WS-INS-TYPE-COUNT)
+                 DISPLAY "INS TYPE = " INS-TYPE-CODE (WS-INS-TYPE-COUNT)
               END-READ
             END-PERFORM.
+      *  Flag an INSFILE roster too big for INS-TYPE-MAX instead of
+      *  just dropping the remaining plan types with no warning
+           IF NOT NO-MORE-ITYP
+              DISPLAY 'WARNING - INSFILE EXCEEDS INS-TYPE-MAX OF '
+                       INS-TYPE-MAX
+              DISPLAY 'REMAINING ROWS WERE NOT LOADED'
+           END-IF.
        000-EXIT.
            EXIT.
+      *
+      *  First pass over HOSPIN, ahead of the real processing pass in
+      *  000-HOUSEKEEPING/100-MAINLINE below - reads to the trailer
+      *  record (if any) and captures the sender's expected record
+      *  count and total charges so 200-CLEANUP can flag a short or
+      *  otherwise mismatched file instead of closing out silently.
+       050-BALANCE-FIRST-PASS.
+           OPEN INPUT INFILE.
+           IF IFCODE NOT = '00'
+              DISPLAY 'ERROR OPENING HOSPIN FOR BALANCE PASS'
+                      ' - FILE STATUS = ' IFCODE
+              MOVE IFCODE TO WS-FS-CODE
+              PERFORM 901-DECODE-FILE-STATUS THRU 901-EXIT
+              DISPLAY WS-FS-MESSAGE
+              GO TO 900-FILE-ERROR
+           END-IF.
+           PERFORM 051-READ-FIRST-PASS THRU 051-EXIT
+              UNTIL FIRST-PASS-DONE.
+           CLOSE INFILE.
+       050-EXIT.
+           EXIT.
+      *
+       051-READ-FIRST-PASS.
+           READ INFILE INTO WS-INPUT-REC
+               AT END
+                  SET FIRST-PASS-DONE TO TRUE
+               GO TO 051-EXIT
+           END-READ
+           IF IS-TRAILER-RECORD
+              MOVE TRAILER-EXPECTED-COUNT   TO WS-EXPECTED-COUNT
+              MOVE TRAILER-EXPECTED-CHARGES TO WS-EXPECTED-CHARGES
+              SET TRAILER-SEEN TO TRUE
+              SET FIRST-PASS-DONE TO TRUE
+           END-IF.
+       051-EXIT.
+           EXIT.
+      *
+      *  Loads the site-tunable coverage/penalty percentages out of the
+      *  optional HOSPPARM control record (see PARM-RECORD above),
+      *  following the same pattern TABLES01's 050-LOAD-RUN-PARMS uses
+      *  for TBLPARM. A missing or empty HOSPPARM leaves INS-COVERAGE-
+      *  PERC/WS-OON-PENALTY-PCT at the VALUE-clause defaults set up
+      *  above instead of failing the run.
+       060-LOAD-RUN-PARMS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-OK
+              READ PARM-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF PARM-COVERAGE-PCT NUMERIC AND
+                       PARM-COVERAGE-PCT > 0
+                       MOVE PARM-COVERAGE-PCT TO INS-COVERAGE-PERC
+                    END-IF
+                    IF PARM-OON-PENALTY-PCT NUMERIC AND
+                       PARM-OON-PENALTY-PCT > 0
+                       MOVE PARM-OON-PENALTY-PCT TO WS-OON-PENALTY-PCT
+                    END-IF
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+       060-EXIT.
+           EXIT.
       *
        100-MAINLINE.
       *  Validate patient type and insurance coverage
            DISPLAY "MAINLINE".
            DISPLAY WS-INPUT-REC.
+           PERFORM 105-VALIDATE-PATIENT-NBR THRU 105-EXIT.
 
       **   Find if the input record contains a value INS-TYPE
       **
@@ -250,50 +518,54 @@
                MOVE WS-INPUT-REC TO ERR-REC
                WRITE ERR-REC
                ADD +1 TO ERROR-RECS
+               MOVE PATIENT-NBR        TO WS-EXCP-KEY-ID
+               MOVE 'ITYP'             TO WS-EXCP-REASON-CODE
+               MOVE 'UNMATCHED INSURANCE TYPE ON CLAIM'
+                                       TO WS-EXCP-REASON-TEXT
+               PERFORM 250-WRITE-EXCEPTION THRU 250-EXIT
                GO TO 100-READ-NEXT
-            WHEN INS-TYPE-ITEM (T-IDX) = INS-TYPE
+            WHEN INS-TYPE-CODE (T-IDX) = INS-TYPE
                 DISPLAY 'EN SEARCH ' INS-TYPE
+                MOVE INS-TYPE-COVERAGE-PCT (T-IDX) TO INS-COVERAGE-PERC
                 MOVE WS-INPUT-REC TO OUT-REC
                 WRITE OUT-REC
            END-SEARCH
-      *  Add to counters and total amounts
-           SET T-IDX TO 1
-           IF  INS-TYPE = INS-TYPE-ITEM (T-IDX)
-               ADD +1 TO NBR-AFFORDABLE
-           ELSE
-              SET T-IDX TO 2
-              IF  INS-TYPE = INS-TYPE-ITEM (T-IDX)
-                  ADD +1 TO NBR-HMO
-              ELSE
-                 SET T-IDX TO 3
-                 IF  INS-TYPE = INS-TYPE-ITEM (T-IDX)
-                     ADD +1 TO NBR-STATE-FED
-                 ELSE
-                     SET T-IDX TO 4
-                     IF INS-TYPE = INS-TYPE-ITEM (T-IDX)
-                        ADD +1 TO NBR-PPO
-                     ELSE
-                        SET T-IDX TO 5
-                        IF INS-TYPE = INS-TYPE-ITEM (T-IDX)
-                           ADD +1 TO NBR-PRIVATE
-                        ELSE
-                           ADD +1 TO NBR-NO-COVERAGE
-                        END-IF
-                     END-IF
-                 END-IF
-              END-IF
-           END-IF
+      *  Add to counters and total amounts - the SEARCH above already
+      *  left T-IDX on the INS-TYPE-TABLE row whose code matches this
+      *  claim's INS-TYPE (any non-matching claim was already kicked
+      *  out to ERRFILE and never reaches this point), so the row's
+      *  own count is simply bumped instead of re-testing the code
+      *  against a hardcoded list of plan names
+           SET WS-MATCHED-CAT-IDX TO T-IDX.
+           ADD +1 TO NBR-BY-TYPE (T-IDX).
            IF INPATIENT
                ADD +1 TO NBR-INPATIENTS
            ELSE
                ADD +1 TO NBR-OUTPATIENTS
            END-IF
+      *  Factor the patient's own COPAY and DEDUCTIBLE into what they
+      *  actually owe out of pocket, on top of the coinsurance share
            COMPUTE PAT-TOTAL-AMT-NET =
                (PATIENT-TOT-AMT  +
                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC) / 100))
+               + COPAY + DEDUCTIBLE
            END-COMPUTE
+      *  Out-of-network care costs the member more - load the penalty
+      *  on top of the in-network net amount just computed above
+           IF OUT-OF-NETWORK
+              COMPUTE PAT-TOTAL-AMT-NET =
+                 PAT-TOTAL-AMT-NET *
+                 ((100 + WS-OON-PENALTY-PCT) / 100)
+              END-COMPUTE
+           END-IF
            ADD PAT-TOTAL-AMT-NET   TO TOTAL-AMT-NET.
            ADD PATIENT-TOT-AMT     TO TOTAL-AMT-GROSS.
+      *  Roll this claim into its plan's own gross/net subtotal
+           IF WS-MATCHED-CAT-IDX > 0
+              SET AMT-IDX TO WS-MATCHED-CAT-IDX
+              ADD PATIENT-TOT-AMT    TO WS-TYPE-GROSS (AMT-IDX)
+              ADD PAT-TOTAL-AMT-NET  TO WS-TYPE-NET   (AMT-IDX)
+           END-IF.
            MOVE PATIENT-NBR        TO PATIENT-NBR-O.
            MOVE PATIENT-NAME       TO PATIENT-NAME-O.
            MOVE PATIENT-PHONE      TO PATIENT-PHONE-O.
@@ -304,8 +576,21 @@
                                    GIVING PATIENT-AMT-PER-DAY-O.
            MOVE INS-COVERAGE-PERC  TO INS-COVERAGE-PERC-O.
            MOVE INS-TYPE           TO INS-TYPE-O.
-           ADD  +1                 TO HOSPITAL-STAY-LTH
-                                   GIVING  HOSPITAL-STAY-LTH-O.
+      *  Real length of stay - calendar days between DATE-ADMIT
+      *  (MM/DD/YYYY on the input record) and today's run date,
+      *  instead of a flat ADD +1 to whatever came in on the record
+           MOVE DATE-ADMIT (7:4)   TO WS-ADMIT-YYYY.
+           MOVE DATE-ADMIT (1:2)   TO WS-ADMIT-MM.
+           MOVE DATE-ADMIT (4:2)   TO WS-ADMIT-DD.
+           COMPUTE WS-STAY-LTH-CALC =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-NUM)
+             - FUNCTION INTEGER-OF-DATE (WS-ADMIT-DATE-NUM)
+           END-COMPUTE
+           IF WS-STAY-LTH-CALC < 0
+              MOVE 0 TO HOSPITAL-STAY-LTH-O
+           ELSE
+              MOVE WS-STAY-LTH-CALC TO HOSPITAL-STAY-LTH-O
+           END-IF.
            WRITE RPT-REC FROM WS-OUTPUT-REC.
            ADD +1 TO RECORDS-WRITTEN.
        100-READ-NEXT.
@@ -313,9 +598,40 @@
                AT END MOVE "N" TO MORE-RECORDS-SW
                GO TO 100-EXIT
            END-READ
+           IF IS-TRAILER-RECORD
+              MOVE "N" TO MORE-RECORDS-SW
+              GO TO 100-EXIT
+           END-IF
            ADD +1 TO RECORDS-READ.
        100-EXIT.
            EXIT.
+      *
+      *  Validates the check digit on PATIENT-NBR via the shared
+      *  GNSPPVRF subprogram (see GNSWCVRF/GNSWVVRF). A bad check
+      *  digit is logged to ERRFILE and counted, not rejected outright
+      *  - it still flows through the rest of 100-MAINLINE normally.
+       105-VALIDATE-PATIENT-NBR.
+           MOVE VRF-VAL          TO VRF-CMND.
+           MOVE VRF-ZERO-S       TO VRF-ZERO.
+           MOVE 4                TO VRF-LMAX.
+           MOVE 'S'              TO VRF-SFDV.
+           MOVE VRF-SVRF-1       TO VRF-SVRF.
+           MOVE PATIENT-NBR      TO VRF-NUME.
+           MOVE PATIENT-NBR (5:1) TO VRF-DVRF.
+           CALL 'GNSPPVRF' USING  VRF-VARI
+               RETURNING RETURN-CODE
+           END-CALL
+           IF RETURN-CODE NOT = 0
+              ADD +1 TO ERROR-CHECKDIGIT-RECS
+              DISPLAY 'WARNING: BAD CHECK DIGIT ON PATIENT NBR '
+                      PATIENT-NBR ' - ' VRF-CMSG
+              MOVE PATIENT-NBR        TO WS-EXCP-KEY-ID
+              MOVE 'CKDG'             TO WS-EXCP-REASON-CODE
+              MOVE VRF-CMSG           TO WS-EXCP-REASON-TEXT
+              PERFORM 250-WRITE-EXCEPTION THRU 250-EXIT
+           END-IF.
+       105-EXIT.
+           EXIT.
       *
        200-CLEANUP.
       *  Move the final computational fields
@@ -326,14 +642,129 @@
            MOVE ERROR-RECS              TO ERRORS-OUT.
            MOVE NBR-INPATIENTS          TO INPATIENTS-OUT.
            MOVE NBR-OUTPATIENTS         TO OUTPATIENTS-OUT.
-           MOVE NBR-HMO                 TO HMO-OUT.
-           MOVE NBR-STATE-FED           TO STATE-FED-OUT.
+      *  HMO/State-Fed headcounts on the run-wide totals line are
+      *  looked up by plan code now, instead of riding in their own
+      *  named counters, since plan types are data-driven out of
+      *  INSFILE instead of a fixed set of 5
+           MOVE 0 TO HMO-OUT.
+           MOVE 0 TO STATE-FED-OUT.
+           SET T-IDX TO 1.
+           SEARCH INS-TYPE-ITEM
+              AT END CONTINUE
+              WHEN INS-TYPE-CODE (T-IDX) = 'HMO'
+                 MOVE NBR-BY-TYPE (T-IDX) TO HMO-OUT
+           END-SEARCH.
+           SET T-IDX TO 1.
+           SEARCH INS-TYPE-ITEM
+              AT END CONTINUE
+              WHEN INS-TYPE-CODE (T-IDX) = 'MED'
+                 MOVE NBR-BY-TYPE (T-IDX) TO STATE-FED-OUT
+           END-SEARCH.
            MOVE NBR-NO-COVERAGE         TO NO-COVERAGE-OUT.
            MOVE TOTAL-AMT-GROSS         TO TOTAL-GROSS-OUT.
            MOVE TOTAL-AMT-NET           TO TOTAL-NET-OUT.
            WRITE RPT-REC FROM WS-TOTALS-REC.
-           CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE, INSTYPE.
+           DISPLAY 'BAD CHECK DIGIT CLAIMS: ' ERROR-CHECKDIGIT-RECS.
+      *  Per-plan dollar subtotals - one line per INS-TYPE-TABLE row
+      *  actually loaded out of INSFILE, labeled with that row's own
+      *  plan code, so a new plan type picks up a subtotal line here
+      *  automatically instead of needing a new hardcoded MOVE/WRITE
+           PERFORM VARYING AMT-IDX FROM 1 BY 1
+              UNTIL AMT-IDX > WS-INS-TYPE-COUNT
+              MOVE INS-TYPE-CODE (AMT-IDX) TO TYPE-LABEL-OUT
+              MOVE WS-TYPE-GROSS (AMT-IDX) TO TYPE-GROSS-OUT
+              MOVE WS-TYPE-NET   (AMT-IDX) TO TYPE-NET-OUT
+              WRITE RPT-REC FROM WS-TYPE-SUBTOTAL-REC
+           END-PERFORM.
+      *  Reconcile against the input trailer's control totals, if one
+      *  was present (see 050-BALANCE-FIRST-PASS), so a short or
+      *  otherwise mismatched HOSPIN is flagged instead of closing
+      *  out as if every expected record had arrived.
+           MOVE +0 TO RETURN-CODE.
+           IF TRAILER-SEEN
+              IF RECORDS-READ NOT = WS-EXPECTED-COUNT
+                 OR TOTAL-AMT-GROSS NOT = WS-EXPECTED-CHARGES
+                 DISPLAY 'CONTROL TOTAL MISMATCH ON HOSPIN INPUT'
+                 DISPLAY '  EXPECTED RECORD COUNT:  ' WS-EXPECTED-COUNT
+                 DISPLAY '  ACTUAL   RECORD COUNT:  ' RECORDS-READ
+                 DISPLAY '  EXPECTED TOTAL CHARGES: ' WS-EXPECTED-CHARGES
+                 DISPLAY '  ACTUAL   TOTAL CHARGES: ' TOTAL-AMT-GROSS
+                 MOVE +16 TO RETURN-CODE
+              END-IF
+           ELSE
+              DISPLAY 'NO TRAILER RECORD FOUND - TOTALS NOT RECONCILED'
+           END-IF.
+           CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE, INSTYPE, EXCPLOG.
            DISPLAY "NORMAL END OF PROG HOSPEDIT".
        200-EXIT.
            EXIT.
+      *
+      *  Logs one claim to the shared daily processing-exceptions log
+      *  (see EXCPREC) - every caller fills WS-EXCP-WORK-VARS first.
+       250-WRITE-EXCEPTION.
+           INITIALIZE EXCP-LOG-RECORD
+           MOVE 'SKIPPED'          TO EXCP-RECORD-TYPE
+           MOVE 'HOSPEDIT'         TO EXCP-SOURCE-PROGRAM
+           MOVE WS-EXCP-KEY-ID     TO EXCP-KEY-ID
+           MOVE WS-EXCP-REASON-CODE TO EXCP-REASON-CODE
+           MOVE WS-EXCP-REASON-TEXT TO EXCP-REASON-TEXT
+           MOVE WS-CURRENT-DATE-NUM TO EXCP-RUN-DATE
+           WRITE EXCP-LOG-RECORD
+           CONTINUE.
+       250-EXIT.
+           EXIT.
+      *
+      *  A file failed to open - the decoded message has already been
+      *  displayed by the caller, so just stop the job instead of
+      *  processing against files that are not usable.
+       900-FILE-ERROR.
+           DISPLAY "HOSPEDIT ABENDING - SEE FILE STATUS MESSAGE ABOVE".
+           MOVE +12 TO RETURN-CODE.
+           GOBACK.
+      *
+      *  Translates a raw QSAM file-status code into a plain-English
+      *  message for the operator console. Caller moves the 2-digit
+      *  code into WS-FS-CODE before the PERFORM; result comes back in
+      *  WS-FS-MESSAGE.
+       901-DECODE-FILE-STATUS.
+           EVALUATE WS-FS-CODE
+               WHEN '00'
+                   MOVE 'SUCCESSFUL COMPLETION' TO WS-FS-MESSAGE
+               WHEN '10'
+                   MOVE 'END OF FILE REACHED' TO WS-FS-MESSAGE
+               WHEN '22'
+                   MOVE 'DUPLICATE KEY ON WRITE/REWRITE'
+                       TO WS-FS-MESSAGE
+               WHEN '23'
+                   MOVE 'RECORD NOT FOUND FOR REQUESTED KEY'
+                       TO WS-FS-MESSAGE
+               WHEN '24'
+                   MOVE 'BOUNDARY VIOLATION - KEY OUT OF RANGE'
+                       TO WS-FS-MESSAGE
+               WHEN '35'
+                   MOVE 'FILE NOT FOUND - DATASET DOES NOT EXIST'
+                       TO WS-FS-MESSAGE
+               WHEN '37'
+                   MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+                       TO WS-FS-MESSAGE
+               WHEN '39'
+                   MOVE 'FILE ATTRIBUTE MISMATCH (RECORD/ORGANIZATION)'
+                       TO WS-FS-MESSAGE
+               WHEN '41'
+                   MOVE 'FILE ALREADY OPEN' TO WS-FS-MESSAGE
+               WHEN '42'
+                   MOVE 'FILE NOT OPEN' TO WS-FS-MESSAGE
+               WHEN '46'
+                   MOVE 'SEQUENTIAL READ ERROR - NO CURRENT RECORD'
+                       TO WS-FS-MESSAGE
+               WHEN '47'
+                   MOVE 'FILE NOT OPEN FOR INPUT' TO WS-FS-MESSAGE
+               WHEN '48'
+                   MOVE 'FILE NOT OPEN FOR OUTPUT' TO WS-FS-MESSAGE
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                       TO WS-FS-MESSAGE
+           END-EVALUATE.
+       901-EXIT.
+           EXIT.
 
\ No newline at end of file
