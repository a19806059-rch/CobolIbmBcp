@@ -0,0 +1,28 @@
+//TABLES01 JOB (ACCTNO),'PROJECT TABLES',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//* EMPLOYEE PROJECT REPORT RUN - TABLES01                         *
+//* DD NAMES BELOW MATCH TABLES01.cbl FILE-CONTROL SELECT CLAUSES: *
+//*   EMPROJ  - INPUT-FILE (EMPLOYEE/PROJECT INPUT)                *
+//*   TBLPARM - PARM-FILE  (SELECTED PROJECT/STATE OFFICE AND OT   *
+//*             HOURS CAP - OPTIONAL, SEE NOTE BELOW)              *
+//*   TBLRPT  - RPT-FILE   (PRINTED PROJECT REPORT)                *
+//* IF NO SITE-SPECIFIC OVERRIDE IS NEEDED FOR THIS RUN, POINT     *
+//* TBLPARM AT AN EMPTY DATASET (OR DD DUMMY) AND TABLES01 WILL    *
+//* FALL BACK TO ITS BUILT-IN A111/NC/100 DEFAULTS.                *
+//* SYSIN CARD BELOW FEEDS THE BY-NAME LOOKUP PROMPT AT THE END OF *
+//* THE RUN (600-LOOKUP-BY-NAME) - A BLANK CARD SKIPS THE LOOKUP.  *
+//*===============================================================*
+//STEP010  EXEC PGM=TABLES01
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EMPROJ   DD DSN=PROD.TABLES01.EMPROJ,DISP=SHR
+//TBLPARM  DD DSN=PROD.TABLES01.TBLPARM,DISP=SHR
+//TBLRPT   DD DSN=PROD.TABLES01.TBLRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSIN    DD *
+//
+/*
