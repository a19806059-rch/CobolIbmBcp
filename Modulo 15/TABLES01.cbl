@@ -7,6 +7,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO EMPROJ.
+           SELECT PARM-FILE  ASSIGN TO TBLPARM
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT RPT-FILE   ASSIGN TO TBLRPT.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -22,15 +25,52 @@
            05 EMP-LANGUAGE-CERT-I           PIC X(20).
            05 EMP-ON-CALL-I                 PIC X(01).
            05 FILLER                        PIC X(02).
+      *  Run-parameter control record - which project code and state
+      *  office this run should report on, and the overtime-hours cap
+      *  used by 350-CHECK-OT-EXCEPTIONS. A missing/empty TBLPARM leaves
+      *  WS-SEL-PROJECT-CODE/WS-SEL-STATE-OFFICE/WS-OT-HOURS-CAP at
+      *  their VALUE-clause defaults (A111/NC/100) below.
+       FD  PARM-FILE RECORDING MODE F.
+       01  PARM-RECORD.
+           05 PARM-PROJECT-CODE             PIC X(04).
+           05 PARM-STATE-OFFICE             PIC X(02).
+           05 PARM-OT-HOURS-CAP             PIC 9(03).
+           05 FILLER                        PIC X(71).
+      *  Printed project report - replaces the old job-log-only DISPLAY
+      *  output with a real report file ops can route to a printer.
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-RECORD                       PIC X(80).
       *
        WORKING-STORAGE SECTION.
        77  PROJECT-INDEX     PIC S9(4) COMP VALUE 0.
-       77  TABLE-MAX         PIC S9(4) COMP VALUE 20.
+       77  TABLE-MAX         PIC S9(4) COMP VALUE 500.
+       77  WS-TABLE-COUNT    PIC S9(4) COMP VALUE 0.
        77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                 88 END-OF-FILE   VALUE 'Y'.
+       77  WS-PARM-FILE-STATUS PIC X(02) VALUE SPACES.
+                88 PARM-FILE-OK     VALUE '00'.
+       77  WS-SORT-I          PIC S9(4) COMP VALUE 0.
+       77  WS-SORT-J          PIC S9(4) COMP VALUE 0.
+       77  WS-LOOKUP-NAME     PIC X(15) VALUE SPACES.
+      *  Holds one EMP-PROJECT-ITEM row during 075-SORT-TABLE-BY-NAME's
+      *  swap so the table can be put into EMP-NAME order for the
+      *  600-LOOKUP-BY-NAME SEARCH ALL.
+       01  WS-SWAP-ITEM.
+           05 WS-SWAP-PROJECT               PIC X(4).
+           05 WS-SWAP-NAME                  PIC X(15).
+           05 WS-SWAP-STATE-OFFICE          PIC X(02).
+           05 WS-SWAP-PROJECT-POSITION      PIC X(20).
+           05 WS-SWAP-NBR-DAYS-ON-PROJ      PIC 9(03).
+           05 WS-SWAP-NBR-OT-HOURS          PIC 9(03).
+           05 WS-SWAP-PER-DAY-BILLING-RATE  PIC 9(03)V99.
+           05 WS-SWAP-PER-HOUR-OT-RATE      PIC 9(03)99.
+           05 WS-SWAP-LANGUAGE-CERT         PIC X(20).
+           05 WS-SWAP-ON-CALL               PIC X(01).
+           05 FILLER                        PIC X(02).
       *
        01  EMP-PROJECT-TABLE.
-           05 EMP-PROJECT-ITEM OCCURS 20 TIMES
+           05 EMP-PROJECT-ITEM OCCURS 1 TO 500 TIMES
+                DEPENDING ON WS-TABLE-COUNT
                 ASCENDING KEY IS EMP-NAME
                 INDEXED BY PROJ-IDX.
                 10 EMP-PROJECT               PIC X(4).
@@ -47,13 +87,15 @@
        77  SUM-1   PIC 9(18) VALUE 0.
        77  MAX-OUT  PIC 9(4).
        01  WS-WORK-VARIABLES.
-           05 WS-EMP-PROJECT-A111       PIC X(04) VALUE 'A111'.
-           05 WS-EMP-STATE-OFFICE-NC    PIC X(02) VALUE 'NC'.
+           05 WS-SEL-PROJECT-CODE       PIC X(04) VALUE 'A111'.
+           05 WS-SEL-STATE-OFFICE       PIC X(02) VALUE 'NC'.
+           05 WS-OT-HOURS-CAP           PIC 9(03) VALUE 100.
            05 WS-EMP-ON-CALL-YES        PIC X(01) VALUE 'Y'.
            05 WS-A111-TOT               PIC S9(09)V99 COMP-3 VALUE 0.
            05 WS-A111-TOT-ED            PIC $$$,$$$,$$9.99.
            05 WS-COST-CALC              PIC S9(09)V99 COMP-3 VALUE 0.
            05 WS-COST-CALC-ED           PIC $$$,$$$,$$9.99.
+       01  WS-REPORT-LINE                   PIC X(80) VALUE SPACES.
 123456*
        PROCEDURE DIVISION.
            DISPLAY 'Init program TABLES01 '
@@ -64,11 +106,13 @@
       *
        000-HOUSEKEEPING.
            INITIALIZE EMP-PROJECT-TABLE.
+           PERFORM 050-LOAD-RUN-PARMS.
+           OPEN OUTPUT RPT-FILE.
            OPEN INPUT INPUT-FILE.
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-              UNTIL PROJECT-INDEX = TABLE-MAX *> Load Table
+              UNTIL PROJECT-INDEX > TABLE-MAX *> Load Table
            OR END-OF-FILE
                 MOVE EMP-PROJECT-I TO
                         EMP-PROJECT (PROJECT-INDEX)
@@ -90,28 +134,89 @@
                         EMP-LANGUAGE-CERT (PROJECT-INDEX)
                 MOVE EMP-ON-CALL-I   TO
                         EMP-ON-CALL (PROJECT-INDEX)
+                ADD 1 TO WS-TABLE-COUNT
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
                 DISPLAY EMP-PROJECT-ITEM(PROJECT-INDEX)
            END-PERFORM.
+      *  Flag an EMPROJ roster too big for TABLE-MAX instead of just
+      *  dropping the rest of the rows with no warning at all
+           IF NOT END-OF-FILE
+              DISPLAY 'WARNING - EMPROJ EXCEEDS TABLE-MAX OF ' TABLE-MAX
+              DISPLAY 'REMAINING ROWS WERE NOT LOADED'
+           END-IF.
+           PERFORM 075-SORT-TABLE-BY-NAME.
+      *  EMP-PROJECT-ITEM is declared ASCENDING KEY IS EMP-NAME so
+      *  600-LOOKUP-BY-NAME can SEARCH ALL it, but EMPROJ arrives in
+      *  no particular order - put the table into EMP-NAME sequence
+      *  with a simple bubble sort before anything searches it.
+       075-SORT-TABLE-BY-NAME.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+              UNTIL WS-SORT-I >= WS-TABLE-COUNT
+                PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > (WS-TABLE-COUNT - WS-SORT-I)
+                     IF EMP-NAME (WS-SORT-J) > EMP-NAME (WS-SORT-J + 1)
+                        MOVE EMP-PROJECT-ITEM (WS-SORT-J)
+                          TO WS-SWAP-ITEM
+                        MOVE EMP-PROJECT-ITEM (WS-SORT-J + 1)
+                          TO EMP-PROJECT-ITEM (WS-SORT-J)
+                        MOVE WS-SWAP-ITEM
+                          TO EMP-PROJECT-ITEM (WS-SORT-J + 1)
+                     END-IF
+                END-PERFORM
+           END-PERFORM.
+      *  Pick up the optional run-parameter record telling us which
+      *  project code / state office to report on. A missing or empty
+      *  TBLPARM file leaves WS-SEL-PROJECT-CODE/WS-SEL-STATE-OFFICE
+      *  at the VALUE-clause defaults set up above.
+       050-LOAD-RUN-PARMS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-OK
+              READ PARM-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PARM-PROJECT-CODE TO WS-SEL-PROJECT-CODE
+                    MOVE PARM-STATE-OFFICE TO WS-SEL-STATE-OFFICE
+                    IF PARM-OT-HOURS-CAP NUMERIC AND
+                       PARM-OT-HOURS-CAP > 0
+                       MOVE PARM-OT-HOURS-CAP TO WS-OT-HOURS-CAP
+                    END-IF
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+      *  Builds one printed line from WS-REPORT-LINE, then clears it
+      *  so the next paragraph starts from blanks again.
+       090-WRITE-RPT-LINE.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO WS-REPORT-LINE.
       *
        100-PROCESS-TABLE-DATA.
            PERFORM 200-FIND-PROJECT.
            PERFORM 300-FIND-NC-OT-SKILL.
+           PERFORM 350-CHECK-OT-EXCEPTIONS.
            PERFORM 400-TOTAL-PROJ-EXPENSE.
            PERFORM 500-TOTAL-ALL-PROJECTS-EXPENSE.
+           PERFORM 600-LOOKUP-BY-NAME.
       *
        200-FIND-PROJECT.
       ***  Display all of the Employee names working on project 'A111'
            DISPLAY '---------------------------------------- '
            DISPLAY 'Employee names working on project  A111: '
            DISPLAY '---------------------------------------- '
+           STRING 'EMPLOYEE NAMES WORKING ON PROJECT ' DELIMITED BY SIZE
+                  WS-SEL-PROJECT-CODE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           PERFORM 090-WRITE-RPT-LINE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-              UNTIL PROJECT-INDEX = TABLE-MAX *> Search project Table
+              UNTIL PROJECT-INDEX > WS-TABLE-COUNT *> Search project Table
                 IF  EMP-PROJECT (PROJECT-INDEX) EQUAL
-                    WS-EMP-PROJECT-A111
+                    WS-SEL-PROJECT-CODE
                     DISPLAY EMP-NAME (PROJECT-INDEX)
+                    MOVE EMP-NAME (PROJECT-INDEX) TO WS-REPORT-LINE
+                    PERFORM 090-WRITE-RPT-LINE
                 END-IF
            END-PERFORM.
       *
@@ -121,13 +226,47 @@
            DISPLAY '---------------------------------------------- '
            DISPLAY 'Employee names of Programmers in NC & ON-CALL: '
            DISPLAY '---------------------------------------------- '
+           STRING 'EMPLOYEE NAMES ON-CALL IN STATE OFFICE ' DELIMITED
+                  BY SIZE
+                  WS-SEL-STATE-OFFICE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           PERFORM 090-WRITE-RPT-LINE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-              UNTIL PROJECT-INDEX = TABLE-MAX *> Search project Table
+              UNTIL PROJECT-INDEX > WS-TABLE-COUNT *> Search project Table
                 IF  EMP-STATE-OFFICE    (PROJECT-INDEX) EQUAL
-                    WS-EMP-STATE-OFFICE-NC              AND
+                    WS-SEL-STATE-OFFICE              AND
                     EMP-ON-CALL         (PROJECT-INDEX) EQUAL
                     WS-EMP-ON-CALL-YES
                     DISPLAY EMP-NAME (PROJECT-INDEX)
+                    MOVE EMP-NAME (PROJECT-INDEX) TO WS-REPORT-LINE
+                    PERFORM 090-WRITE-RPT-LINE
+                END-IF
+           END-PERFORM.
+      *  Flag any employee whose overtime hours exceed the configurable
+      *  cap before 400-TOTAL-PROJ-EXPENSE/500-TOTAL-ALL-PROJECTS-EXPENSE
+      *  let a bad data-entry value inflate the cost totals silently.
+       350-CHECK-OT-EXCEPTIONS.
+           DISPLAY '---------------------------------------------- '
+           DISPLAY 'Employees exceeding the overtime-hours cap of: '
+                WS-OT-HOURS-CAP
+           DISPLAY '---------------------------------------------- '
+           STRING 'EMPLOYEES EXCEEDING OT-HOURS CAP OF ' DELIMITED BY
+                  SIZE
+                  WS-OT-HOURS-CAP DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           PERFORM 090-WRITE-RPT-LINE.
+           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+              UNTIL PROJECT-INDEX > WS-TABLE-COUNT *> Search project Table
+                IF  EMP-NBR-OT-HOURS (PROJECT-INDEX) >
+                    WS-OT-HOURS-CAP
+                    DISPLAY EMP-NAME (PROJECT-INDEX) ' - OT HOURS '
+                       EMP-NBR-OT-HOURS (PROJECT-INDEX)
+                    STRING EMP-NAME (PROJECT-INDEX) DELIMITED BY SIZE
+                           ' - OT HOURS ' DELIMITED BY SIZE
+                           EMP-NBR-OT-HOURS (PROJECT-INDEX)
+                                DELIMITED BY SIZE
+                           INTO WS-REPORT-LINE
+                    PERFORM 090-WRITE-RPT-LINE
                 END-IF
            END-PERFORM.
       *
@@ -137,9 +276,9 @@
            DISPLAY 'Total cost for the  A111  project: '
            DISPLAY '---------------------------------- '
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX = TABLE-MAX *> Search project Table
+             UNTIL PROJECT-INDEX > WS-TABLE-COUNT *> Search project Table
               IF  EMP-PROJECT (PROJECT-INDEX) EQUAL
-                  WS-EMP-PROJECT-A111
+                  WS-SEL-PROJECT-CODE
                   COMPUTE WS-A111-TOT ROUNDED =  WS-A111-TOT    +
                    ( EMP-NBR-DAYS-ON-PROJ (PROJECT-INDEX) *
                      EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX) ) +
@@ -149,22 +288,53 @@
            END-PERFORM.
            MOVE WS-A111-TOT    TO    WS-A111-TOT-ED
            DISPLAY 'TOTAL COST A111' WS-A111-TOT-ED.
+           STRING 'TOTAL COST FOR PROJECT ' DELIMITED BY SIZE
+                  WS-SEL-PROJECT-CODE DELIMITED BY SIZE
+                  ' = ' DELIMITED BY SIZE
+                  WS-A111-TOT-ED DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           PERFORM 090-WRITE-RPT-LINE.
       *
        500-TOTAL-ALL-PROJECTS-EXPENSE.
       ***  Calculate & Display the total cost for all of the projects
-      **   Google the COBOL Intrinsic FUNCTION SUM(<field>(ALL))
            DISPLAY '----------------------------------- '
            DISPLAY 'Total cost for all of the projects: '
            DISPLAY '----------------------------------- '
-               COMPUTE WS-COST-CALC ROUNDED =
-                ( FUNCTION SUM (EMP-NBR-DAYS-ON-PROJ(ALL)) *
-                  FUNCTION SUM (EMP-PER-DAY-BILLING-RATE(ALL)) ) +
-                ( FUNCTION SUM (EMP-NBR-OT-HOURS(ALL)) *
-                  FUNCTION SUM (EMP-PER-HOUR-OT-RATE(ALL)) )
+           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+             UNTIL PROJECT-INDEX > WS-TABLE-COUNT *> Search project Table
+               COMPUTE WS-COST-CALC ROUNDED = WS-COST-CALC +
+                ( EMP-NBR-DAYS-ON-PROJ (PROJECT-INDEX) *
+                  EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX) ) +
+                ( EMP-NBR-OT-HOURS (PROJECT-INDEX) *
+                  EMP-PER-HOUR-OT-RATE (PROJECT-INDEX) )
+           END-PERFORM
            MOVE WS-COST-CALC       TO     WS-COST-CALC-ED
            DISPLAY 'TOTAL PROJECT COST: ' WS-COST-CALC-ED.
+           STRING 'TOTAL COST FOR ALL PROJECTS = ' DELIMITED BY SIZE
+                  WS-COST-CALC-ED DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           PERFORM 090-WRITE-RPT-LINE.
+      *  By-name inquiry transaction - lets ops pull a single employee's
+      *  project assignment with a SEARCH ALL against the now-sorted
+      *  table instead of waiting on the full report run.
+       600-LOOKUP-BY-NAME.
+           DISPLAY 'ENTER EMPLOYEE NAME TO LOOK UP (BLANK TO SKIP): '
+           ACCEPT WS-LOOKUP-NAME FROM SYSIN.
+           IF WS-LOOKUP-NAME NOT = SPACES
+              SET PROJ-IDX TO 1
+              SEARCH ALL EMP-PROJECT-ITEM
+                 AT END
+                    DISPLAY 'EMPLOYEE NOT FOUND: ' WS-LOOKUP-NAME
+                 WHEN EMP-NAME (PROJ-IDX) = WS-LOOKUP-NAME
+                    DISPLAY 'EMPLOYEE FOUND: ' EMP-NAME (PROJ-IDX)
+                    DISPLAY '  PROJECT......: ' EMP-PROJECT (PROJ-IDX)
+                    DISPLAY '  STATE OFFICE.: '
+                       EMP-STATE-OFFICE (PROJ-IDX)
+              END-SEARCH
+           END-IF.
       *
        900-WRAP-UP.
             CLOSE INPUT-FILE.
+            CLOSE RPT-FILE.
             DISPLAY 'End program TABLES01'.
 
\ No newline at end of file
