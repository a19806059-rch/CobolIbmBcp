@@ -0,0 +1,22 @@
+      *================================================================*
+      *        GNSWVVRF - RUC/TAX-ID CHECK-DIGIT VERIFICATION          *
+      *        PARAMETER AREA PASSED TO/FROM GNSPPVRF                  *
+      *================================================================*
+       01  VRF-VARI.
+      *  COMMAND CODE THE CALLER WANTS GNSPPVRF TO RUN (ONLY 'VAL',
+      *  VALIDATE, IS CURRENTLY SUPPORTED)
+           05  VRF-CMND                   PIC X(04).
+      *  '0' WHEN LEADING ZEROES IN VRF-NUME ARE SIGNIFICANT
+           05  VRF-ZERO                   PIC X(01).
+      *  NUMBER OF DIGITS OF VRF-NUME TO INCLUDE IN THE WEIGHTED SUM
+           05  VRF-LMAX                   PIC 9(02).
+      *  'S' REQUESTS THE SINGLE-DIGIT (MODULUS 11) ALGORITHM
+           05  VRF-SFDV                   PIC X(01).
+      *  ALGORITHM VERSION ('1' IS THE ONLY ONE GNSPPVRF IMPLEMENTS)
+           05  VRF-SVRF                   PIC X(01).
+      *  THE FULL NUMBER BEING VALIDATED, INCLUDING ITS CHECK DIGIT
+           05  VRF-NUME                   PIC 9(11).
+      *  THE CHECK DIGIT SUPPLIED BY THE CALLER, TAKEN OFF VRF-NUME
+           05  VRF-DVRF                   PIC X(01).
+      *  RESULT TEXT GNSPPVRF RETURNS ALONGSIDE RETURN-CODE
+           05  VRF-CMSG                   PIC X(40).
