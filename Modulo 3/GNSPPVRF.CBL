@@ -0,0 +1,88 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GNSPPVRF.
+000030 AUTHOR.        R CHAVEZ.
+000040 INSTALLATION.  SISTEMAS.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================*
+000080* GNSPPVRF - GENERIC TAX-ID / RUC CHECK-DIGIT VERIFICATION       *
+000090*            SUBPROGRAM.  RECEIVES VRF-VARI (COPY GNSWVVRF),     *
+000100*            COMPUTES A WEIGHTED MODULUS-11 CHECK DIGIT OVER     *
+000110*            THE LOW-ORDER VRF-LMAX DIGITS OF VRF-NUME AND       *
+000120*            COMPARES IT TO THE DIGIT SUPPLIED IN VRF-DVRF.      *
+000130*            SETS RETURN-CODE (0 = VALID, 1 = INVALID) AND       *
+000140*            A TEXT RESULT IN VRF-CMSG.                          *
+000150*                                                                *
+000160* MODIFICATION HISTORY:                                         *
+000170* 09/08/2026 RCH - ORIGINAL VERSION, VENDORED INTO THIS REPO     *
+000180*                  ALONGSIDE GNSWCVRF/GNSWVVRF SO HELLOW AND     *
+000190*                  ITS CALLERS DO NOT DEPEND ON AN EXTERNAL      *
+000200*                  LIBRARY.                                     =*
+000210*================================================================*
+000220 ENVIRONMENT DIVISION.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  WS-NUME-WORK.
+000260     05  WS-NUME-NUM                PIC 9(11).
+000270 01  WS-NUME-DIGITS REDEFINES WS-NUME-WORK.
+000280     05  WS-DIGIT                   PIC 9(01) OCCURS 11 TIMES.
+000290 01  WS-CALC.
+000300     05  WS-WEIGHT                  PIC S9(02) COMP VALUE 2.
+000310     05  WS-SUM                     PIC S9(05) COMP VALUE 0.
+000320     05  WS-IDX                     PIC S9(02) COMP VALUE 0.
+000330     05  WS-DIVIDE-QUOT             PIC S9(05) COMP VALUE 0.
+000340     05  WS-MOD                     PIC S9(02) COMP VALUE 0.
+000350     05  WS-CHECK-DIGIT             PIC 9(01)  VALUE 0.
+000360     05  WS-CHECK-DIGIT-X           PIC X(01)  VALUE SPACE.
+000370 LINKAGE SECTION.
+000380     COPY GNSWVVRF.
+000390 PROCEDURE DIVISION USING VRF-VARI.
+000400 0000-MAINLINE.
+000410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000420     IF  VRF-CMND = 'VAL '
+000430         PERFORM 2000-VALIDATE-DIGITO THRU 2000-EXIT
+000440     ELSE
+000450         MOVE 1 TO RETURN-CODE
+000460         MOVE 'UNKNOWN VRF-CMND' TO VRF-CMSG
+000470     END-IF.
+000480     GOBACK.
+000490*
+000500 1000-INITIALIZE.
+000510     MOVE 0 TO RETURN-CODE.
+000520     MOVE SPACES TO VRF-CMSG.
+000540     MOVE 2 TO WS-WEIGHT.
+000550     MOVE 0 TO WS-SUM.
+000560     MOVE VRF-NUME TO WS-NUME-NUM.
+000570 1000-EXIT.
+000580     EXIT.
+000590*
+000600* WEIGHTS CYCLE 2-7 OVER THE LOW-ORDER VRF-LMAX DIGITS OF
+000610* VRF-NUME, RIGHTMOST DIGIT FIRST, THEN MOD 11 THE SUM
+000620 2000-VALIDATE-DIGITO.
+000630     PERFORM 2100-ACUMULAR-PESO THRU 2100-EXIT
+000640         VARYING WS-IDX FROM 10 BY -1 UNTIL WS-IDX < 11 - VRF-LMAX.
+000650     DIVIDE WS-SUM BY 11 GIVING WS-DIVIDE-QUOT
+000660         REMAINDER WS-MOD.
+000670     COMPUTE WS-CHECK-DIGIT = 11 - WS-MOD.
+000680     IF  WS-CHECK-DIGIT > 9
+000690         MOVE 0 TO WS-CHECK-DIGIT
+000700     END-IF.
+000710     MOVE WS-CHECK-DIGIT TO WS-CHECK-DIGIT-X.
+000720     IF  WS-CHECK-DIGIT-X = VRF-DVRF
+000730         MOVE 0 TO RETURN-CODE
+000740         MOVE 'CHECK DIGIT OK' TO VRF-CMSG
+000750     ELSE
+000760         MOVE 1 TO RETURN-CODE
+000770         MOVE 'CHECK DIGIT INVALID' TO VRF-CMSG
+000780     END-IF.
+000790 2000-EXIT.
+000800     EXIT.
+000810*
+000820 2100-ACUMULAR-PESO.
+000830     COMPUTE WS-SUM = WS-SUM + (WS-DIGIT (WS-IDX) * WS-WEIGHT).
+000840     ADD 1 TO WS-WEIGHT.
+000850     IF  WS-WEIGHT > 7
+000860         MOVE 2 TO WS-WEIGHT
+000870     END-IF.
+000880 2100-EXIT.
+000890     EXIT.
