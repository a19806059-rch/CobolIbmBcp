@@ -0,0 +1,21 @@
+      *================================================================*
+      *        EXCPREC - SHARED DAILY PROCESSING-EXCEPTIONS LOG        *
+      *        RECORD LAYOUT.  COPY THIS UNDER THE 01-LEVEL FD         *
+      *        RECORD OF THE EXCPLOG FILE IN ANY PROGRAM THAT LOGS     *
+      *        A REJECTED OR SKIPPED ITEM TO THE SHARED DAILY LOG      *
+      *        (CURRENTLY CLAIMPRO AND HOSPEDIT).                      *
+      *================================================================*
+      *  CATEGORY OF THE EXCEPTION, E.G. 'REJECTED' OR 'SKIPPED'
+           05  EXCP-RECORD-TYPE               PIC X(08).
+      *  PROGRAM-ID OF THE PROGRAM THAT LOGGED THE EXCEPTION
+           05  EXCP-SOURCE-PROGRAM            PIC X(08).
+      *  THE POLICY/PATIENT/OTHER KEY THE EXCEPTION IS ABOUT
+           05  EXCP-KEY-ID                    PIC X(15).
+      *  SHORT CODE A PROGRAM CAN EVALUATE ON (SEE EACH CALLER FOR
+      *  THE CODES IT USES)
+           05  EXCP-REASON-CODE               PIC X(04).
+      *  PLAIN-ENGLISH DETAIL FOR THE OPERATOR/ANALYST READING THE LOG
+           05  EXCP-REASON-TEXT               PIC X(40).
+      *  RUN DATE THE EXCEPTION WAS LOGGED ON, CCYYMMDD
+           05  EXCP-RUN-DATE                  PIC X(08).
+           05  FILLER                         PIC X(17).
