@@ -0,0 +1,12 @@
+      *================================================================*
+      *        GNSWCVRF - RUC/TAX-ID CHECK-DIGIT VERIFICATION          *
+      *        CONSTANTS USED TO BUILD A GNSPPVRF REQUEST               *
+      *================================================================*
+       01  VRF-CONST.
+      *  VALUE TO MOVE INTO VRF-CMND TO REQUEST A VALIDATION CALL
+           05  VRF-VAL                    PIC X(04) VALUE 'VAL '.
+      *  VALUE TO MOVE INTO VRF-ZERO TO TREAT LEADING ZEROES AS
+      *  SIGNIFICANT (GNSPPVRF DOES NOT CURRENTLY READ VRF-ZERO)
+           05  VRF-ZERO-S                 PIC X(01) VALUE '0'.
+      *  VALUE TO MOVE INTO VRF-SVRF TO SELECT ALGORITHM VERSION 1
+           05  VRF-SVRF-1                 PIC X(01) VALUE '1'.
