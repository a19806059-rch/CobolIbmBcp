@@ -1,4 +1,4 @@
-****** ***************************** Top of Data *************************
+************************************ Top of Data *************************
 000001        IDENTIFICATION DIVISION.                                    
 000002        PROGRAM-ID.    HELLOW.                                      
 000003        AUTHOR.        RCH.                                         
@@ -44,4 +44,4 @@
 000043            DISPLAY 'PASO CALL RETORNO: ' RETURN-CODE.   
 000044            DISPLAY 'OTRO RC: ' VRF-CMSG.                
 000045            GOBACK.                                      
-****** **************************** Bottom of Data ************
\ No newline at end of file
+*********************************** Bottom of Data ************
