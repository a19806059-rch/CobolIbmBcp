@@ -1,4 +1,4 @@
-CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
+       CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FAVRPT.
        ENVIRONMENT DIVISION.
@@ -15,6 +15,9 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS FAVIN-REC.
        01  FAVIN-REC.
+      *LOGICA AGREGADA - account number, so a CD sale can be matched
+      *to this same artist's instrument proposals in FAVRFP
+           05  ARTIST-ACCT-NO             PIC X(08).
            05  ARTIST-NAME                PIC X(30).
            05  NUMBER-MUSICIANS           PIC 99.
            05  MUSICAL-GENRE              PIC X(12).
@@ -23,14 +26,26 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
                10  TAX                    PIC V99.
                10  SHIPPING-COST          PIC 99V99.
                10  BAND-IS-STILL-TOGETHER PIC X.
+                   88  BAND-ACTIVE             VALUE 'Y'.
        FD OUTFILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS FAVIN-REC.
+      *LOGICA AGREGADA - FAVOUT-REC broken out into named fields
+      *matching FAVIN-REC's layout instead of one opaque OUT-FILLER,
+      *so a downstream job can read the output by field
        01  FAVOUT-REC.
-           05 OUT-FILLER                      PIC X(55).
+           05 OUT-ARTIST-ACCT-NO               PIC X(08).
+           05 OUT-ARTIST-NAME                 PIC X(30).
+           05 OUT-NUMBER-MUSICIANS             PIC 99.
+           05 OUT-MUSICAL-GENRE                PIC X(12).
+           05 OUT-COST-TOT.
+               10 OUT-CD-COST                  PIC 99V99.
+               10 OUT-TAX                      PIC V99.
+               10 OUT-SHIPPING-COST            PIC 99V99.
+               10 OUT-BAND-IS-STILL-TOGETHER   PIC X.
            05 TOTAL-COST                      PIC 9999V99.
        WORKING-STORAGE SECTION.
       *Working Variables
@@ -50,6 +65,38 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            05  REC-KTR-OUT                PIC Z9.
            05  COST-TOTAL-OUT             PIC $Z99.99.
            05  AVER-COST                  PIC $Z99.99.
+      *LOGICA AGREGADA - per-genre sales subtotals. MUSICAL-GENRE
+      *values aren't a known fixed list, so genres are tracked in a
+      *small OCCURS...DEPENDING ON table, built up as new genre names
+      *are seen (same resize-past-a-literal-limit approach used for
+      *the insurance-type and course tables elsewhere in the shop)
+       77  GENRE-MAX                          PIC S9(4) COMP
+                                               VALUE 50.
+       77  WS-GENRE-COUNT                     PIC S9(4) COMP
+                                               VALUE 0.
+       77  SW-GENRE-OK                        PIC X VALUE 'N'.
+       01  WS-GENRE-TABLE.
+           05  WS-GENRE-ITEM OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-GENRE-COUNT
+                             INDEXED BY GENRE-IDX.
+               10  WS-GENRE-NAME               PIC X(12).
+               10  WS-GENRE-CTR                PIC S9(5) COMP.
+               10  WS-GENRE-REVENUE            PIC S9(7)V99 COMP-3.
+      *LOGICA AGREGADA - active-vs-disbanded band counts/revenue,
+      *driven off BAND-IS-STILL-TOGETHER
+       01  WS-BAND-STATUS-TOTALS.
+           05  WS-ACTIVE-CTR                   PIC S9(5) COMP
+                                                VALUE 0.
+           05  WS-ACTIVE-REVENUE               PIC S9(7)V99 COMP-3
+                                                VALUE 0.
+           05  WS-DISBANDED-CTR                PIC S9(5) COMP
+                                                VALUE 0.
+           05  WS-DISBANDED-REVENUE            PIC S9(7)V99 COMP-3
+                                                VALUE 0.
+      *Editing variables for the genre/band-status statistics display
+       01  WS-STATS-EDIT-VARS.
+           05  GENRE-CTR-OUT                   PIC ZZ9.
+           05  GENRE-REVENUE-OUT               PIC $Z,ZZ9.99.
        PROCEDURE DIVISION.
            PERFORM OPEN-FILES.
            PERFORM CALCULUS UNTIL SW-END = '1'.
@@ -84,13 +131,60 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            ELSE
                MOVE WS-COST TO WS-LOW-COST
            END-IF.
+           PERFORM ACUMULAR-GENERO.
+           PERFORM ACUMULAR-BANDA.
            PERFORM LISTAR.
            PERFORM ESCRIBIR-SALIDA.
            READ INFILE
            AT END MOVE 1 TO SW-END.
+      *
+      *LOGICA AGREGADA - finds MUSICAL-GENRE's row in WS-GENRE-TABLE,
+      *adding a new row the first time a genre is seen, then rolls
+      *this record's cost into that genre's subtotal
+       ACUMULAR-GENERO.
+           MOVE 'N' TO SW-GENRE-OK
+           IF  WS-GENRE-COUNT > 0
+               SET GENRE-IDX TO 1
+               SEARCH WS-GENRE-ITEM
+                   AT END CONTINUE
+                   WHEN WS-GENRE-NAME (GENRE-IDX) = MUSICAL-GENRE
+                       MOVE 'Y' TO SW-GENRE-OK
+               END-SEARCH
+           END-IF.
+           IF  SW-GENRE-OK = 'N'
+               IF  WS-GENRE-COUNT < GENRE-MAX
+                   ADD 1 TO WS-GENRE-COUNT
+                   SET GENRE-IDX TO WS-GENRE-COUNT
+                   MOVE MUSICAL-GENRE TO WS-GENRE-NAME (GENRE-IDX)
+                   MOVE 0 TO WS-GENRE-CTR (GENRE-IDX)
+                   MOVE 0 TO WS-GENRE-REVENUE (GENRE-IDX)
+                   MOVE 'Y' TO SW-GENRE-OK
+               ELSE
+                   DISPLAY 'WARNING - GENRE TABLE FULL, NOT '
+                           'TRACKING: ' MUSICAL-GENRE
+               END-IF
+           END-IF.
+           IF  SW-GENRE-OK = 'Y'
+               ADD 1 TO WS-GENRE-CTR (GENRE-IDX)
+               ADD WS-COST TO WS-GENRE-REVENUE (GENRE-IDX)
+           END-IF.
+      *
+      *LOGICA AGREGADA - active-vs-disbanded band counts/revenue
+       ACUMULAR-BANDA.
+           IF  BAND-ACTIVE
+               ADD 1 TO WS-ACTIVE-CTR
+               ADD WS-COST TO WS-ACTIVE-REVENUE
+           ELSE
+               ADD 1 TO WS-DISBANDED-CTR
+               ADD WS-COST TO WS-DISBANDED-REVENUE
+           END-IF.
       *
        ESCRIBIR-SALIDA.
-           MOVE FAVIN-REC TO OUT-FILLER.
+           MOVE ARTIST-ACCT-NO           TO OUT-ARTIST-ACCT-NO.
+           MOVE ARTIST-NAME              TO OUT-ARTIST-NAME.
+           MOVE NUMBER-MUSICIANS         TO OUT-NUMBER-MUSICIANS.
+           MOVE MUSICAL-GENRE            TO OUT-MUSICAL-GENRE.
+           MOVE COST-TOT                 TO OUT-COST-TOT.
            MOVE WS-COST   TO TOTAL-COST.
            WRITE FAVOUT-REC.
       *
@@ -114,5 +208,28 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
            DISPLAY 'Lowest Cost:        ' AVER-COST
            MOVE WS-HIGH-COST TO AVER-COST
            DISPLAY 'Highest Cost:       ' AVER-COST
+           DISPLAY "-----------------  "
+           DISPLAY 'Still-Active Bands: '
+           MOVE WS-ACTIVE-CTR TO GENRE-CTR-OUT
+           DISPLAY '  Number of Sales:  ' GENRE-CTR-OUT
+           MOVE WS-ACTIVE-REVENUE TO GENRE-REVENUE-OUT
+           DISPLAY '  Revenue:          ' GENRE-REVENUE-OUT
+           DISPLAY 'Disbanded Bands:    '
+           MOVE WS-DISBANDED-CTR TO GENRE-CTR-OUT
+           DISPLAY '  Number of Sales:  ' GENRE-CTR-OUT
+           MOVE WS-DISBANDED-REVENUE TO GENRE-REVENUE-OUT
+           DISPLAY '  Revenue:          ' GENRE-REVENUE-OUT
+           DISPLAY "-----------------  "
+           DISPLAY 'Sales by Genre:     '
+           PERFORM LISTAR-GENERO VARYING GENRE-IDX FROM 1 BY 1
+               UNTIL GENRE-IDX > WS-GENRE-COUNT
            DISPLAY "END PROGR: FAVRPT".
+      *
+      *LOGICA AGREGADA - one DISPLAY line per genre row accumulated
+      *by ACUMULAR-GENERO above
+       LISTAR-GENERO.
+           MOVE WS-GENRE-CTR (GENRE-IDX) TO GENRE-CTR-OUT
+           MOVE WS-GENRE-REVENUE (GENRE-IDX) TO GENRE-REVENUE-OUT
+           DISPLAY '  ' WS-GENRE-NAME (GENRE-IDX) ' Sales: '
+                   GENRE-CTR-OUT '  Revenue: ' GENRE-REVENUE-OUT.
 
\ No newline at end of file
