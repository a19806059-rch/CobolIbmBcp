@@ -0,0 +1,161 @@
+       CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN),INITCHECK
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+      *Combined customer statement - matches FAVRPT's CD-sale output
+      *(FAVOUT) and FAVRFP's instrument-proposal output (RFPOUT) by
+      *ARTIST-ACCT-NO and writes one consolidated line per account.
+      *Both input files are expected sorted ascending by their account
+      *number (a SORT step ahead of this program in the run, the same
+      *way any other match-merge job in this shop would feed it).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CDFILE   ASSIGN   TO FAVOUT.
+           SELECT RFPFILE  ASSIGN   TO RFPOUT.
+           SELECT STMTFILE ASSIGN   TO CUSTSTMT.
+       DATA DIVISION.
+       FILE SECTION.
+      *CD-REC mirrors FAVRPT's FAVOUT-REC layout
+       FD CDFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CD-REC.
+       01  CD-REC.
+           05  CD-ARTIST-ACCT-NO          PIC X(08).
+           05  CD-ARTIST-NAME             PIC X(30).
+           05  CD-NUMBER-MUSICIANS        PIC 99.
+           05  CD-MUSICAL-GENRE           PIC X(12).
+           05  CD-COST-TOT.
+               10  CD-CD-COST             PIC 99V99.
+               10  CD-TAX                 PIC V99.
+               10  CD-SHIPPING-COST       PIC 99V99.
+               10  CD-BAND-IS-STILL-TOGETHER PIC X.
+           05  CD-TOTAL-COST              PIC 9999V99.
+      *RFP-REC mirrors FAVRFP's PROP-REC layout
+       FD RFPFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 81 CHARACTERS
+           DATA RECORD IS RFP-REC.
+       01  RFP-REC.
+           05  RFP-ARTIST-ACCT-NO         PIC X(08).
+           05  RFP-ARTIST-MUSICAL-GENRE   PIC X(06).
+           05  RFP-MUSICIAN.
+               10  RFP-MUSICIAN-LNAME     PIC X(15).
+               10  RFP-MUSICIAN-FNAME     PIC X(15).
+           05  RFP-MUSICAL-INSTRUMENT-TYPE PIC X(10).
+           05  RFP-INSTRUMENT-QUALITY     PIC X(01).
+           05  RFP-SHIP-TO                PIC X(03).
+           05  RFP-COST-PER-INSTRUMENT    PIC S9(7)V99.
+           05  RFP-ADDITIONAL-COSTS.
+               10  RFP-SHIPPING-COST      PIC S9(4)V99.
+               10  RFP-TAX                PIC S9(3)V99.
+           05  FILLER                     PIC X(03).
+       FD STMTFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS STMT-REC.
+       01  STMT-REC.
+           05  STMT-ACCT-NO               PIC X(08).
+           05  STMT-CD-COUNT              PIC ZZ9.
+           05  STMT-CD-TOTAL              PIC $Z,ZZZ,ZZ9.99.
+           05  STMT-RFP-COUNT             PIC ZZ9.
+           05  STMT-RFP-TOTAL             PIC $Z,ZZZ,ZZ9.99.
+           05  STMT-COMBINED-TOTAL        PIC $Z,ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(23).
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  SW-CD-EOF                  PIC X VALUE 'N'.
+               88  CD-EOF                      VALUE 'Y'.
+           05  SW-RFP-EOF                 PIC X VALUE 'N'.
+               88  RFP-EOF                     VALUE 'Y'.
+       01  WS-CURRENT-ACCT                PIC X(08).
+       01  WS-ACCT-TOTALS.
+           05  WS-CD-COUNT                PIC S9(5) COMP VALUE 0.
+           05  WS-CD-TOTAL                PIC S9(7)V99 COMP-3
+                                           VALUE 0.
+           05  WS-RFP-COUNT               PIC S9(5) COMP VALUE 0.
+           05  WS-RFP-TOTAL               PIC S9(7)V99 COMP-3
+                                           VALUE 0.
+       01  WS-EDIT-VARS.
+           05  WS-ACCT-COUNT              PIC S9(5) COMP VALUE 0.
+           05  ACCT-COUNT-OUT             PIC ZZ9.
+       PROCEDURE DIVISION.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM PROCESAR-CUENTA UNTIL CD-EOF AND RFP-EOF.
+           PERFORM TERMINAR.
+           GOBACK.
+      *
+       ABRIR-ARCHIVOS.
+           DISPLAY "Init CUSTSTMT..".
+           OPEN INPUT  CDFILE.
+           OPEN INPUT  RFPFILE.
+           OPEN OUTPUT STMTFILE.
+           READ CDFILE
+               AT END SET CD-EOF TO TRUE
+           END-READ.
+           READ RFPFILE
+               AT END SET RFP-EOF TO TRUE
+           END-READ.
+      *
+      *Picks the lower of the two files' current account numbers as
+      *the account this pass will consolidate, treating an exhausted
+      *file as HIGH-VALUES so the other file's accounts still drain
+       DETERMINAR-CLAVE.
+           IF  CD-EOF
+               MOVE RFP-ARTIST-ACCT-NO TO WS-CURRENT-ACCT
+           ELSE IF RFP-EOF
+               MOVE CD-ARTIST-ACCT-NO TO WS-CURRENT-ACCT
+           ELSE IF CD-ARTIST-ACCT-NO <= RFP-ARTIST-ACCT-NO
+               MOVE CD-ARTIST-ACCT-NO TO WS-CURRENT-ACCT
+           ELSE
+               MOVE RFP-ARTIST-ACCT-NO TO WS-CURRENT-ACCT
+           END-IF.
+      *
+       PROCESAR-CUENTA.
+           PERFORM DETERMINAR-CLAVE.
+           MOVE 0 TO WS-CD-COUNT WS-CD-TOTAL WS-RFP-COUNT WS-RFP-TOTAL.
+           PERFORM ACUMULAR-CD
+               UNTIL CD-EOF OR CD-ARTIST-ACCT-NO NOT = WS-CURRENT-ACCT.
+           PERFORM ACUMULAR-RFP
+               UNTIL RFP-EOF OR
+                     RFP-ARTIST-ACCT-NO NOT = WS-CURRENT-ACCT.
+           PERFORM ESCRIBIR-ESTADO-CUENTA.
+      *
+       ACUMULAR-CD.
+           ADD 1 TO WS-CD-COUNT.
+           ADD CD-TOTAL-COST TO WS-CD-TOTAL.
+           READ CDFILE
+               AT END SET CD-EOF TO TRUE
+           END-READ.
+      *
+       ACUMULAR-RFP.
+           ADD 1 TO WS-RFP-COUNT.
+           ADD RFP-COST-PER-INSTRUMENT TO WS-RFP-TOTAL.
+           READ RFPFILE
+               AT END SET RFP-EOF TO TRUE
+           END-READ.
+      *
+       ESCRIBIR-ESTADO-CUENTA.
+           ADD 1 TO WS-ACCT-COUNT.
+           MOVE WS-CURRENT-ACCT    TO STMT-ACCT-NO.
+           MOVE WS-CD-COUNT        TO STMT-CD-COUNT.
+           MOVE WS-CD-TOTAL        TO STMT-CD-TOTAL.
+           MOVE WS-RFP-COUNT       TO STMT-RFP-COUNT.
+           MOVE WS-RFP-TOTAL       TO STMT-RFP-TOTAL.
+           COMPUTE STMT-COMBINED-TOTAL = WS-CD-TOTAL + WS-RFP-TOTAL.
+           WRITE STMT-REC.
+           DISPLAY 'ACCOUNT: ' WS-CURRENT-ACCT
+                   '  CD SALES: ' STMT-CD-TOTAL
+                   '  INSTRUMENTS: ' STMT-RFP-TOTAL
+                   '  COMBINED: ' STMT-COMBINED-TOTAL.
+      *
+       TERMINAR.
+           MOVE WS-ACCT-COUNT TO ACCT-COUNT-OUT.
+           DISPLAY "----------------  ".
+           DISPLAY 'Final Statistics: '.
+           DISPLAY "----------------  ".
+           DISPLAY 'Accounts Statemented: ' ACCT-COUNT-OUT.
+           DISPLAY "END PROGR: CUSTSTMT".
