@@ -1,4 +1,4 @@
-CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN)
+       CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN)
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILECALC.
       * This program reads a file of input values into INVALS-WS
@@ -9,6 +9,12 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN)
            SELECT INVALS
            ASSIGN TO UT-S-INVALS
              ORGANIZATION IS SEQUENTIAL.
+           SELECT REJFILE
+           ASSIGN TO UT-S-REJFILE
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT RPTFILE
+           ASSIGN TO UT-S-RPTFILE
+             ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  INVALS
@@ -18,9 +24,51 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN)
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS INVALS-REC.
        01  INVALS-REC  PIC X(80).
+      * LOGICA AGREGADA - records with an OPERATION code we don't
+      * recognize, instead of running them through 850-POTENCIA
+       FD  REJFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD.
+           05  REJ-INVALS-REC       PIC X(80).
+           05  REJ-REASON           PIC X(20).
+      * LOGICA AGREGADA - one line per INVALS-REC processed, in place
+      * of the job-log-only DISPLAY 'INVALS-RESULT... ' line
+       FD  RPTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RPT-RECORD.
+       01  RPT-RECORD.
+           05  RPT-OPERATION        PIC X(01).
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  RPT-INVALS-1         PIC Z9.99.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  RPT-INVALS-2         PIC Z9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  RPT-INVALS-RESULT    PIC -(5)9.99.
+           05  FILLER               PIC X(56) VALUE SPACES.
        WORKING-STORAGE SECTION.
       * End of File switch
        01  INVALS-EOF               PIC X(01) VALUE SPACE.
+      * LOGICA AGREGADA - set to 'Y' when 860-REJECT-RECORD fires so
+      * 100-Main knows not to DISPLAY a result for this record
+       01  INVALS-REJ-SW            PIC X(01) VALUE 'N'.
+       01  WS-REJECT-COUNT          PIC 9(05) VALUE ZERO.
+       01  WS-REJECT-REASON         PIC X(20) VALUE SPACES.
+      * LOGICA AGREGADA - end-of-job counts by operation type
+       01  WS-OPERATION-COUNTS.
+           05  WS-COUNT-ADD         PIC 9(05) VALUE ZERO.
+           05  WS-COUNT-SUBTRACT    PIC 9(05) VALUE ZERO.
+           05  WS-COUNT-MULTIPLY    PIC 9(05) VALUE ZERO.
+           05  WS-COUNT-DIVIDE      PIC 9(05) VALUE ZERO.
+           05  WS-COUNT-POTENCIA    PIC 9(05) VALUE ZERO.
+           05  WS-COUNT-MODULO      PIC 9(05) VALUE ZERO.
+           05  WS-COUNT-PERCENT     PIC 9(05) VALUE ZERO.
        01  INVALS-WS.
            05  OPERATION            PIC X(01).
            05  INVALS-1             PIC  99V99.
@@ -42,15 +90,32 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN)
       * Priming Read
            PERFORM 400-READ-INVALS.
        100-Main.
-           IF OPERATION = "A" PERFORM 500-ADD
-           ELSE IF OPERATION = "S" PERFORM 600-SUBTRACT
-           ELSE IF OPERATION = "M" PERFORM 700-MULTIPLY
-           ELSE IF OPERATION = "D" PERFORM 800-DIVIDE
-           ELSE PERFORM 850-POTENCIA.
-           DISPLAY 'INVALS-RESULT... ' INVALS-RESULT.
+           MOVE 'N' TO INVALS-REJ-SW.
+           IF INVALS-1 NOT NUMERIC OR INVALS-2 NOT NUMERIC
+              MOVE 'NON-NUMERIC INPUT FIELD' TO WS-REJECT-REASON
+              PERFORM 860-REJECT-RECORD
+           ELSE
+              IF OPERATION = "A" PERFORM 500-ADD
+              ELSE IF OPERATION = "S" PERFORM 600-SUBTRACT
+              ELSE IF OPERATION = "M" PERFORM 700-MULTIPLY
+              ELSE IF OPERATION = "D" PERFORM 800-DIVIDE
+              ELSE IF OPERATION = "O" PERFORM 750-MODULO
+              ELSE IF OPERATION = "C" PERFORM 825-PERCENTAGE
+              ELSE IF OPERATION = "P" PERFORM 850-POTENCIA
+              ELSE
+                 MOVE 'INVALID OPERATION CODE' TO WS-REJECT-REASON
+                 PERFORM 860-REJECT-RECORD
+              END-IF
+           END-IF.
+           IF INVALS-REJ-SW NOT = 'Y'
+              DISPLAY 'INVALS-RESULT... ' INVALS-RESULT
+              PERFORM 870-WRITE-REPORT
+           END-IF.
            PERFORM 400-Read-INVALS.
        300-Open-Files.
            OPEN INPUT INVALS.
+           OPEN OUTPUT REJFILE.
+           OPEN OUTPUT RPTFILE.
        400-Read-INVALS.
            READ INVALS INTO INVALS-WS
       * Set AT END Switch
@@ -58,12 +123,25 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN)
            END-READ.
        500-ADD.
            ADD INVALS-1, INVALS-2 GIVING INVALS-RESULT.
+           ADD 1 TO WS-COUNT-ADD.
        600-SUBTRACT.
            SUBTRACT INVALS-2 FROM INVALS-1 GIVING INVALS-RESULT.
+           ADD 1 TO WS-COUNT-SUBTRACT.
        700-MULTIPLY.
            MULTIPLY INVALS-1 BY INVALS-2 GIVING INVALS-RESULT.
+           ADD 1 TO WS-COUNT-MULTIPLY.
        800-DIVIDE.
            DIVIDE INVALS-2 BY INVALS-1 GIVING INVALS-RESULT.
+           ADD 1 TO WS-COUNT-DIVIDE.
+      * LOGICA AGREGADA
+       750-MODULO.
+           COMPUTE INVALS-RESULT = FUNCTION MOD (INVALS-1, INVALS-2).
+           ADD 1 TO WS-COUNT-MODULO.
+      * LOGICA AGREGADA - INVALS-2 taken as the percentage rate applied
+      * to INVALS-1 (e.g. INVALS-1 = 50.00, INVALS-2 = 10 => 5.00)
+       825-PERCENTAGE.
+           COMPUTE INVALS-RESULT = INVALS-1 * INVALS-2 / 100.
+           ADD 1 TO WS-COUNT-PERCENT.
       * LOGICA AGREGADA
        850-POTENCIA.
            COMPUTE W-POT01 = INVALS-1 **  (INVALS-2 / 10).
@@ -71,6 +149,32 @@ CBL LIST,XREF,NUMCHECK(ZON,PAC,BIN)
            MOVE W-POT01 TO INVALS-RESULT.
            DISPLAY 'W-POT01 = ' W-POT01.
            DISPLAY 'W-POT02 = ' W-POT02.
+           ADD 1 TO WS-COUNT-POTENCIA.
+      * LOGICA AGREGADA - one report line per processed INVALS-REC
+       870-WRITE-REPORT.
+           MOVE OPERATION            TO RPT-OPERATION.
+           MOVE INVALS-1             TO RPT-INVALS-1.
+           MOVE INVALS-2             TO RPT-INVALS-2.
+           MOVE INVALS-RESULT        TO RPT-INVALS-RESULT.
+           WRITE RPT-RECORD.
+      * LOGICA AGREGADA
+       860-REJECT-RECORD.
+           MOVE 'Y' TO INVALS-REJ-SW.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE INVALS-REC TO REJ-INVALS-REC.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE REJECT-RECORD.
+           DISPLAY 'REJECTED - ' WS-REJECT-REASON.
        900-CLOSE-FILES.
+           DISPLAY 'RECORDS REJECTED... ' WS-REJECT-COUNT.
+           DISPLAY 'ADD PROCESSED....... ' WS-COUNT-ADD.
+           DISPLAY 'SUBTRACT PROCESSED.. ' WS-COUNT-SUBTRACT.
+           DISPLAY 'MULTIPLY PROCESSED.. ' WS-COUNT-MULTIPLY.
+           DISPLAY 'DIVIDE PROCESSED.... ' WS-COUNT-DIVIDE.
+           DISPLAY 'POTENCIA PROCESSED.. ' WS-COUNT-POTENCIA.
+           DISPLAY 'MODULO PROCESSED.... ' WS-COUNT-MODULO.
+           DISPLAY 'PERCENTAGE PROCESSED ' WS-COUNT-PERCENT.
            CLOSE INVALS.
+           CLOSE REJFILE.
+           CLOSE RPTFILE.
 
\ No newline at end of file
